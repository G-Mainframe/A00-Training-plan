@@ -5,125 +5,198 @@
 000130 INPUT-OUTPUT                    SECTION.
 000140 FILE-CONTROL.
 000150*
-000160     SELECT �݌Ƀt�@�C��  ASSIGN  TO  STOCKFL
-000170     ORGANIZATION  IS  INDEXED
-000180     RECORD  KEY   IS  ���i�ԍ� WITH DUPLICATES.
-000190*
-000200     SELECT �o�̓t�@�C��  ASSIGN  TO  CSVFILE
-000210     ORGANIZATION  IS  LINE   SEQUENTIAL.
-000220*
-000230 DATA                            DIVISION.
-000240 FILE                            SECTION.
-000250   FD �݌Ƀt�@�C�� .
-000260    01 �݌Ƀ��R�[�h.
-000270      03 ���i�ԍ�                PIC 9(4).
-000280      03 ���i��                  PIC X(20).
-000290      03 �݌ɐ���                PIC S9(2).
-000300      03 �q�ɔԍ�                PIC 9(4).
-000310      03 �艿                    PIC 9(9).
-000320      03 �d�ؗ�                  PIC S999V99.
-000330*
-000340   FD �o�̓t�@�C��
-000350      RECORD IS VARYING IN SIZE FROM 1 TO 50 CHARACTERS
-000360                        DEPENDING ON R-LENG.
-000370    01 �o�̓��R�[�h.
-000380      03 CS-DATA PIC X OCCURS 1 TO 50 TIMES
-000390                        DEPENDING ON R-LENG.
-000400*
-000410 WORKING-STORAGE                 SECTION.
-000420    01 R-LENG                    PIC 9(03) BINARY.
-000430    01 R-COUNT                   PIC 9(04) VALUE 0.
-000440    01 R-COUNT-Z                 PIC ZZZ9.
-000450    01 END-FLAG                  PIC X(03).
-000460    01 ��ؕ���                  PIC X(01) VALUE ",".
-000470    01 �ʒu                      PIC 9(02) VALUE 1.
-000480    01 �ϊ�. 
-000490      03 �d�ؗ��ϊ�              PIC 999.99. 
-000500*
-000510    01 �����Q.
-000520      03 �����݌ɐ���            PIC S9(3) LEADING SEPARATE.
-000530*
-000540*�o�̓t�@�C���ҏW�p���R�[�h
-000550    01 CSV-REC.
-000560      03 CSV-DATA1               PIC X(4).
-000570      03 KUGIRIA                 PIC X.
-000580      03 CSV-DATA2.
-000590        05  CSV-DATA21           PIC X OCCURS 1 TO 20 TIMES
-000600                        DEPENDING ON LENG-B.
-000610      03 KUGIRIB                 PIC X.
-000620      03 CSV-DATA3               PIC X(3).
-000630*
-000640      03 KUGIRIC                 PIC X.
-000650      03 CSV-DATA4               PIC X(4).
-000660*
-000670      03 KUGIRID                 PIC X.
-000680      03 CSV-DATA5               PIC X(9).
-000690*
-000700      03 KUGIRIE                 PIC X.
-000710      03 CSV-DATA6               PIC X(7).
-000720*
-000730*�o�̓t�@�C���e���ڒ�
-000740    01 LENG-A                    PIC 9(03) VALUE 4. *>���i�ԍ�
-000750    01 LENG-B                    PIC 9(03) BINARY.  *>���i��
-000760    01 LENG-C                    PIC 9(03) VALUE 3. *>�݌ɐ���
-000770    01 LENG-D                    PIC 9(03) VALUE 4. *>�q�ɔԍ�
-000780    01 LENG-E                    PIC 9(03) VALUE 9. *>�艿
-000790    01 LENG-F                    PIC 9(03) VALUE 8. *>�d�ؗ�
-000800*
-000810****************************************************************
-000820*�@�@�@�f�[�^�R���o�[�g
-000830****************************************************************
-000840 PROCEDURE DIVISION.
-000850 MAIN-SHORI.
-000860*
-000870      DISPLAY   "*** CSVOUT START ****".
-000880*�t�@�C���̃I�[�v��
-000890      OPEN INPUT �݌Ƀt�@�C��.
-000900      OPEN OUTPUT �o�̓t�@�C��.
-000910*�t�@�C���̓Ǎ���
-000920      READ �݌Ƀt�@�C��
-000930         AT END
-000940           MOVE "END"            TO  END-FLAG
-000950      END-READ.
-000960*
-000970      PERFORM DATA-SHORI UNTIL END-FLAG = "END".
-000980*�t�@�C���̃N���[�Y
-000990      CLOSE �݌Ƀt�@�C��.
-001000      CLOSE �o�̓t�@�C��.
-001010      MOVE R-COUNT               TO  R-COUNT-Z.
-001020      DISPLAY R-COUNT-Z "���̃f�[�^��ϊ����܂���"
-001030      DISPLAY   "*** CSVOUT END   ****".
-001040      EXIT  PROGRAM.
-001050*
-001060*�f�[�^�R���o�[�g(COBOL�����t�@�C����CSV)
-001070 DATA-SHORI.
-001080      MOVE ���i�ԍ�              TO  CSV-DATA1.
-001090*
-001100      COMPUTE LENG-B = FUNCTION STORED-CHAR-LENGTH(���i��).
-001110      MOVE ���i��                TO  CSV-DATA2.
-001120*
-001130      MOVE �݌ɐ���              TO  �����݌ɐ���.
-001140      MOVE �����Q                TO  CSV-DATA3.
-001150*      
-001160      MOVE �q�ɔԍ�              TO  CSV-DATA4.
-001170*
-001180      MOVE �艿                  TO  CSV-DATA5.
-001190*
-001200      MOVE �d�ؗ�                TO  �d�ؗ��ϊ�.
-001210      MOVE �ϊ�                  TO  CSV-DATA6.
-001220*
-001230      MOVE ","                   TO  KUGIRIA
-001240                                     KUGIRIB
-001250                                     KUGIRIC
-001260                                     KUGIRID
-001270                                     KUGIRIE.
+000160    SELECT �݌Ƀt�@�C��  ASSIGN  TO  STOCKFL
+000170    ORGANIZATION  IS  INDEXED
+000180    ACCESS MODE   IS  DYNAMIC
+000190    RECORD  KEY   IS  ���i�ԍ� WITH DUPLICATES.
+000200*
+000210    SELECT �o�̓t�@�C��  ASSIGN  TO  CSVFILE
+000220    ORGANIZATION  IS  LINE   SEQUENTIAL.
+000230*
+000240 DATA                            DIVISION.
+000250 FILE                            SECTION.
+000260  FD �݌Ƀt�@�C�� .
+000270   01 �݌Ƀ��R�[�h.
+000280     03 ���i�ԍ�                PIC 9(4).
+000290     03 ��i��                  PIC X(20).
+000300     03 �݌ɐ���                PIC S9(2).
+000310     03 �q�ɔԍ�                PIC 9(4).
+000320     03 �艿                    PIC 9(9).
+000330     03 �d�ؗ�                  PIC S999V99.
+000335     03 LOT-NUMBER               PIC X(10).
+000337     03 LOCATION-CD              PIC X(04).
+000340*
+000350  FD �o�̓t�@�C��
+000360     RECORD IS VARYING IN SIZE FROM 1 TO 100 CHARACTERS
+000370                       DEPENDING ON R-LENG.
+000380   01 �o�̓��R�[�h.
+000390     03 CS-DATA PIC X OCCURS 1 TO 100 TIMES
+000400                       DEPENDING ON R-LENG.
+000410*
+000420 WORKING-STORAGE                 SECTION.
+000430   01 R-LENG                    PIC 9(03) BINARY.
+000440   01 R-COUNT                   PIC 9(04) VALUE 0.
+000450   01 R-COUNT-Z                 PIC ZZZ9.
+000460   01 END-FLAG                  PIC X(03).
+000470   01 ��ؕ���                  PIC X(01) VALUE ",".
+000480   01 �ʒu                      PIC 9(02) VALUE 1.
+000490   01 �ϊ�. 
+000500     03 �d�ؗ��ϊ�              PIC 999.99. 
+000510*
+000520   01 �����Q.
+000530     03 �����݌ɐ���            PIC S9(3) LEADING SEPARATE.
+000540*
+000550*�o�̓t�@�C���ҏW�p���R�[�h
+000560   01 CSV-REC.
+000570     03 CSV-DATA1               PIC X(4).
+000580     03 KUGIRIA                 PIC X.
+000590     03 CSV-DATA2.
+000600       05  CSV-DATA21           PIC X OCCURS 1 TO 20 TIMES
+000610                       DEPENDING ON LENG-B.
+000620     03 KUGIRIB                 PIC X.
+000630     03 CSV-DATA3               PIC X(3).
+000640*
+000650     03 KUGIRIC                 PIC X.
+000660     03 CSV-DATA4               PIC X(4).
+000670*
+000680     03 KUGIRID                 PIC X.
+000690     03 CSV-DATA5               PIC X(9).
+000700*
+000710     03 KUGIRIE                 PIC X.
+000720     03 CSV-DATA6               PIC X(7).
+000725*
+000726     03 KUGIRIF                 PIC X.
+000727     03 CSV-DATA7               PIC X(10).
+000728*
+000729     03 KUGIRIG                 PIC X.
+000730     03 CSV-DATA8               PIC X(04).
+000735*
+000740*�o�̓t�@�C���e���ڒ�
+000750   01 LENG-A                    PIC 9(03) VALUE 4. *>���i�ԍ�
+000760   01 LENG-B                    PIC 9(03) BINARY.  *>��i��
+000770   01 LENG-C                    PIC 9(03) VALUE 3. *>�݌ɐ���
+000780   01 LENG-D                    PIC 9(03) VALUE 4. *>�q�ɔԍ�
+000790   01 LENG-E                    PIC 9(03) VALUE 9. *>�艿
+000800   01 LENG-G                    PIC 9(03) VALUE 10. *>LOT-NUMBER
+000805   01 LENG-H                    PIC 9(03) VALUE 4.  *>LOCATION-CD
+000806   01 LENG-F                    PIC 9(03) VALUE 8. *>�d�ؗ�
+000810*
+000820*CSVFILE header/trailer work areas
+000830   01 HEADER-REC                PIC X(100) VALUE
+000840  "SYOCD,SYONA,ZAIKOSURYO,SIIRIBANGO,TANKA,JURYORITSU,LOTNUMBER,LOCATIONCD".
+000850   01 W-HDRLEN                  PIC 9(03) VALUE 71.
+000860   01 TRAILER-REC.
+000870     03 TRAILER-LIT             PIC X(8) VALUE "TRAILER,".
+000880     03 TRAILER-CNT             PIC 9(04).
+000890   01 W-TRLLEN                  PIC 9(03) VALUE 12.
+000900*
+000910 LINKAGE                         SECTION.
+000920   01 P-SiiriFrom               PIC 9(4).
+000930   01 P-SiiriTo                 PIC 9(4).
+000940   01 P-SyohinFrom              PIC 9(4).
+000950   01 P-SyohinTo                PIC 9(4).
+000955   01 P-LocationCd              PIC X(04).
+000960   01 P-Msg                     PIC X(40).
+000970   01 R-ReturnCode              BINARY-LONG.
+000980*
+000990****************************************************************
+001000*�@�@�@�f�[�^�R���o�[�g
+001010****************************************************************
+001020 PROCEDURE DIVISION USING
+001030                     P-SiiriFrom      *>supplier number range - from
+001040                     P-SiiriTo        *>supplier number range - to
+001050                     P-SyohinFrom     *>product number range - from
+001060                     P-SyohinTo       *>product number range - to
+001065                     P-LocationCd     *>location/warehouse code filter (spaces = all)
+001070                     P-Msg
+001080                     RETURNING
+001090                     R-ReturnCode.
+001100 MAIN-SHORI.
+001110*
+001120     DISPLAY   "*** CSVOUT START ****".
+001130     MOVE 0                     TO  R-COUNT.
+001140     MOVE SPACE                 TO  END-FLAG.
+001150     MOVE 0                     TO  R-ReturnCode.
+001160     OPEN INPUT �݌Ƀt�@�C��.
+001170     OPEN OUTPUT �o�̓t�@�C��.
+001180     PERFORM WRITE-HEADER-SEC.
+001190*���i�ԍ��Ǎ����J�n���Ȓu�i�Ո�
+001200     MOVE P-SyohinFrom          TO  ���i�ԍ�.
+001210     START �݌Ƀt�@�C�� KEY IS NOT LESS THAN ���i�ԍ�
+001220         INVALID KEY
+001230           MOVE "END"            TO  END-FLAG
+001240     END-START.
+001250     IF END-FLAG NOT = "END"
+001260         PERFORM READ-NEXT-SEC
+001270     END-IF.
 001280*
-001290      COMPUTE R-LENG = 5 + LENG-A + LENG-B + LENG-C + LENG-D + LENG-E + LENG-F.
-001300*
-001310*�t�@�C���̏��o��
-001320      WRITE �o�̓��R�[�h   FROM  CSV-REC.
-001330      COMPUTE R-COUNT = R-COUNT + 1.
-001340*�t�@�C���̓Ǎ���
-001350      READ  �݌Ƀt�@�C��  AT END MOVE "END"  TO END-FLAG
-001360      END-READ.
-001370
+001290     PERFORM DATA-SHORI UNTIL END-FLAG = "END".
+001300     PERFORM WRITE-TRAILER-SEC.
+001310     CLOSE �݌Ƀt�@�C��.
+001320     CLOSE �o�̓t�@�C��.
+001330     MOVE R-COUNT               TO  R-COUNT-Z.
+001340     DISPLAY R-COUNT-Z "���̃f�[�^��ϊ����܂���"
+001350     DISPLAY   "*** CSVOUT END   ****".
+001360     IF R-COUNT = 0
+001370         MOVE 8                 TO  R-ReturnCode
+001380     END-IF.
+001390     EXIT  PROGRAM.
+001400*
+001410*�f�[�^�R���o�[�g(COBOL�����t�@�C����CSV)
+001420 DATA-SHORI.
+001430     IF (�q�ɔԍ� NOT < P-SiiriFrom) AND (�q�ɔԍ� NOT > P-SiiriTo)
+001435             AND (P-LocationCd = SPACE OR P-LocationCd = LOCATION-CD)
+001440         MOVE ���i�ԍ�              TO  CSV-DATA1
+001450*
+001460         COMPUTE LENG-B = FUNCTION STORED-CHAR-LENGTH(��i��)
+001470         MOVE ��i��                TO  CSV-DATA2
+001480*
+001490         MOVE �݌ɐ���              TO  �����݌ɐ���
+001500         MOVE �����Q                TO  CSV-DATA3
+001510*
+001520         MOVE �q�ɔԍ�              TO  CSV-DATA4
+001530*
+001540         MOVE �艿                  TO  CSV-DATA5
+001550*
+001560         MOVE �d�ؗ�                TO  �d�ؗ��ϊ�
+001570         MOVE �ϊ�                  TO  CSV-DATA6
+001575*
+001576         MOVE LOT-NUMBER            TO  CSV-DATA7
+001577*
+001578         MOVE LOCATION-CD           TO  CSV-DATA8
+001580*
+001590         MOVE ","                   TO  KUGIRIA
+001600                                        KUGIRIB
+001610                                        KUGIRIC
+001620                                        KUGIRID
+001630                                        KUGIRIE
+001631                                        KUGIRIF
+001632                                        KUGIRIG
+001640*
+001650         COMPUTE R-LENG = 7 + LENG-A + LENG-B + LENG-C + LENG-D + LENG-E + LENG-F + LENG-G + LENG-H
+001660*
+001670         WRITE �o�̓��R�[�h   FROM  CSV-REC
+001680         COMPUTE R-COUNT = R-COUNT + 1
+001690     END-IF.
+001700*
+001710     PERFORM READ-NEXT-SEC.
+001720*
+001730 READ-NEXT-SEC.
+001740     READ �݌Ƀt�@�C�� NEXT RECORD
+001750         AT END
+001760           MOVE "END"            TO  END-FLAG
+001770     END-READ.
+001780     IF END-FLAG NOT = "END"
+001790         IF ���i�ԍ� > P-SyohinTo
+001800             MOVE "END"          TO  END-FLAG
+001810         END-IF
+001820     END-IF.
+001830*
+001840 WRITE-HEADER-SEC.
+001850     MOVE W-HDRLEN              TO  R-LENG.
+001860     WRITE �o�̓��R�[�h   FROM  HEADER-REC.
+001870*
+001880 WRITE-TRAILER-SEC.
+001890     MOVE R-COUNT               TO  TRAILER-CNT.
+001900     MOVE W-TRLLEN              TO  R-LENG.
+001910     WRITE �o�̓��R�[�h   FROM  TRAILER-REC.
