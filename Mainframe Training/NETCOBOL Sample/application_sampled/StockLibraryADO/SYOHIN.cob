@@ -18,12 +18,14 @@
            CLASS CLASS-DbCommand                AS "System.Data.Common.DbCommand"
            CLASS CLASS-DbParameter			    AS "System.Data.Common.DbParameter"
            CLASS CALSS-DbDataReader             AS "System.Data.Common.DbDataReader"
+           CLASS CLASS-DbException              AS "System.Data.Common.DbException"
            CLASS CLASS-Exception                AS "System.Exception"
            ENUM ENUM-DbType 			        AS "System.Data.DbType"
-      
+
            PROPERTY PROP-PARAMETERS             AS "Parameters"
            PROPERTY PROP-VALUE                  AS "Value"
            PROPERTY PROP-MESSAGE                AS "Message"
+           PROPERTY PROP-ERRORCODE               AS "ErrorCode"
            PROPERTY PROP-CONNECTIONSTRINGS      AS "ConnectionStrings"
            PROPERTY PROP-CONNECTIONSTRING       AS "ConnectionString"
            PROPERTY PROP-PROVIDERNAME AS "ProviderName"
@@ -51,6 +53,7 @@
        01  W-DBPARAM    OBJECT REFERENCE CLASS-DbParameter.       
        01  W-DBTYPE		OBJECT REFERENCE ENUM-DbType.
        01  W-READER     OBJECT REFERENCE CALSS-DbDataReader.
+       01  W-DBEXCEPTION OBJECT REFERENCE CLASS-DbException.
        01  W-EXCEPTION  OBJECT REFERENCE CLASS-Exception.
        LINKAGE                         SECTION.
        01  P-SYOHINREC.
@@ -112,7 +115,11 @@
                IF R-ReturnCode > 1 THEN
                    MOVE MSG-DSP(R-ReturnCode) TO P-Msg
                END-IF
-      *    ��O����
+      *    DB例外(実際のSQLCODE/ErrorCodeを戻り値へ反映)
+           CATCH W-DBEXCEPTION
+               SET P-Msg TO PROP-MESSAGE OF W-DBEXCEPTION
+               MOVE PROP-ERRORCODE OF W-DBEXCEPTION TO R-ReturnCode
+      *    ��O����(DB��O�ȊO�͏]���ʂ�99)
            CATCH W-EXCEPTION
       *        ��O���b�Z�[�W��߂�l�Ɋi�[
                SET P-Msg TO PROP-MESSAGE OF W-EXCEPTION
