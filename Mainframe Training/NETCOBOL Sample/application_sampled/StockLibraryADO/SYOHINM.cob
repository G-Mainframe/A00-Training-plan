@@ -0,0 +1,174 @@
+      ***********************************************************************
+      * プログラム名 : SYOHINM
+      * 概要         : 商品テーブルにアクセスし、複数の商品コードを
+      *                まとめて1回のExecuteReaderで取得する。
+      *                (SYOHINのSYOCD単発検索をピックリスト等向けに
+      *                 配列対応したもの)
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYOHINM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+           CLASS CLASS-ConfigurationManager     AS "System.Configuration.ConfigurationManager"
+           CLASS CLASS-ConnectionStringSettings AS "System.Configuration.ConnectionStringSettings"
+           CLASS CLASS-String			        AS "System.String"
+           CLASS CLASS-DbProviderFactories      AS "System.Data.Common.DbProviderFactories"
+           CLASS CLASS-DbProviderFactory        AS "System.Data.Common.DbProviderFactory"
+           CLASS CLASS-DbConnection             AS "System.Data.Common.DbConnection"
+           CLASS CLASS-DbCommand                AS "System.Data.Common.DbCommand"
+           CLASS CLASS-DbParameter			    AS "System.Data.Common.DbParameter"
+           CLASS CALSS-DbDataReader             AS "System.Data.Common.DbDataReader"
+           CLASS CLASS-Exception                AS "System.Exception"
+           ENUM ENUM-DbType 			        AS "System.Data.DbType"
+
+           PROPERTY PROP-PARAMETERS             AS "Parameters"
+           PROPERTY PROP-VALUE                  AS "Value"
+           PROPERTY PROP-MESSAGE                AS "Message"
+           PROPERTY PROP-CONNECTIONSTRINGS      AS "ConnectionStrings"
+           PROPERTY PROP-CONNECTIONSTRING       AS "ConnectionString"
+           PROPERTY PROP-PROVIDERNAME AS "ProviderName"
+           PROPERTY PROP-COMMANDTEXT AS "CommandText"
+           PROPERTY PROP-INT32 AS "Int32"
+           PROPERTY PROP-PARAMETERNAME AS "ParameterName"
+           PROPERTY PROP-DBTYPE AS "DbType".
+
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 SYOPF-REC.
+         02  SYOCD      PIC S9(9) COMP-5.
+         02  SYONA      PIC N(20).
+         02  BAIKA      PIC S9(9) COMP-5.
+         02  GENKA      PIC S9(9) COMP-5.
+
+       COPY MSGTBL.
+
+      *---SQL組み立て作業領域 (SYOCD = @C0 OR SYOCD = @C1 ... を
+      *   件数分だけ連結する。20件分あれば足りる想定)-----------------
+       01  W-SQLTEXT    PIC X(600).
+       01  W-PARMNAME   PIC X(6).
+       01  W-IDX        BINARY-SHORT.
+       01  W-IDXDISP    PIC 99.
+
+       01  W-CONNSTR    OBJECT REFERENCE CLASS-ConnectionStringSettings.
+       01  W-PROVIDER   OBJECT REFERENCE CLASS-String.
+       01  W-FACTORY    OBJECT REFERENCE CLASS-DbProviderFactory.
+       01  W-CONN       OBJECT REFERENCE CLASS-DbConnection.
+       01  W-CMD        OBJECT REFERENCE CLASS-DbCommand.
+       01  W-DBPARAM    OBJECT REFERENCE CLASS-DbParameter.
+       01  W-DBTYPE		OBJECT REFERENCE ENUM-DbType.
+       01  W-READER     OBJECT REFERENCE CALSS-DbDataReader.
+       01  W-EXCEPTION  OBJECT REFERENCE CLASS-Exception.
+       LINKAGE                         SECTION.
+       01  P-CodeCnt               BINARY-SHORT.
+       01  P-Codes.
+           02  P-SYOCDIN           PIC 9(5) OCCURS 20 TIMES.
+       01  P-SYOHINTBL.
+           02  P-SYOHINREC OCCURS 20 TIMES.
+               03  P-SYOCD             PIC 9(5).
+               03  P-SYONA             PIC N(20).
+               03  P-BAIKA             PIC 9(8).
+               03  P-GENKA             PIC 9(8).
+       01  P-ResultCnt             BINARY-SHORT.
+       01  P-Msg                   PIC N(20).
+       01  R-ReturnCode            BINARY-LONG.
+       PROCEDURE DIVISION USING
+                           P-CodeCnt        *>検索する商品コードの件数
+                           P-Codes          *>商品コード配列
+                           P-SYOHINTBL      *>商品レコード配列(結果)
+                           P-ResultCnt      *>取得できた件数
+                           P-Msg            *>メッセージ
+                           RETURNING
+                           R-ReturnCode.    *>戻り値(エラーコード)
+           MOVE 0 TO P-ResultCnt.
+           TRY
+      *        接続文字列取得
+               INVOKE PROP-CONNECTIONSTRINGS OF CLASS-ConfigurationManager "get_Item" USING N"cobdb" RETURNING W-CONNSTR
+      *        プロバイダファクトリ取得
+               SET W-PROVIDER TO PROP-PROVIDERNAME OF W-CONNSTR
+               INVOKE CLASS-DbProviderFactories "GetFactory" USING W-PROVIDER RETURNING W-FACTORY
+      *        コネクション生成
+               INVOKE W-FACTORY "CreateConnection" RETURNING W-CONN
+               SET PROP-CONNECTIONSTRING OF W-CONN TO PROP-CONNECTIONSTRING OF W-CONNSTR
+      *        コマンド生成
+               INVOKE W-CONN "CreateCommand" RETURNING W-CMD
+
+      *        件数分の SYOCD = @C0 OR SYOCD = @C1 ... を連結して
+      *        1本のSQLにまとめ、ExecuteReaderを1回で済ませる
+               MOVE "SELECT SYOCD, SYONA, BAIKA, GENKA FROM SYOPF WHERE "
+                   TO W-SQLTEXT
+               PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > P-CodeCnt
+                   IF W-IDX > 1 THEN
+                       STRING W-SQLTEXT DELIMITED BY SPACE
+                           " OR "        DELIMITED BY SIZE
+                           INTO W-SQLTEXT
+                   END-IF
+                   MOVE W-IDX TO W-IDXDISP
+                   STRING "@C" DELIMITED BY SIZE
+                       W-IDXDISP  DELIMITED BY SIZE
+                       INTO W-PARMNAME
+                   STRING W-SQLTEXT DELIMITED BY SPACE
+                       " SYOCD = "   DELIMITED BY SIZE
+                       W-PARMNAME    DELIMITED BY SPACE
+                       INTO W-SQLTEXT
+
+                   INVOKE W-CMD "CreateParameter" RETURNING W-DBPARAM
+                   SET PROP-PARAMETERNAME OF W-DBPARAM TO W-PARMNAME
+                   SET PROP-DBTYPE OF W-DBPARAM TO PROP-INT32 OF ENUM-DbType
+                   SET PROP-VALUE OF W-DBPARAM TO P-SYOCDIN(W-IDX)
+                   INVOKE PROP-PARAMETERS OF W-CMD "Add" USING W-DBPARAM
+               END-PERFORM
+               SET PROP-COMMANDTEXT OF W-CMD TO W-SQLTEXT
+
+      *        DBオープン
+               INVOKE W-CONN "Open"
+
+      *        DbDataReaderの構築(複数コード分を1パスで読む)
+               INVOKE W-CMD "ExecuteReader" RETURNING W-READER
+               PERFORM UNTIL W-READER::"Read" = B"0" OR P-ResultCnt >= 20
+                   COMPUTE P-ResultCnt = P-ResultCnt + 1
+                   INVOKE W-READER "GetInt32"   USING 0 RETURNING SYOCD
+                   INVOKE W-READER "GetString"  USING 1 RETURNING SYONA
+                   INVOKE W-READER "GetInt32"   USING 2 RETURNING BAIKA
+                   INVOKE W-READER "GetInt32"   USING 3 RETURNING GENKA
+                   MOVE SYOCD TO P-SYOCD(P-ResultCnt)
+                   MOVE SYONA TO P-SYONA(P-ResultCnt)
+                   MOVE BAIKA TO P-BAIKA(P-ResultCnt)
+                   MOVE GENKA TO P-GENKA(P-ResultCnt)
+               END-PERFORM
+
+               IF P-ResultCnt = 0 THEN
+      *            見つからなかった場合
+                   MOVE 5 TO R-ReturnCode
+               END-IF
+
+      *        DbDataReaderのクローズ
+               INVOKE W-READER "Close"
+
+      *        DBクローズ
+               INVOKE W-CONN "Close"
+
+      *        メッセージ設定
+               IF R-ReturnCode > 1 THEN
+                   MOVE MSG-DSP(R-ReturnCode) TO P-Msg
+               END-IF
+      *    例外処理
+           CATCH W-EXCEPTION
+      *        例外メッセージを戻り値に格納
+               SET P-Msg TO PROP-MESSAGE OF W-EXCEPTION
+               MOVE 99 TO R-ReturnCode
+      *    終了処理
+           FINALLY
+      *        コマンド終了処理
+               IF W-CMD NOT = NULL
+                   INVOKE W-CMD "Dispose"
+               END-IF
+      *        コネクション終了処理
+               IF W-CONN NOT = NULL
+                 INVOKE W-CONN "Dispose"
+               END-IF
+           END-TRY.
+       END PROGRAM SYOHINM.
