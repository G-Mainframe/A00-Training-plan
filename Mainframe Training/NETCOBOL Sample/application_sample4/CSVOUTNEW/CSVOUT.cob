@@ -35,6 +35,7 @@
           01 R-COUNT                   PIC 9(04) VALUE 0.
           01 R-COUNT-Z                 PIC ZZZ9.
           01 END-FLAG                  PIC X(03).
+          01 W-CANCEL                  PIC X(01) VALUE "N".
           01 ��ؕ���                  PIC X(01) VALUE ",".
           01 �ʒu                      PIC 9(02) VALUE 1.
           01 �ϊ�. 
@@ -123,8 +124,20 @@
       *�t�@�C���̏��o��
             WRITE �o�̓��R�[�h   FROM  CSV-REC.
             COMPUTE R-COUNT = R-COUNT + 1.
+      *進捗状況表示(100件単位で進捗カウントを表示する)
+            IF FUNCTION MOD(R-COUNT, 100) = 0
+               MOVE R-COUNT            TO  R-COUNT-Z
+               DISPLAY R-COUNT-Z "件処理しました..."
+            END-IF.
+      *中断確認(環境変数CSVCANCELが"Y"なら処理を中断する)
+            ACCEPT  W-CANCEL           FROM ENVIRONMENT "CSVCANCEL".
+            IF W-CANCEL = "Y"
+               DISPLAY "*** CSVOUT CANCELLED ***"
+               MOVE "END"              TO  END-FLAG
+            ELSE
       *�t�@�C���̓Ǎ���
-            READ  �݌Ƀt�@�C��  AT END MOVE "END"  TO END-FLAG
-            END-READ.
+               READ  �݌Ƀt�@�C��  AT END MOVE "END"  TO END-FLAG
+               END-READ
+            END-IF.
        END PROGRAM CSVOUT. 
       
\ No newline at end of file
