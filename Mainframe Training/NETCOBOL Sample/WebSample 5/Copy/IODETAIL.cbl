@@ -4,12 +4,15 @@
          03  M-SYOCD                   PIC  9(05).      
          03  M-TANKA                   PIC  9(08).
          03  M-GENKA                   PIC  9(08).
-         *>ñæç◊10ÉåÉRÅ[Éh
-         03  M-DENPYO OCCURS 10.
-           05  M-NODATE                PIC  9(08).
+         *>明細50レコード分（ページサイズはZAIKOのP-PageSizeで可変）
+         03  M-DENPYO OCCURS 50.
+           05  M-IODATE                PIC  9(08).
            05  M-DENBAN                PIC  9(12).
            05  M-KUBUN                 PIC  9(02).
            05  M-KUBUNN                PIC  N(02).
            05  M-KAKAKU                PIC  9(08).
            05  M-ISU                   PIC  9(06).
-           05  M-OSU                   PIC  9(06).
\ No newline at end of file
+           05  M-OSU                   PIC  9(06).
+           05  M-LOTNO                 PIC  X(10).
+           05  M-OPECD                 PIC  X(08).
+           05  M-LOCCD                 PIC  X(04).
\ No newline at end of file
