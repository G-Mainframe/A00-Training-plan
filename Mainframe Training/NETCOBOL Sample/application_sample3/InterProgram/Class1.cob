@@ -31,48 +31,38 @@
       
       * ���\�b�h�̐錾
        METHOD-ID. GETUSERDATA AS "GetUserData".
-       ENVIRONMENT DIVISION.      
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT �]�ƈ��t�@�C�� ASSIGN TO EMPDATA
-            ORGANIZATION IS LINE SEQUENTIAL. 
-      
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO LOGINLOG
+            ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-          FD �]�ƈ��t�@�C��.
-          01 EMPDATA-R.
-            02 EMPCODE   PIC N(3).
-            02 EMPID     PIC N(5).
-            02 EMPPWD    PIC N(5).
+          FD LOGIN-AUDIT-FILE.
+          01 LOGREC.
+            02 LOG-TIMESTAMP PIC X(21).
+            02 FILLER        PIC X(01) VALUE SPACE.
+            02 LOG-EMPID     PIC N(05).
+            02 FILLER        PIC X(01) VALUE SPACE.
+            02 LOG-RESULT    PIC X(02).
        WORKING-STORAGE SECTION.
-       01 END-FLG PIC X(03).     
        LINKAGE SECTION.
        01 USERID PIC  N(05).
        01 PASSWD PIC  N(05).
-       01 CHK-FLG PIC X(02).             
-      
+       01 CHK-FLG PIC X(02).
+
        PROCEDURE DIVISION USING USERID PASSWD RETURNING CHK-FLG.
-           MOVE SPACE TO END-FLG.
-      *�t�@�C���̓ǂݍ���
-           OPEN INPUT �]�ƈ��t�@�C��.
-           READ �]�ƈ��t�@�C�� AT END MOVE "END" TO END-FLG
-           END-READ.
-           MOVE "NG" TO CHK-FLG
-           PERFORM UNTIL END-FLG = "END"
-      *USERID��PASSWD���t�@�C���ɑ��݂��邩�m�F
-             IF EMPID = USERID THEN
-               IF EMPPWD = PASSWD THEN
-                  MOVE "OK" TO CHK-FLG
-                  EXIT PERFORM
-               END-IF
-             END-IF
-       
-      *�t�@�C���̓ǂݍ���
-             READ �]�ƈ��t�@�C�� AT END MOVE "END" TO END-FLG
-             END-READ      
-           END-PERFORM             
-           CLOSE �]�ƈ��t�@�C��.
-      
+      *Match check is consolidated in EMPAUTH (indexed EMPDATA lookup)
+           CALL "EMPAUTH" USING USERID PASSWD CHK-FLG.
+           OPEN EXTEND LOGIN-AUDIT-FILE.
+      *ログイン実施結果を監査ログに追記
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+           MOVE USERID TO LOG-EMPID.
+           MOVE CHK-FLG TO LOG-RESULT.
+           WRITE LOGREC.
+           CLOSE LOGIN-AUDIT-FILE.
+
        END METHOD GETUSERDATA.
       
        END OBJECT.
