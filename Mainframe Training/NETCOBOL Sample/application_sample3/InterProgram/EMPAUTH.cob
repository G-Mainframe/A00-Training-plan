@@ -0,0 +1,52 @@
+      ***********************************************************************
+      * Program name : EMPAUTH
+      * Summary      : Shared USERID/PASSWD lookup against the EMPDATA
+      *                employee file. READDATA and Class1's GETUSERDATA
+      *                method both used to re-implement the same linear
+      *                scan; both now delegate here so there is exactly
+      *                one copy of the authentication rule, and the
+      *                lookup itself is a keyed READ against EMPDATA
+      *                (reorganized INDEXED on EMPID) instead of a scan.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPAUTH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO EMPDATA
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS EMPID
+           ACCESS MODE IS RANDOM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+       01 EMPDATA-R.
+           02 EMPCODE   PIC N(3).
+           02 EMPID     PIC N(5).
+           02 EMPPWD    PIC N(5).
+
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 USERID PIC  N(05).
+       01 PASSWD PIC  N(05).
+       01 CHK-FLG PIC X(02).
+
+       PROCEDURE DIVISION USING USERID PASSWD CHK-FLG.
+           MOVE "NG" TO CHK-FLG.
+           OPEN INPUT EMP-FILE.
+           MOVE USERID TO EMPID.
+           READ EMP-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF EMPPWD = PASSWD THEN
+                       MOVE "OK" TO CHK-FLG
+                   END-IF
+           END-READ.
+           CLOSE EMP-FILE.
+           EXIT PROGRAM.
+       END PROGRAM EMPAUTH.
