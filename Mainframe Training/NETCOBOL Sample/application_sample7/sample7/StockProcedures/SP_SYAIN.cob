@@ -35,10 +35,15 @@
          02  BUSYO      PIC S9(9) COMP-5.
          02  SDATE      PIC S9(9) COMP-5.
          02  SNAME      PIC N(20).
+         02  FAILCNT    PIC S9(4) COMP-5.
+         02  LOCKFLG    PIC X(1).
       
        01  S-SYACD      PIC S9(9) COMP-5.
-           EXEC SQL END DECLARE SECTION END-EXEC.      
+           EXEC SQL END DECLARE SECTION END-EXEC.
        01  W-PASS       PIC N(20).
+       01  W-PASS6      PIC N(6).
+       01  W-PASS-HASH  PIC N(6).
+       01  W-MAX-ATTEMPTS PIC S9(4) COMP-5 VALUE 5.
        LINKAGE SECTION.
        01  P_EmployeeCode           BINARY-LONG. 
        01  P_Password               OBJECT REFERENCE CLASS-STRING. 
@@ -52,16 +57,52 @@
       
       *    SQL���s
            EXEC SQL
-           SELECT SYACD, PASS
-               INTO :SYACD, :PASS FROM SYAPF WHERE SYACD = :S-SYACD
+           SELECT SYACD, PASS, FAILCNT, LOCKFLG
+               INTO :SYACD, :PASS, :FAILCNT, :LOCKFLG FROM SYAPF
+               WHERE SYACD = :S-SYACD
            END-EXEC
-      *    �p�X���[�h��r
+      *    Compare password and report a distinct reason per failure
+      *    so callers (SYAIN2) can drive a specific MSGTBL entry:
+      *      2 = unknown employee code   3 = wrong password
+      *      9 = other database error    10 = account locked out
            SET W-PASS TO P_Password
-           IF SQLSTATE = "00000" AND PASS = W-PASS THEN
-               MOVE 0 TO R_ReturnCode
-           ELSE
-               MOVE 3 TO R_ReturnCode
-           END-IF
+           MOVE W-PASS(1:6) TO W-PASS6
+           CALL "HASHPASS" USING W-PASS6 W-PASS-HASH
+           EVALUATE TRUE
+               WHEN SQLSTATE = "02000"
+                   MOVE 2 TO R_ReturnCode
+               WHEN SQLSTATE NOT = "00000"
+                   MOVE 9 TO R_ReturnCode
+               WHEN LOCKFLG = "Y"
+                   MOVE 10 TO R_ReturnCode
+               WHEN PASS = W-PASS-HASH
+                   EXEC SQL
+                       UPDATE SYAPF SET FAILCNT = 0, LOCKFLG = "N"
+                           WHERE SYACD = :S-SYACD
+                   END-EXEC
+                   MOVE 0 TO R_ReturnCode
+      *        未移行(ハッシュ化前)の平文パスワードと一致した場合は
+      *        ログインを認め、この機会にPASSをハッシュ値へ更新する
+               WHEN PASS = W-PASS6
+                   EXEC SQL
+                       UPDATE SYAPF SET PASS = :W-PASS-HASH,
+                           FAILCNT = 0, LOCKFLG = "N"
+                           WHERE SYACD = :S-SYACD
+                   END-EXEC
+                   MOVE 0 TO R_ReturnCode
+               WHEN OTHER
+                   ADD 1 TO FAILCNT
+                   IF FAILCNT >= W-MAX-ATTEMPTS
+                       MOVE "Y" TO LOCKFLG
+                       MOVE 10 TO R_ReturnCode
+                   ELSE
+                       MOVE 3 TO R_ReturnCode
+                   END-IF
+                   EXEC SQL
+                       UPDATE SYAPF SET FAILCNT = :FAILCNT,
+                           LOCKFLG = :LOCKFLG WHERE SYACD = :S-SYACD
+                   END-EXEC
+           END-EVALUATE
        END METHOD PROCEDURE-1.
       
        END STATIC.
