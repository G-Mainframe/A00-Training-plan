@@ -0,0 +1,37 @@
+      ***********************************************************************
+      * プログラム名 : HASHPASS
+      * 概要         : SYAPF.PASSに格納するパスワードのハッシュ値を
+      *                算出する共通ルーチン。SYAIN/SP_SYAINの両方から
+      *                呼び出し、平文同士の比較をやめてハッシュ同士の
+      *                比較に置き換えるために使用する。
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HASHPASS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-IDX            PIC S9(4) COMP-5.
+       01  W-HASH           PIC 9(6).
+       01  W-DIGEST-X       PIC X(6).
+       LINKAGE SECTION.
+       01  L-PASSWORD       PIC N(6).
+       01  L-PASS-X         REDEFINES L-PASSWORD PIC X(12).
+       01  L-DIGEST         PIC N(6).
+       PROCEDURE DIVISION USING L-PASSWORD L-DIGEST.
+       MAIN-SEC SECTION.
+      *    パスワードのバイト列(L-PASS-Xは同一領域の再定義)を
+      *    1バイトずつ積算する単純な巡回ハッシュ(djb2方式)を求める
+           MOVE 5381 TO W-HASH.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 12
+               COMPUTE W-HASH =
+                   FUNCTION MOD((W-HASH * 33) +
+                       FUNCTION ORD(L-PASS-X(W-IDX:1)), 1000000)
+           END-PERFORM.
+      *    ハッシュ値を6桁の数字に整形してNATIONAL項目へ格納する
+           MOVE W-HASH TO W-DIGEST-X.
+           MOVE W-DIGEST-X TO L-DIGEST.
+           EXIT PROGRAM.
+       END PROGRAM HASHPASS.
