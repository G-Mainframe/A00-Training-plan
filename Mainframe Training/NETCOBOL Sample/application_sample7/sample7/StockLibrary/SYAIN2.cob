@@ -24,16 +24,17 @@
        01  S-PASS       PIC N(6).
            EXEC SQL END DECLARE SECTION END-EXEC.      
          
-       COPY MSGTBL. 
        LINKAGE                         SECTION.
-       01  P-EmployeeCode           PIC N(06). 
-       01  P-Password               PIC N(06). 
-       01  P-Msg                    PIC N(20). 
+       01  P-EmployeeCode           PIC N(06).
+       01  P-Password               PIC N(06).
+       01  P-Msg                    PIC N(20).
+       01  P-SessionToken           PIC X(16).
        01  R-ReturnCode             BINARY-LONG.
        PROCEDURE DIVISION USING
                            P-EmployeeCode   *>�Ј��R�[�h
                            P-Password       *>�p�X���[�h
                            P-Msg            *>���b�Z�[�W
+                           OPTIONAL P-SessionToken *>トークン
                            RETURNING
                            R-ReturnCode.    *>�߂�l(�G���[�R�[�h)
        
@@ -59,6 +60,12 @@
       *        �X�g�A�h�v���V�[�W���̖߂�l��ݒ�
                IF SQLSTATE = "00000"
                  MOVE SQLERRD(1) TO R-ReturnCode
+                 IF R-ReturnCode = 0
+                   IF ADDRESS OF P-SessionToken NOT = NULL THEN
+                     CALL "GENTOKEN" USING S-SYACD
+                         P-SessionToken
+                   END-IF
+                 END-IF
                ELSE
                  MOVE 9 TO R-ReturnCode
                END-IF
@@ -69,7 +76,8 @@
            EXEC SQL DISCONNECT DEFAULT END-EXEC.
       *    ���b�Z�[�W�ݒ�
            IF R-ReturnCode > 1 THEN
-               MOVE MSG-DSP(R-ReturnCode) TO P-Msg
+               CALL "MSGLOOK" USING R-ReturnCode
+                   P-Msg
            END-IF.
       
        NOTFOUND-SEC SECTION.
