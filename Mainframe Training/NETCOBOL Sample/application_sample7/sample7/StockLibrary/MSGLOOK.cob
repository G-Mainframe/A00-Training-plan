@@ -0,0 +1,39 @@
+      ***********************************************************************
+      * プログラム名 : MSGLOOK
+      * 概要         : メッセージコードからメッセージ本文を取得する
+      *                共通ルーチン。従来COPY MSGTBLで固定編集して
+      *                いたメッセージ一覧をMSGPFテーブルへ移し、
+      *                各プログラムからはこのルーチン経由で参照する。
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGLOOK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-MSGCD         PIC S9(9) COMP-5.
+       01  HV-MSGTXT        PIC N(20).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       LINKAGE SECTION.
+       01  L-MSGCD          BINARY-LONG.
+       01  L-MSGTXT         PIC N(20).
+       PROCEDURE DIVISION USING L-MSGCD L-MSGTXT.
+       MAIN-SEC SECTION.
+           MOVE SPACES TO L-MSGTXT.
+           MOVE L-MSGCD TO HV-MSGCD.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL
+               SELECT MSGTXT
+                   INTO :HV-MSGTXT FROM MSGPF
+                   WHERE MSGCD = :HV-MSGCD
+           END-EXEC.
+           IF SQLSTATE = "00000" THEN
+               MOVE HV-MSGTXT TO L-MSGTXT
+           END-IF.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           EXIT PROGRAM.
+       END PROGRAM MSGLOOK.
