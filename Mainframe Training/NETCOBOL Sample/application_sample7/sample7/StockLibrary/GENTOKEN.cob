@@ -0,0 +1,53 @@
+      ***********************************************************************
+      * プログラム名 : GENTOKEN
+      * 概要         : ログイン成功時にSYAIN/SYAIN2へ返すセッション
+      *                トークンを発行する共通ルーチン。社員コードと
+      *                発行時刻から一意性の高い16桁の数字を組み立てる。
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENTOKEN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-TIMESTAMP      PIC X(21).
+       01  W-SYACD-DISP     PIC 9(9).
+       01  W-SEED           PIC X(30).
+       01  W-IDX            PIC S9(4) COMP-5.
+       01  W-HASH-HI        PIC 9(8).
+       01  W-HASH-LO        PIC 9(8).
+       LINKAGE SECTION.
+       01  L-SYACD          PIC S9(9) COMP-5.
+       01  L-TOKEN          PIC X(16).
+       PROCEDURE DIVISION USING L-SYACD L-TOKEN.
+       MAIN-SEC SECTION.
+      *    社員コードと発行時刻(年月日時分秒+マイクロ秒)を
+      *    種(シード)として連結し、前半/後半それぞれに
+      *    djb2方式の巡回ハッシュをかけて16桁の数字を得る
+           MOVE FUNCTION CURRENT-DATE TO W-TIMESTAMP.
+           MOVE L-SYACD TO W-SYACD-DISP.
+           MOVE SPACES TO W-SEED.
+           STRING
+               W-SYACD-DISP      DELIMITED BY SIZE
+               W-TIMESTAMP       DELIMITED BY SIZE
+               INTO W-SEED
+           END-STRING.
+           MOVE 5381 TO W-HASH-HI.
+           MOVE 17   TO W-HASH-LO.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 30
+               COMPUTE W-HASH-HI =
+                   FUNCTION MOD((W-HASH-HI * 33) +
+                       FUNCTION ORD(W-SEED(W-IDX:1)), 100000000)
+               COMPUTE W-HASH-LO =
+                   FUNCTION MOD((W-HASH-LO * 131) +
+                       FUNCTION ORD(W-SEED(W-IDX:1)), 100000000)
+           END-PERFORM.
+           STRING
+               W-HASH-HI         DELIMITED BY SIZE
+               W-HASH-LO         DELIMITED BY SIZE
+               INTO L-TOKEN
+           END-STRING.
+           EXIT PROGRAM.
+       END PROGRAM GENTOKEN.
