@@ -0,0 +1,247 @@
+      ***********************************************************************
+      * Program name : ZAIKOCLS
+      * Summary      : Monthly closing batch - sums SYOIOPF IOSU by KUBUN
+      *                category (receipt/issue) per SYOCD for the given
+      *                year/month and writes one summary row per product
+      *                into SYOZANPF, so SYOHIN-based reports don't have
+      *                to re-scan the whole transaction file every time.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZAIKOCLS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *=================================================================
+      *  ホスト変数宣言
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 SQLSTATE     PIC X(5).
+       01 SQLMSG       PIC X(128).
+
+       01 SYOIOPF-REC.
+         02  IODATE     PIC S9(9) COMP-5.
+         02  SYOCD      PIC S9(9) COMP-5.
+         02  NODATE     PIC S9(9) COMP-5.
+         02  SYUBAN     PIC S9(9) COMP-5.
+         02  TUBAN      PIC S9(9) COMP-5.
+         02  KUBUN      PIC S9(9) COMP-5.
+         02  IOSU       PIC S9(9) COMP-5.
+         02  LOT-NUMBER PIC X(10).
+         02  OPERATOR-CD PIC X(08).
+         02  LOCATION-CD PIC X(04).
+
+       01  S-SIODATE    PIC S9(9) COMP-5.
+       01  S-EIODATE    PIC S9(9) COMP-5.
+       01  S-SYOCD      PIC S9(9) COMP-5.
+       01  S-ZYEAR      PIC S9(9) COMP-5.
+       01  S-ZMONTH     PIC S9(9) COMP-5.
+       01  S-NYUSU      PIC S9(9) COMP-5.
+       01  S-SYUSU      PIC S9(9) COMP-5.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+       01  W-IODATE     PIC 9(8).
+
+       01  W-PREVSYOCD  PIC S9(9) COMP-5 VALUE -1.
+       01  W-FIRSTROW   PIC X(1) VALUE "Y".
+
+      *---区分コードテーブル----------------
+         01  S-CODE.
+           03  S-TANGEN                PIC  X(4)  VALUE "0000".
+           03  S-NYUSYU                PIC  X(4)  VALUE "0000".
+      *
+           03  S-NYUKO                 PIC  X(4)  VALUE "0001".
+           03  S-SYUKO                 PIC  X(4)  VALUE "0002".
+
+      *---フラグ関連--------------------
+         01  FLG-AREA.
+           03  END-FLG                 PIC  X(03).
+
+      *---年月作業領域------------------
+         01  W-AREA.
+           03  W-IOYMD.
+             05  W-IOY                 PIC  9(04).
+             05  W-IOM                 PIC  9(02).
+             05  W-IOD                 PIC  9(02).
+           03  W-RECCNT                PIC  9(07).
+           03  W-SYOCNT                PIC  9(05).
+
+
+       LINKAGE SECTION.
+       01  P-Y                       PIC 9(04).
+       01  P-M                       PIC 9(02).
+       01  P-Msg                     PIC N(20).
+       01  R-ReturnCode              BINARY-LONG.
+       PROCEDURE DIVISION USING
+                           P-Y              *>対象年
+                           P-M              *>対象月
+                           P-Msg            *>メッセージ
+                           RETURNING
+                           R-ReturnCode.    *>戻り値(エラーコード)
+           PERFORM INIT-SEC.
+           IF R-ReturnCode = 0 THEN
+               PERFORM MAIN-SEC
+           END-IF.
+           PERFORM END-SEC.
+           EXIT PROGRAM.
+
+      *-----------------------------------------------------------------
+       INIT-SEC SECTION.
+           MOVE 0 TO R-ReturnCode.
+           MOVE SPACE TO END-FLG.
+           MOVE 0 TO W-RECCNT.
+           MOVE 0 TO W-SYOCNT.
+           MOVE -1 TO W-PREVSYOCD.
+           MOVE "Y" TO W-FIRSTROW.
+           MOVE 0 TO S-NYUSU.
+           MOVE 0 TO S-SYUSU.
+
+      *=================================================================
+      *  対象期間(当月1日～末日相当)のカーソルを宣言します
+      *  ※ZAIKOの日付範囲算出と同じ簡易な月末扱い(31日)に合わせています
+      *=================================================================
+           EXEC SQL
+             DECLARE CUR2 CURSOR FOR SELECT * FROM SYOIOPF
+               WHERE IODATE BETWEEN :S-SIODATE AND :S-EIODATE
+               ORDER BY SYOCD
+           END-EXEC.
+
+      *    DB接続
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+      *    接続確認
+           IF SQLSTATE NOT = "00000" AND SQLSTATE NOT = "01000" THEN
+               MOVE 9 TO R-ReturnCode
+               CALL "MSGLOOK" USING R-ReturnCode
+                   P-Msg
+               EXIT PROGRAM
+           END-IF.
+      *---検索条件にレコードの月初・月末を設定------
+           MOVE    P-Y      TO    W-IOY.
+           MOVE    P-M      TO    W-IOM.
+           MOVE    1        TO    W-IOD.
+           MOVE    W-IOYMD  TO    W-IODATE.
+           MOVE    W-IODATE TO    S-SIODATE.
+           MOVE    31       TO    W-IOD.
+           MOVE    W-IOYMD  TO    W-IODATE.
+           MOVE    W-IODATE TO    S-EIODATE.
+           MOVE    P-Y      TO    S-ZYEAR.
+           MOVE    P-M      TO    S-ZMONTH.
+
+      *-----------------------------------------------------------------
+       END-SEC SECTION.
+      *    DBクローズ
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+      *    メッセージ設定
+           IF R-ReturnCode > 1 THEN
+               CALL "MSGLOOK" USING R-ReturnCode
+                   P-Msg
+           END-IF.
+
+      *-----------------------------------------------------------------
+       FETCH-SEC SECTION.
+      *    フェッチ
+           EXEC SQL FETCH CUR2 INTO :SYOIOPF-REC END-EXEC.
+           IF SQLSTATE = "00000" THEN
+               COMPUTE W-RECCNT = W-RECCNT + 1
+           ELSE
+               IF SQLSTATE = "02000" THEN
+                   MOVE "END" TO END-FLG
+               ELSE
+                   MOVE "ERR" TO END-FLG
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       MAIN-SEC SECTION.
+      *    カーソルオープン
+           EXEC SQL OPEN CUR2 END-EXEC.
+           PERFORM FETCH-SEC.
+      *    制御ブレイク(SYOCDの切り替わり)ごとにSYOZANPFへ書き出す
+           PERFORM UNTIL END-FLG = "ERR" OR END-FLG = "END"
+               IF W-FIRSTROW = "Y" THEN
+                   MOVE SYOCD OF SYOIOPF-REC TO S-SYOCD
+                   MOVE SYOCD OF SYOIOPF-REC TO W-PREVSYOCD
+                   MOVE "N" TO W-FIRSTROW
+               END-IF
+               IF SYOCD OF SYOIOPF-REC NOT = W-PREVSYOCD THEN
+                   PERFORM WRITE-SYOZANPF-SEC
+                   MOVE SYOCD OF SYOIOPF-REC TO S-SYOCD
+                   MOVE SYOCD OF SYOIOPF-REC TO W-PREVSYOCD
+                   MOVE 0 TO S-NYUSU
+                   MOVE 0 TO S-SYUSU
+               END-IF
+               PERFORM CLASSIFY-SEC
+               PERFORM FETCH-SEC
+           END-PERFORM.
+      *    カーソルクローズ
+           EXEC SQL CLOSE CUR2 END-EXEC.
+
+           IF END-FLG = "ERR" THEN
+               MOVE 9 TO R-ReturnCode
+           ELSE
+      *        最後のSYOCDグループを書き出す
+               IF W-FIRSTROW = "N" THEN
+                   PERFORM WRITE-SYOZANPF-SEC
+               END-IF
+               IF W-SYOCNT = 0 THEN
+                   MOVE 8 TO R-ReturnCode
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       CLASSIFY-SEC SECTION.
+      *    区分コードから入庫/出庫を判定し数量を積算する
+      *    (ZAIKO.cobのKUBUN区分と同じ11～89の分類規則)
+           EVALUATE KUBUN OF SYOIOPF-REC
+           WHEN    ZERO
+               CONTINUE
+           WHEN    11  THRU  19
+               MOVE    S-SYUKO  TO    S-NYUSYU
+           WHEN    21  THRU  29
+               MOVE    S-NYUKO  TO    S-NYUSYU
+           WHEN    31  THRU  39
+               MOVE    S-NYUKO  TO    S-NYUSYU
+           WHEN    41  THRU  49
+               MOVE    S-SYUKO  TO    S-NYUSYU
+           WHEN    51  THRU  59
+               MOVE    S-SYUKO  TO    S-NYUSYU
+           WHEN    61  THRU  69
+               MOVE    S-NYUKO  TO    S-NYUSYU
+           WHEN    71  THRU  79
+               MOVE    S-SYUKO  TO    S-NYUSYU
+           WHEN    81  THRU  89
+               MOVE    S-NYUKO  TO    S-NYUSYU
+           WHEN    OTHER
+               CONTINUE
+           END-EVALUATE.
+
+           IF S-NYUSYU = S-NYUKO THEN
+               COMPUTE S-NYUSU = S-NYUSU + IOSU OF SYOIOPF-REC
+           ELSE
+               IF S-NYUSYU = S-SYUKO THEN
+                   COMPUTE S-SYUSU = S-SYUSU + IOSU OF SYOIOPF-REC
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       WRITE-SYOZANPF-SEC SECTION.
+      *    1件前のSYOCDの集計を洗い替え(再実行してもべき等)で登録する
+           EXEC SQL
+               DELETE FROM SYOZANPF
+                   WHERE SYOCD = :S-SYOCD AND ZYEAR = :S-ZYEAR
+                       AND ZMONTH = :S-ZMONTH
+           END-EXEC.
+           EXEC SQL
+               INSERT INTO SYOZANPF (SYOCD, ZYEAR, ZMONTH, NYUSU, SYUSU)
+                   VALUES (:S-SYOCD, :S-ZYEAR, :S-ZMONTH,
+                           :S-NYUSU, :S-SYUSU)
+           END-EXEC.
+           IF SQLSTATE = "00000" THEN
+               COMPUTE W-SYOCNT = W-SYOCNT + 1
+           END-IF.
+       END PROGRAM ZAIKOCLS.
