@@ -29,12 +29,24 @@
          02  TUBAN      PIC S9(9) COMP-5.
          02  KUBUN      PIC S9(9) COMP-5.
          02  IOSU       PIC S9(9) COMP-5.
+         02  LOT-NUMBER PIC X(10).
+         02  OPERATOR-CD PIC X(08).
+         02  LOCATION-CD PIC X(04).
       
        01  S-SIODATE    PIC S9(9) COMP-5.
        01  S-EIODATE    PIC S9(9) COMP-5.
        01  S-SYOCD      PIC S9(9) COMP-5.
+       01  S-ZYEAR      PIC S9(9) COMP-5.
+       01  S-ZMONTH     PIC S9(9) COMP-5.
+       01  S-NYUSU      PIC S9(9) COMP-5.
+       01  S-SYUSU      PIC S9(9) COMP-5.
+       01  S-LOCATION   PIC X(04).
            EXEC SQL END DECLARE SECTION END-EXEC.
        01  W-IODATE     PIC 9(8).
+       01  W-NYUKEI     PIC S9(9) COMP-5 VALUE 0.
+       01  W-SYUKEI     PIC S9(9) COMP-5 VALUE 0.
+       01  W-NETQTY     PIC S9(9) COMP-5.
+       01  W-EXPNET     PIC S9(9) COMP-5.
       
        01  W-DENPYO.
          03  W-SYUBAN   PIC 9(8).                                               
@@ -95,7 +107,8 @@
       *---�t���O�֘A--------------------
          01  FLG-AREA.
            03  END-FLG                 PIC  X(03).
-           03  MEISAI-FLG              PIC  X(03).      
+           03  MEISAI-FLG              PIC  X(03).
+           03  W-PAGEFULL-FLG          PIC  X(01).
       
       *---�v���O������Ɨ̈�------
          01  W-AREA.
@@ -108,47 +121,67 @@
              05  W-IOM                 PIC  9(02).
              05  W-IOD                 PIC  9(02).
            03  W-RECCNT                PIC  9(03).
-      
-       COPY MSGTBL. 
+
        
-       01  LINEMAX                  PIC 9(03) VALUE 10.
+       01  LINEMAX                  PIC 9(03) VALUE 50.
        LINKAGE SECTION.
        COPY IODETAIL.      
        01 P-Start                   BINARY-SHORT.
        01 P-Cnt                     PIC 9(03).
        01 P-Next                    PIC 9(01).
        01 P-Msg                     PIC N(20). 
+       01 P-PageSize                BINARY-SHORT.
+       01 P-LocationCd              PIC X(04).
        01 R-ReturnCode              BINARY-LONG.
        PROCEDURE DIVISION USING
-                           M-AREA           *>���ח̈�
-                           P-Start          *>�J�n�s
-                           P-Cnt            *>����
-                           P-Next           *>���̃��R�[�h�����邩�ǂ���(����ꍇ��1)
-                           P-Msg            *>���b�Z�[�W
+                           M-AREA           *>明細領域
+                           P-Start          *>開始行
+                           P-Cnt            *>件数
+                           P-Next           *>次のレコードがあるかどうか(ある場合は1)
+                           P-Msg            *>メッセージ
+                           OPTIONAL P-PageSize *>1ページの明細行数(省略時はLINEMAXの既定値)
+                           OPTIONAL P-LocationCd *>倉庫/拠点コード絞り込み(省略時は全拠点)
                            RETURNING
-                           R-ReturnCode.    *>�߂�l(�G���[�R�[�h)
-           PERFORM INIT-SEC.      
+                           R-ReturnCode.    *>戻り値(エラーコード)
+           PERFORM INIT-SEC.
            IF R-ReturnCode = 0 THEN
                PERFORM MAIN-SEC
+               PERFORM RECON-SEC
            END-IF.
            PERFORM END-SEC.
-           EXIT PROGRAM. 
+           EXIT PROGRAM.
       
       *-----------------------------------------------------------------
        INIT-SEC SECTION.
            MOVE 0 TO R-ReturnCode
            MOVE SPACE TO MEISAI-FLG.
            MOVE SPACE TO END-FLG.
+           MOVE SPACE TO W-PAGEFULL-FLG.
            
            MOVE 0 TO W-RECCNT.
            MOVE 0 TO P-Cnt.
-           
+           MOVE 0 TO W-NYUKEI.
+           MOVE 0 TO W-SYUKEI.
+      *    1ページの明細行数：省略時は既定値(LINEMAX=50)のまま、
+      *    指定があれば表側の大きさ(50件)までの範囲で差し替える
+           IF ADDRESS OF P-PageSize NOT = NULL THEN
+               IF P-PageSize > 0 AND P-PageSize <= 50 THEN
+                   MOVE P-PageSize TO LINEMAX
+               END-IF
+           END-IF.
+      *    倉庫/拠点コード絞り込み：省略時は全拠点(空白=絞り込みなし)
+           MOVE SPACE TO S-LOCATION.
+           IF ADDRESS OF P-LocationCd NOT = NULL THEN
+               MOVE P-LocationCd TO S-LOCATION
+           END-IF.
+
       *=================================================================
       *  �J�[�\����錾���܂�
       *=================================================================
            EXEC SQL
              DECLARE CUR1 CURSOR FOR SELECT * FROM SYOIOPF
-               WHERE (IODATE BETWEEN :S-SIODATE AND :S-EIODATE) AND SYOCD = :S-SYOCD 
+               WHERE (IODATE BETWEEN :S-SIODATE AND :S-EIODATE) AND SYOCD = :S-SYOCD
+                 AND (:S-LOCATION = SPACES OR LOCATION-CD = :S-LOCATION)
            END-EXEC.
            
       *    DB�ڑ�
@@ -156,7 +189,8 @@
       *    �ڑ��m�F
            IF SQLSTATE NOT = "00000" AND SQLSTATE NOT = "01000" THEN
                MOVE 9 TO R-ReturnCode
-               MOVE MSG-DSP(R-ReturnCode) TO P-Msg
+               CALL "MSGLOOK" USING R-ReturnCode
+                   P-Msg
                EXIT PROGRAM
            END-IF.
       *---���o�Ƀ��R�[�h�̌�������------
@@ -176,7 +210,8 @@
            EXEC SQL DISCONNECT DEFAULT END-EXEC.
       *    ���b�Z�[�W�ݒ�
            IF R-ReturnCode > 1 THEN
-               MOVE MSG-DSP(R-ReturnCode) TO P-Msg
+               CALL "MSGLOOK" USING R-ReturnCode
+                   P-Msg
            END-IF. 
        
       *-----------------------------------------------------------------
@@ -200,30 +235,90 @@
       *    �J�[�\���I�[�v��
            EXEC SQL OPEN CUR1 END-EXEC.
            PERFORM FETCH-SEC.
-      *    ���[�v
-           PERFORM UNTIL (END-FLG = "ERR") OR (MEISAI-FLG = "END") OR (MEISAI-FLG = "MAX")
-               IF W-RECCNT >= P-Start THEN
-                   COMPUTE P-Cnt = P-Cnt + 1
-                   PERFORM CODE-SEC
+      *    ループ(RECON-SECで月全体を突き合わせられるよう、ページ上限を
+      *    超えてもカーソル自体は最後まで読み切る。明細表への格納だけを
+      *    ページ上限で打ち切る)
+           PERFORM UNTIL (END-FLG = "ERR") OR (MEISAI-FLG = "END")
+      *        ページ境界に関係なく、月全体の入出庫数を積算しておく
+               PERFORM RECON-ACCUM-SEC
+               IF W-PAGEFULL-FLG NOT = "Y" THEN
+                   IF W-RECCNT >= P-Start THEN
+                       COMPUTE P-Cnt = P-Cnt + 1
+                       PERFORM CODE-SEC
+                   END-IF
+      *            ���׍s�����z������I��
+                   IF P-Cnt >= LINEMAX THEN
+                       MOVE "Y" TO W-PAGEFULL-FLG
+      *                �Ō��1���ǂ�Ŏ��̍s�����邩�m�F����
+                   END-IF
                END-IF
-      *        ���׍s�����z������I��   
-               IF P-Cnt >= LINEMAX THEN
-                   MOVE "MAX" TO MEISAI-FLG                  
-      *            �Ō��1���ǂ�Ŏ��̍s�����邩�m�F����
-               END-IF               
                PERFORM FETCH-SEC
            END-PERFORM.
       *    �J�[�\���N���[�Y
            EXEC SQL CLOSE CUR1 END-EXEC.
-      
-           IF MEISAI-FLG = "MAX" THEN
+
+           IF W-PAGEFULL-FLG = "Y" THEN
                MOVE 1 TO P-Next
            END-IF
            IF MEISAI-FLG = "END" AND P-Cnt = 0 THEN
                *>���i�R�[�h�͂��������A�Y������N���̃��R�[�h�Ȃ�
                MOVE 8 TO R-ReturnCode
            END-IF.
-       
+
+      *-----------------------------------------------------------------
+       RECON-ACCUM-SEC SECTION.
+      *    フェッチした1件の区分から入庫/出庫を判定し、ページ境界とは
+      *    無関係に月全体の入出庫数(W-NYUKEI/W-SYUKEI)へ積算する
+           EVALUATE KUBUN OF SYOIOPF-REC
+               WHEN    11  THRU  19
+                   COMPUTE W-SYUKEI = W-SYUKEI + IOSU OF SYOIOPF-REC
+               WHEN    21  THRU  29
+                   COMPUTE W-NYUKEI = W-NYUKEI + IOSU OF SYOIOPF-REC
+               WHEN    31  THRU  39
+                   COMPUTE W-NYUKEI = W-NYUKEI + IOSU OF SYOIOPF-REC
+               WHEN    41  THRU  49
+                   COMPUTE W-SYUKEI = W-SYUKEI + IOSU OF SYOIOPF-REC
+               WHEN    51  THRU  59
+                   COMPUTE W-SYUKEI = W-SYUKEI + IOSU OF SYOIOPF-REC
+               WHEN    61  THRU  69
+                   COMPUTE W-NYUKEI = W-NYUKEI + IOSU OF SYOIOPF-REC
+               WHEN    71  THRU  79
+                   COMPUTE W-SYUKEI = W-SYUKEI + IOSU OF SYOIOPF-REC
+               WHEN    81  THRU  89
+                   COMPUTE W-NYUKEI = W-NYUKEI + IOSU OF SYOIOPF-REC
+               WHEN    OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       RECON-SEC SECTION.
+      *    月全体で積算した入出庫数(W-NYUKEI/W-SYUKEI)を、SYOZANPFに
+      *    月次残高があれば期待値と突き合わせる
+           IF W-RECCNT > 0 THEN
+               COMPUTE W-NETQTY = W-NYUKEI - W-SYUKEI
+
+               MOVE M-Y     TO S-ZYEAR
+               MOVE M-M     TO S-ZMONTH
+               EXEC SQL
+                   SELECT NYUSU, SYUSU INTO :S-NYUSU, :S-SYUSU
+                       FROM SYOZANPF
+                       WHERE SYOCD = :S-SYOCD AND ZYEAR = :S-ZYEAR
+                           AND ZMONTH = :S-ZMONTH
+               END-EXEC
+               IF SQLSTATE = "00000" THEN
+                   COMPUTE W-EXPNET = S-NYUSU - S-SYUSU
+                   IF W-NETQTY NOT = W-EXPNET THEN
+                       DISPLAY "ZAIKO RECON WARNING: SYOCD=" S-SYOCD
+                           " PERIOD=" M-Y "-" M-M
+                           " CALC-NET=" W-NETQTY
+                           " SYOZANPF-NET=" W-EXPNET
+                   END-IF
+               END-IF
+      *        SQLSTATE="02000"(未登録)は、まだ月次締めが走っていない
+      *        だけなので黙ってスキップする。それ以外のDBエラーも
+      *        R-ReturnCodeは変えず、突合せ自体を見送るだけにする。
+           END-IF.
+
       *-----------------------------------------------------------------
        CODE-SEC SECTION.
       *    �敪�R�[�h���� 
@@ -341,7 +436,10 @@
            MOVE W-DENPYO                        TO M-DENBAN(P-Cnt)
            MOVE KUBUN OF SYOIOPF-REC            TO M-KUBUN(P-Cnt)
            MOVE KUBUN-ID(KUBUN OF SYOIOPF-REC)  TO M-KUBUNN(P-Cnt)
-       
+           MOVE LOT-NUMBER OF SYOIOPF-REC       TO M-LOTNO(P-Cnt)
+           MOVE OPERATOR-CD OF SYOIOPF-REC      TO M-OPECD(P-Cnt)
+           MOVE LOCATION-CD OF SYOIOPF-REC      TO M-LOCCD(P-Cnt)
+
            EVALUATE S-TANGEN
            WHEN S-TANKA
                MOVE M-TANKA  TO M-KAKAKU(P-Cnt)
