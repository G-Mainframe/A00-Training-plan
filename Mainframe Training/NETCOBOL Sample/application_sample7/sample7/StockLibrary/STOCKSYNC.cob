@@ -0,0 +1,310 @@
+      ***********************************************************************
+      * Program name : STOCKSYNC
+      * Summary      : Nightly batch - applies the day's SYOIOPF receipt/
+      *                issue postings to STOCKFL's on-hand quantity, so
+      *                the CSVOUT export and the ZAIKO inquiry screen
+      *                never disagree about how much stock is on hand.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCKSYNC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN TO STOCKFL
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS STOCK-SYOCD WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE.
+       01  STOCK-REC.
+           03  STOCK-SYOCD        PIC 9(4).
+           03  STOCK-SYONA        PIC X(20).
+           03  STOCK-ZAIKOSURYO   PIC S9(2).
+           03  STOCK-SIIRIBANGO   PIC 9(4).
+           03  STOCK-TANKA        PIC 9(9).
+           03  STOCK-JURYORITSU   PIC S999V99.
+           03  STOCK-LOT-NUMBER   PIC X(10).
+           03  STOCK-LOCATION-CD  PIC X(04).
+
+       WORKING-STORAGE SECTION.
+      *=================================================================
+      *  ホスト変数宣言
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 SQLSTATE     PIC X(5).
+       01 SQLMSG       PIC X(128).
+
+       01 SYOIOPF-REC.
+         02  IODATE     PIC S9(9) COMP-5.
+         02  SYOCD      PIC S9(9) COMP-5.
+         02  NODATE     PIC S9(9) COMP-5.
+         02  SYUBAN     PIC S9(9) COMP-5.
+         02  TUBAN      PIC S9(9) COMP-5.
+         02  KUBUN      PIC S9(9) COMP-5.
+         02  IOSU       PIC S9(9) COMP-5.
+         02  LOT-NUMBER PIC X(10).
+         02  OPERATOR-CD PIC X(08).
+         02  LOCATION-CD PIC X(04).
+
+       01  S-IODATE     PIC S9(9) COMP-5.
+       01  S-SYOCD      PIC S9(9) COMP-5.
+       01  S-NYUSU      PIC S9(9) COMP-5.
+       01  S-SYUSU      PIC S9(9) COMP-5.
+       01  S-LOT-NUMBER PIC X(10).
+       01  S-LOCATION   PIC X(04).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+       01  W-IODATE     PIC 9(8).
+
+       01  W-PREVSYOCD  PIC S9(9) COMP-5 VALUE -1.
+       01  W-PREVLOT    PIC X(10) VALUE SPACES.
+       01  W-PREVLOCATN PIC X(04) VALUE SPACES.
+       01  W-FIRSTROW   PIC X(1) VALUE "Y".
+       01  W-FOUNDFLG   PIC X(1) VALUE "N".
+       01  W-SCANFLG    PIC X(3) VALUE SPACE.
+
+      *---区分コードテーブル----------------
+         01  S-CODE.
+           03  S-NYUSYU                 PIC  X(4)  VALUE "0000".
+      *
+           03  S-NYUKO                  PIC  X(4)  VALUE "0001".
+           03  S-SYUKO                  PIC  X(4)  VALUE "0002".
+
+      *---フラグ関連--------------------
+         01  FLG-AREA.
+           03  END-FLG                  PIC  X(03).
+
+      *---年月日作業領域------------------
+         01  W-AREA.
+           03  W-IOYMD.
+             05  W-IOY                  PIC  9(04).
+             05  W-IOM                  PIC  9(02).
+             05  W-IOD                  PIC  9(02).
+           03  W-RECCNT                 PIC  9(07).
+           03  W-SYNCCNT                PIC  9(05).
+           03  W-SKIPCNT                PIC  9(05).
+
+
+       LINKAGE SECTION.
+       01  P-Y                       PIC 9(04).
+       01  P-M                       PIC 9(02).
+       01  P-D                       PIC 9(02).
+       01  P-Msg                     PIC N(20).
+       01  R-ReturnCode              BINARY-LONG.
+       PROCEDURE DIVISION USING
+                           P-Y              *>対象年
+                           P-M              *>対象月
+                           P-D              *>対象日
+                           P-Msg            *>メッセージ
+                           RETURNING
+                           R-ReturnCode.    *>戻り値(エラーコード)
+           PERFORM INIT-SEC.
+           IF R-ReturnCode = 0 THEN
+               PERFORM MAIN-SEC
+           END-IF.
+           PERFORM END-SEC.
+           EXIT PROGRAM.
+
+      *-----------------------------------------------------------------
+       INIT-SEC SECTION.
+           MOVE 0 TO R-ReturnCode.
+           MOVE SPACE TO END-FLG.
+           MOVE 0 TO W-RECCNT.
+           MOVE 0 TO W-SYNCCNT.
+           MOVE 0 TO W-SKIPCNT.
+           MOVE -1 TO W-PREVSYOCD.
+           MOVE "Y" TO W-FIRSTROW.
+           MOVE 0 TO S-NYUSU.
+           MOVE 0 TO S-SYUSU.
+
+      *=================================================================
+      *  対象日(当日)のSYOIOPF明細をSYOCD順に取得するカーソルを宣言します
+      *=================================================================
+           EXEC SQL
+             DECLARE CUR4 CURSOR FOR SELECT * FROM SYOIOPF
+               WHERE IODATE = :S-IODATE
+               ORDER BY SYOCD, LOT-NUMBER, LOCATION-CD
+           END-EXEC.
+
+      *    DB接続
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+      *    接続確認
+           IF SQLSTATE NOT = "00000" AND SQLSTATE NOT = "01000" THEN
+               MOVE 9 TO R-ReturnCode
+               CALL "MSGLOOK" USING R-ReturnCode
+                   P-Msg
+               EXIT PROGRAM
+           END-IF.
+      *---検索条件に対象日を設定------
+           MOVE    P-Y      TO    W-IOY.
+           MOVE    P-M      TO    W-IOM.
+           MOVE    P-D      TO    W-IOD.
+           MOVE    W-IOYMD  TO    W-IODATE.
+           MOVE    W-IODATE TO    S-IODATE.
+
+      *    STOCKFLのオープン(READ/REWRITE両方使うのでI-O)
+           OPEN I-O STOCK-FILE.
+
+      *-----------------------------------------------------------------
+       END-SEC SECTION.
+      *    DBクローズ
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           CLOSE STOCK-FILE.
+      *    メッセージ設定
+           IF R-ReturnCode > 1 THEN
+               CALL "MSGLOOK" USING R-ReturnCode
+                   P-Msg
+           END-IF.
+
+      *-----------------------------------------------------------------
+       FETCH-SEC SECTION.
+      *    フェッチ
+           EXEC SQL FETCH CUR4 INTO :SYOIOPF-REC END-EXEC.
+           IF SQLSTATE = "00000" THEN
+               COMPUTE W-RECCNT = W-RECCNT + 1
+           ELSE
+               IF SQLSTATE = "02000" THEN
+                   MOVE "END" TO END-FLG
+               ELSE
+                   MOVE "ERR" TO END-FLG
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       MAIN-SEC SECTION.
+      *    カーソルオープン
+           EXEC SQL OPEN CUR4 END-EXEC.
+           PERFORM FETCH-SEC.
+      *    制御ブレイク(SYOCD/LOT-NUMBER/LOCATION-CDの切り替わり)ごと
+      *    にSTOCKFLへ反映する(同一SYOCDでもロット/保管場所が異なれば
+      *    別グループとして当日純増減を集計する)
+           PERFORM UNTIL END-FLG = "ERR" OR END-FLG = "END"
+               IF W-FIRSTROW = "Y" THEN
+                   MOVE SYOCD OF SYOIOPF-REC TO S-SYOCD
+                   MOVE LOT-NUMBER OF SYOIOPF-REC TO S-LOT-NUMBER
+                   MOVE LOCATION-CD OF SYOIOPF-REC TO S-LOCATION
+                   MOVE SYOCD OF SYOIOPF-REC TO W-PREVSYOCD
+                   MOVE LOT-NUMBER OF SYOIOPF-REC TO W-PREVLOT
+                   MOVE LOCATION-CD OF SYOIOPF-REC TO W-PREVLOCATN
+                   MOVE "N" TO W-FIRSTROW
+               END-IF
+               IF SYOCD OF SYOIOPF-REC NOT = W-PREVSYOCD
+               OR LOT-NUMBER OF SYOIOPF-REC NOT = W-PREVLOT
+               OR LOCATION-CD OF SYOIOPF-REC NOT = W-PREVLOCATN THEN
+                   PERFORM UPDATE-STOCKFL-SEC
+                   MOVE SYOCD OF SYOIOPF-REC TO S-SYOCD
+                   MOVE LOT-NUMBER OF SYOIOPF-REC TO S-LOT-NUMBER
+                   MOVE LOCATION-CD OF SYOIOPF-REC TO S-LOCATION
+                   MOVE SYOCD OF SYOIOPF-REC TO W-PREVSYOCD
+                   MOVE LOT-NUMBER OF SYOIOPF-REC TO W-PREVLOT
+                   MOVE LOCATION-CD OF SYOIOPF-REC TO W-PREVLOCATN
+                   MOVE 0 TO S-NYUSU
+                   MOVE 0 TO S-SYUSU
+               END-IF
+               PERFORM CLASSIFY-SEC
+               PERFORM FETCH-SEC
+           END-PERFORM.
+      *    カーソルクローズ
+           EXEC SQL CLOSE CUR4 END-EXEC.
+
+           IF END-FLG = "ERR" THEN
+               MOVE 9 TO R-ReturnCode
+           ELSE
+      *        最後のSYOCD/LOT-NUMBER/LOCATION-CDグループを反映する
+               IF W-FIRSTROW = "N" THEN
+                   PERFORM UPDATE-STOCKFL-SEC
+               END-IF
+               IF W-SYNCCNT = 0 AND W-SKIPCNT = 0 THEN
+                   MOVE 8 TO R-ReturnCode
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       CLASSIFY-SEC SECTION.
+      *    区分コードから入庫/出庫を判定し数量を積算する
+      *    (ZAIKO.cob/ZAIKOCLS.cobのKUBUN区分と同じ11～89の分類規則)
+           EVALUATE KUBUN OF SYOIOPF-REC
+           WHEN    ZERO
+               CONTINUE
+           WHEN    11  THRU  19
+               MOVE    S-SYUKO  TO    S-NYUSYU
+           WHEN    21  THRU  29
+               MOVE    S-NYUKO  TO    S-NYUSYU
+           WHEN    31  THRU  39
+               MOVE    S-NYUKO  TO    S-NYUSYU
+           WHEN    41  THRU  49
+               MOVE    S-SYUKO  TO    S-NYUSYU
+           WHEN    51  THRU  59
+               MOVE    S-SYUKO  TO    S-NYUSYU
+           WHEN    61  THRU  69
+               MOVE    S-NYUKO  TO    S-NYUSYU
+           WHEN    71  THRU  79
+               MOVE    S-SYUKO  TO    S-NYUSYU
+           WHEN    81  THRU  89
+               MOVE    S-NYUKO  TO    S-NYUSYU
+           WHEN    OTHER
+               CONTINUE
+           END-EVALUATE.
+
+           IF S-NYUSYU = S-NYUKO THEN
+               COMPUTE S-NYUSU = S-NYUSU + IOSU OF SYOIOPF-REC
+           ELSE
+               IF S-NYUSYU = S-SYUKO THEN
+                   COMPUTE S-SYUSU = S-SYUSU + IOSU OF SYOIOPF-REC
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       UPDATE-STOCKFL-SEC SECTION.
+      *    1件前のSYOCD/LOT-NUMBER/LOCATION-CD分の当日純増減をSTOCKFL
+      *    の在庫数量へ反映する。STOCK-SYOCDはWITH DUPLICATESなので
+      *    同一SYOCDの先頭行へSTARTし、ロット番号・保管場所コードが
+      *    一致する行までREAD NEXTで読み進めて特定の1行へ反映する
+           MOVE "N" TO W-FOUNDFLG.
+           MOVE SPACE TO W-SCANFLG.
+           MOVE S-SYOCD TO STOCK-SYOCD.
+           START STOCK-FILE KEY IS NOT LESS THAN STOCK-SYOCD
+               INVALID KEY
+                   MOVE "END" TO W-SCANFLG
+           END-START.
+           IF W-SCANFLG NOT = "END" THEN
+               PERFORM READ-STOCKFL-SEC
+               PERFORM UNTIL W-SCANFLG = "END" OR W-FOUNDFLG = "Y"
+                   IF STOCK-SYOCD NOT = S-SYOCD THEN
+                       MOVE "END" TO W-SCANFLG
+                   ELSE
+                       IF STOCK-LOT-NUMBER = S-LOT-NUMBER
+                       AND STOCK-LOCATION-CD = S-LOCATION THEN
+                           MOVE "Y" TO W-FOUNDFLG
+                       ELSE
+                           PERFORM READ-STOCKFL-SEC
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF W-FOUNDFLG = "Y" THEN
+               COMPUTE STOCK-ZAIKOSURYO =
+                   STOCK-ZAIKOSURYO + S-NYUSU - S-SYUSU
+               REWRITE STOCK-REC
+                   INVALID KEY
+                       COMPUTE W-SKIPCNT = W-SKIPCNT + 1
+                   NOT INVALID KEY
+                       COMPUTE W-SYNCCNT = W-SYNCCNT + 1
+               END-REWRITE
+           ELSE
+               COMPUTE W-SKIPCNT = W-SKIPCNT + 1
+           END-IF.
+
+      *-----------------------------------------------------------------
+       READ-STOCKFL-SEC SECTION.
+      *    STOCKFLを次レコードへ読み進める(SYOCD内のロット/保管場所を
+      *    特定するためのキー内走査用)
+           READ STOCK-FILE NEXT RECORD
+               AT END
+                   MOVE "END" TO W-SCANFLG
+           END-READ.
+       END PROGRAM STOCKSYNC.
