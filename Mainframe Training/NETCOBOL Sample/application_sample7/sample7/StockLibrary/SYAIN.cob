@@ -26,20 +26,25 @@
          02  BUSYO      PIC S9(9) COMP-5.
          02  SDATE      PIC S9(9) COMP-5.
          02  SNAME      PIC N(20).
+         02  FAILCNT    PIC S9(4) COMP-5.
+         02  LOCKFLG    PIC X(1).
       
        01  S-SYACD      PIC S9(9) COMP-5.
-           EXEC SQL END DECLARE SECTION END-EXEC.      
-         
-       COPY MSGTBL. 
+       01  W-MAX-ATTEMPTS PIC S9(4) COMP-5 VALUE 5.
+       01  W-PASS-HASH  PIC N(6).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
        LINKAGE                         SECTION.
-       01  P-EmployeeCode           PIC N(06). 
-       01  P-Password               PIC N(06). 
-       01  P-Msg                    PIC N(20). 
+       01  P-EmployeeCode           PIC N(06).
+       01  P-Password               PIC N(06).
+       01  P-Msg                    PIC N(20).
+       01  P-SessionToken           PIC X(16).
        01  R-ReturnCode             BINARY-LONG.
        PROCEDURE DIVISION USING
                            P-EmployeeCode   *>�Ј��R�[�h
                            P-Password       *>�p�X���[�h
                            P-Msg            *>���b�Z�[�W
+                           OPTIONAL P-SessionToken *>トークン
                            RETURNING
                            R-ReturnCode.    *>�߂�l(�G���[�R�[�h)
        
@@ -59,14 +64,61 @@
       
       *        SQL���s
                EXEC SQL
-               SELECT SYACD, PASS
-                   INTO :SYACD, :PASS FROM SYAPF WHERE SYACD = :S-SYACD
+               SELECT SYACD, PASS, FAILCNT, LOCKFLG
+                   INTO :SYACD, :PASS, :FAILCNT, :LOCKFLG FROM SYAPF
+                   WHERE SYACD = :S-SYACD
                END-EXEC
-      *        �p�X���[�h��r
-               IF SQLSTATE = "00000" AND PASS = P-Password THEN
-                   MOVE 0 TO R-ReturnCode
+      *        Account lockout: refuse the password check once the
+      *        row is already locked, and lock it here when this
+      *        attempt pushes the failure count past the threshold.
+               IF SQLSTATE NOT = "00000" THEN
+                   MOVE 9 TO R-ReturnCode
                ELSE
-                   MOVE 3 TO R-ReturnCode
+                   IF LOCKFLG = "Y" THEN
+                       MOVE 10 TO R-ReturnCode
+                   ELSE
+                       CALL "HASHPASS" USING P-Password W-PASS-HASH
+                       IF PASS = W-PASS-HASH THEN
+                           EXEC SQL
+                               UPDATE SYAPF SET FAILCNT = 0, LOCKFLG = "N"
+                                   WHERE SYACD = :S-SYACD
+                           END-EXEC
+                           MOVE 0 TO R-ReturnCode
+                           IF ADDRESS OF P-SessionToken NOT = NULL THEN
+                               CALL "GENTOKEN" USING S-SYACD
+                                   P-SessionToken
+                           END-IF
+                       ELSE
+      *                    未移行(ハッシュ化前)の平文パスワードと一致
+      *                    した場合はログインを認め、この機会にPASSを
+      *                    ハッシュ値へ更新して以後の比較に合わせる
+                           IF PASS = P-Password THEN
+                               EXEC SQL
+                                   UPDATE SYAPF SET PASS = :W-PASS-HASH,
+                                       FAILCNT = 0, LOCKFLG = "N"
+                                       WHERE SYACD = :S-SYACD
+                               END-EXEC
+                               MOVE 0 TO R-ReturnCode
+                               IF ADDRESS OF P-SessionToken NOT = NULL THEN
+                                   CALL "GENTOKEN" USING S-SYACD
+                                       P-SessionToken
+                               END-IF
+                           ELSE
+                               ADD 1 TO FAILCNT
+                               IF FAILCNT >= W-MAX-ATTEMPTS THEN
+                                   MOVE "Y" TO LOCKFLG
+                                   MOVE 10 TO R-ReturnCode
+                               ELSE
+                                   MOVE 3 TO R-ReturnCode
+                               END-IF
+                               EXEC SQL
+                                   UPDATE SYAPF SET FAILCNT = :FAILCNT,
+                                       LOCKFLG = :LOCKFLG
+                                       WHERE SYACD = :S-SYACD
+                               END-EXEC
+                           END-IF
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
       
@@ -75,7 +127,8 @@
            EXEC SQL DISCONNECT DEFAULT END-EXEC.
       *    ���b�Z�[�W�ݒ�
            IF R-ReturnCode > 1 THEN
-               MOVE MSG-DSP(R-ReturnCode) TO P-Msg
+               CALL "MSGLOOK" USING R-ReturnCode
+                   P-Msg
            END-IF.
       
        NOTFOUND-SEC SECTION.
