@@ -0,0 +1,69 @@
+      ***********************************************************************
+      * Program name : SYAINUNL
+      * Summary      : Admin reset path for SYAIN/SYAIN2 account lockout -
+      *                clears FAILCNT/LOCKFLG on SYAPF for one employee.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYAINUNL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *=================================================================
+      *  ホスト変数宣言
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 SQLSTATE     PIC X(5).
+       01 SQLMSG       PIC X(128).
+       01  S-SYACD      PIC S9(9) COMP-5.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE                         SECTION.
+       01  P-EmployeeCode           PIC N(06).
+       01  P-Msg                    PIC N(20).
+       01  R-ReturnCode             BINARY-LONG.
+       PROCEDURE DIVISION USING
+                           P-EmployeeCode   *>社員コード
+                           P-Msg            *>メッセージ
+                           RETURNING
+                           R-ReturnCode.    *>戻り値(エラーコード)
+
+           PERFORM MAIN-SEC.
+           EXIT PROGRAM.
+
+       MAIN-SEC SECTION.
+      *    DB接続
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           IF SQLSTATE = "00000" OR SQLSTATE = "01000" THEN
+               MOVE FUNCTION DISPLAY-OF(P-EmployeeCode) TO S-SYACD
+
+      *        失敗回数をリセットし、ロックを解除する
+               EXEC SQL
+               UPDATE SYAPF SET FAILCNT = 0, LOCKFLG = "N"
+                   WHERE SYACD = :S-SYACD
+               END-EXEC
+
+               IF SQLSTATE = "00000" THEN
+                   MOVE 0 TO R-ReturnCode
+               ELSE
+                   IF SQLSTATE = "02000" THEN
+                       MOVE 2 TO R-ReturnCode
+                   ELSE
+                       MOVE 9 TO R-ReturnCode
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 9 TO R-ReturnCode
+           END-IF.
+
+      *    DBクローズ
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           IF R-ReturnCode > 1 THEN
+               CALL "MSGLOOK" USING R-ReturnCode
+                   P-Msg
+           END-IF.
+       END PROGRAM SYAINUNL.
