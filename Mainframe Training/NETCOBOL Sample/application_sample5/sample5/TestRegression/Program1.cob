@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program1 AS "TestRegression.Program1".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-CASE-FILE ASSIGN TO "TESTCASES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEST-LOG-FILE  ASSIGN TO "TESTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-CASE-FILE.
+       01  TC-LINE                  PIC X(80).
+       FD  TEST-LOG-FILE.
+       01  LOG-LINE                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY IODETAIL.
+      *    1 test case per line, comma delimited:
+      *      PGM,PARM1,PARM2,PARM3,EXPECTRC
+      *    SYAIN  - PARM1=EmployeeCode PARM2=Password   PARM3=unused
+      *    ZAIKO  - PARM1=SYOCD        PARM2=year       PARM3=month
+      *    SYOHIN - PARM1=SYOCD        PARM2=unused     PARM3=unused
+       01  WK-TC-PGM                PIC X(08).
+       01  WK-TC-PARM1              PIC X(10).
+       01  WK-TC-PARM2              PIC X(10).
+       01  WK-TC-PARM3              PIC X(10).
+       01  WK-TC-EXPECT-RC-X        PIC X(06).
+       01  WK-TC-EXPECT-RC          PIC 9(04).
+       01  END-FLAG                 PIC X(03).
+       01  W-CASENO                 PIC 9(05) VALUE 0.
+       01  W-CASENO-X               PIC Z(04)9.
+       01  W-PASSCNT                PIC 9(05) VALUE 0.
+       01  W-PASSCNT-X              PIC Z(04)9.
+       01  W-FAILCNT                PIC 9(05) VALUE 0.
+       01  W-FAILCNT-X              PIC Z(04)9.
+       01  W-RESULT                 PIC X(04).
+      *    work areas for the business programs under test
+       01  WK-EmployeeCode          PIC N(06).
+       01  WK-Password              PIC N(06).
+       01  WK-Msg                   PIC N(20).
+       01  WK-ReturnCode            BINARY-LONG.
+       01  WK-RC-X                  PIC Z(04)9.
+       01  WK-Start                 BINARY-SHORT.
+       01  WK-Cnt                   PIC 9(03).
+       01  WK-Next                  PIC 9(01).
+       01  P-SYOHINREC.
+           03  P-SYOCD              PIC 9(5).
+           03  P-SYONA              PIC N(20).
+           03  P-BAIKA              PIC 9(8).
+           03  P-GENKA              PIC 9(8).
+           03  P-REORDER-POINT      PIC 9(8).
+       PROCEDURE DIVISION.
+           PERFORM INIT-SEC.
+           PERFORM RUN-CASE-SEC UNTIL END-FLAG = "END".
+           PERFORM END-SEC.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       INIT-SEC SECTION.
+           MOVE SPACE TO END-FLAG.
+           OPEN INPUT TEST-CASE-FILE.
+           OPEN OUTPUT TEST-LOG-FILE.
+           DISPLAY "*** TestRegression START ****".
+           PERFORM READ-NEXT-SEC.
+      *-----------------------------------------------------------------
+       READ-NEXT-SEC SECTION.
+           READ TEST-CASE-FILE
+               AT END
+                   MOVE "END" TO END-FLAG
+           END-READ.
+      *    skip comment lines that start with "*"
+           IF END-FLAG NOT = "END" AND TC-LINE(1:1) = "*"
+               PERFORM READ-NEXT-SEC
+           END-IF.
+      *-----------------------------------------------------------------
+       RUN-CASE-SEC SECTION.
+           COMPUTE W-CASENO = W-CASENO + 1
+           PERFORM PARSE-CASE-SEC
+           EVALUATE WK-TC-PGM
+               WHEN "SYAIN"
+                   PERFORM CALL-SYAIN-SEC
+               WHEN "ZAIKO"
+                   PERFORM CALL-ZAIKO-SEC
+               WHEN "SYOHIN"
+                   PERFORM CALL-SYOHIN-SEC
+               WHEN OTHER
+                   MOVE W-CASENO TO W-CASENO-X
+                   DISPLAY "TEST CASE " W-CASENO-X
+                       ": UNKNOWN PGM " WK-TC-PGM
+                   MOVE 9999 TO WK-ReturnCode
+           END-EVALUATE
+           PERFORM JUDGE-SEC
+           PERFORM READ-NEXT-SEC.
+      *-----------------------------------------------------------------
+       PARSE-CASE-SEC SECTION.
+           UNSTRING TC-LINE DELIMITED BY ","
+               INTO WK-TC-PGM WK-TC-PARM1 WK-TC-PARM2 WK-TC-PARM3
+                    WK-TC-EXPECT-RC-X
+           END-UNSTRING.
+           MOVE WK-TC-EXPECT-RC-X TO WK-TC-EXPECT-RC.
+      *-----------------------------------------------------------------
+       CALL-SYAIN-SEC SECTION.
+           MOVE WK-TC-PARM1 TO WK-EmployeeCode.
+           MOVE WK-TC-PARM2 TO WK-Password.
+           CALL "SYAIN" USING WK-EmployeeCode WK-Password WK-Msg
+               RETURNING WK-ReturnCode.
+      *-----------------------------------------------------------------
+       CALL-ZAIKO-SEC SECTION.
+           INITIALIZE M-AREA.
+           MOVE WK-TC-PARM1 TO M-SYOCD.
+           MOVE WK-TC-PARM2 TO M-Y.
+           MOVE WK-TC-PARM3 TO M-M.
+           MOVE 1 TO WK-Start.
+           CALL "ZAIKO" USING M-AREA WK-Start WK-Cnt WK-Next WK-Msg
+               RETURNING WK-ReturnCode.
+      *-----------------------------------------------------------------
+       CALL-SYOHIN-SEC SECTION.
+           MOVE WK-TC-PARM1 TO P-SYOCD.
+           CALL "SYOHIN" USING P-SYOHINREC WK-Msg
+               RETURNING WK-ReturnCode.
+      *-----------------------------------------------------------------
+       JUDGE-SEC SECTION.
+           IF WK-ReturnCode = WK-TC-EXPECT-RC
+               MOVE "PASS" TO W-RESULT
+               COMPUTE W-PASSCNT = W-PASSCNT + 1
+           ELSE
+               MOVE "FAIL" TO W-RESULT
+               COMPUTE W-FAILCNT = W-FAILCNT + 1
+           END-IF.
+           MOVE W-CASENO TO W-CASENO-X.
+           MOVE WK-ReturnCode TO WK-RC-X.
+           MOVE SPACE TO LOG-LINE.
+           STRING
+               "CASE="    DELIMITED BY SIZE
+               W-CASENO-X DELIMITED BY SIZE
+               " PGM="    DELIMITED BY SIZE
+               WK-TC-PGM  DELIMITED BY SIZE
+               " EXPECT=" DELIMITED BY SIZE
+               WK-TC-EXPECT-RC DELIMITED BY SIZE
+               " ACTUAL=" DELIMITED BY SIZE
+               WK-RC-X    DELIMITED BY SIZE
+               " "        DELIMITED BY SIZE
+               W-RESULT   DELIMITED BY SIZE
+               INTO LOG-LINE
+           END-STRING.
+           WRITE LOG-LINE.
+           DISPLAY LOG-LINE.
+      *-----------------------------------------------------------------
+       END-SEC SECTION.
+           CLOSE TEST-CASE-FILE.
+           CLOSE TEST-LOG-FILE.
+           MOVE W-PASSCNT TO W-PASSCNT-X.
+           MOVE W-FAILCNT TO W-FAILCNT-X.
+           DISPLAY "*** TestRegression END   ****".
+           DISPLAY "PASS=" W-PASSCNT-X " FAIL=" W-FAILCNT-X.
+       END PROGRAM Program1.
