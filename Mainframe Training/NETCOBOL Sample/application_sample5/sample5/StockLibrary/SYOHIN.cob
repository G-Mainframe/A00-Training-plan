@@ -24,7 +24,8 @@
          02  SYONA      PIC N(20).
          02  BAIKA      PIC S9(9) COMP-5.
          02  GENKA      PIC S9(9) COMP-5.
-      
+         02  REORDER-POINT PIC S9(9) COMP-5.
+
        01  S-SYOCD      PIC S9(9) COMP-5.
            EXEC SQL END DECLARE SECTION END-EXEC.            
        
@@ -35,7 +36,8 @@
            02  P-SYOCD             PIC 9(5).
            02  P-SYONA             PIC N(20).
            02  P-BAIKA             PIC 9(8).
-           02  P-GENKA             PIC 9(8). 
+           02  P-GENKA             PIC 9(8).
+           02  P-REORDER-POINT     PIC 9(8).
        01  P-Msg                   PIC N(20).
        01  R-ReturnCode            BINARY-LONG.
        PROCEDURE DIVISION USING
@@ -60,16 +62,18 @@
                
       *        SQL���s
                EXEC SQL
-               SELECT SYOCD, SYONA, BAIKA, GENKA
-                   INTO :SYOCD, :SYONA, :BAIKA, :GENKA FROM SYOPF WHERE SYOCD = :S-SYOCD
+               SELECT SYOCD, SYONA, BAIKA, GENKA, REORDERPOINT
+                   INTO :SYOCD, :SYONA, :BAIKA, :GENKA, :REORDER-POINT
+                   FROM SYOPF WHERE SYOCD = :S-SYOCD
                END-EXEC
-      
-      *        �擾�f�[�^�̓]�L         
+
+      *        取得データの転記
                IF SQLSTATE = "00000" THEN
                    MOVE SYOCD TO P-SYOCD
                    MOVE SYONA TO P-SYONA
                    MOVE BAIKA TO P-BAIKA
                    MOVE GENKA TO P-GENKA
+                   MOVE REORDER-POINT TO P-REORDER-POINT
                END-IF
            END-IF.
       
