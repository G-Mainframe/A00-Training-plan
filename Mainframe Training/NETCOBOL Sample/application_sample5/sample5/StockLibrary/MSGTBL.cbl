@@ -27,7 +27,10 @@
       *    NO.09
            03  FILLER                  PIC  N(20) VALUE
                   NC"�f�[�^�x�[�X�ɃA�N�Z�X�ł��܂���@�@�@�@".
+      *    NO.10
+           03  FILLER                  PIC  N(20) VALUE
+                  NC"�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@".
       *--      
          01 MSG-TBL   REDEFINES  MSG-AREA.
-           03  MSG-DSP OCCURS 9 TIMES.
+           03  MSG-DSP OCCURS 10 TIMES.
              05  FILLER                PIC N(20).
