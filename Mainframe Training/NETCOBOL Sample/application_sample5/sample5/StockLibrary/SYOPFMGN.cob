@@ -0,0 +1,160 @@
+      ***********************************************************************
+      * Program name : SYOPFMGN
+      * Summary      : Monthly margin analysis batch - joins SYOPF's selling
+      *                price/cost (BAIKA/GENKA) against SYOZANPF's closing
+      *                balance for the given year/month and prints the
+      *                margin amount and margin value (margin * on-hand
+      *                quantity) for every SYOCD, plus the overall total.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYOPFMGN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *=================================================================
+      *  ホスト変数宣言
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 SQLSTATE     PIC X(5).
+       01 SQLMSG       PIC X(128).
+
+       01 SYOPF-REC.
+         02  SYOCD          PIC S9(9) COMP-5.
+         02  SYONA          PIC N(20).
+         02  BAIKA          PIC S9(9) COMP-5.
+         02  GENKA          PIC S9(9) COMP-5.
+
+       01  S-ZYEAR      PIC S9(9) COMP-5.
+       01  S-ZMONTH     PIC S9(9) COMP-5.
+       01  S-NYUSU      PIC S9(9) COMP-5.
+       01  S-SYUSU      PIC S9(9) COMP-5.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  W-ONHAND     PIC S9(9) COMP-5.
+       01  W-MARGIN     PIC S9(9) COMP-5.
+       01  W-MGNVAL     PIC S9(9) COMP-5.
+       01  W-TOTMGNVAL  PIC S9(9) COMP-5 VALUE 0.
+       01  W-ITEMCNT    PIC 9(05) VALUE 0.
+
+         01  FLG-AREA.
+           03  END-FLG                 PIC  X(03).
+
+       COPY MSGTBL.
+
+       LINKAGE SECTION.
+       01  P-Y                       PIC 9(04).
+       01  P-M                       PIC 9(02).
+       01  P-Msg                     PIC N(20).
+       01  P-TotMgnVal               PIC S9(9).
+       01  R-ReturnCode              BINARY-LONG.
+       PROCEDURE DIVISION USING
+                           P-Y              *>対象年
+                           P-M              *>対象月
+                           P-Msg            *>メッセージ
+                           OPTIONAL P-TotMgnVal *>粗利合計額
+                           RETURNING
+                           R-ReturnCode.    *>戻り値(エラーコード)
+           PERFORM INIT-SEC.
+           IF R-ReturnCode = 0 THEN
+               PERFORM MAIN-SEC
+           END-IF.
+           PERFORM END-SEC.
+           EXIT PROGRAM.
+
+      *-----------------------------------------------------------------
+       INIT-SEC SECTION.
+           MOVE 0 TO R-ReturnCode.
+           MOVE SPACE TO END-FLG.
+           MOVE 0 TO W-ITEMCNT.
+           MOVE 0 TO W-TOTMGNVAL.
+           MOVE P-Y TO S-ZYEAR.
+           MOVE P-M TO S-ZMONTH.
+
+      *=================================================================
+      *  SYOPFとSYOZANPF(ZAIKOCLSが作成する在庫締め残高)を結合し、
+      *  商品ごとの粗利額・粗利金額を算出する
+      *=================================================================
+           EXEC SQL
+             DECLARE CUR4 CURSOR FOR
+               SELECT A.SYOCD, A.SYONA, A.BAIKA, A.GENKA,
+                      B.NYUSU, B.SYUSU
+                 FROM SYOPF A, SYOZANPF B
+                 WHERE A.SYOCD = B.SYOCD
+                   AND B.ZYEAR = :S-ZYEAR AND B.ZMONTH = :S-ZMONTH
+           END-EXEC.
+
+      *    DB接続
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+      *    接続確認
+           IF SQLSTATE NOT = "00000" AND SQLSTATE NOT = "01000" THEN
+               MOVE 9 TO R-ReturnCode
+               MOVE MSG-DSP(R-ReturnCode) TO P-Msg
+               EXIT PROGRAM
+           END-IF.
+
+      *-----------------------------------------------------------------
+       END-SEC SECTION.
+      *    DBクローズ
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+      *    合計額の引き渡し
+           IF ADDRESS OF P-TotMgnVal NOT = NULL THEN
+               MOVE W-TOTMGNVAL TO P-TotMgnVal
+           END-IF.
+      *    メッセージ設定
+           IF R-ReturnCode > 1 THEN
+               MOVE MSG-DSP(R-ReturnCode) TO P-Msg
+           END-IF.
+
+      *-----------------------------------------------------------------
+       FETCH-SEC SECTION.
+      *    フェッチ
+           EXEC SQL
+               FETCH CUR4 INTO :SYOCD, :SYONA, :BAIKA, :GENKA,
+                                :S-NYUSU, :S-SYUSU
+           END-EXEC.
+           IF SQLSTATE NOT = "00000" THEN
+               IF SQLSTATE = "02000" THEN
+                   MOVE "END" TO END-FLG
+               ELSE
+                   MOVE "ERR" TO END-FLG
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       MAIN-SEC SECTION.
+      *    カーソルオープン
+           EXEC SQL OPEN CUR4 END-EXEC.
+           PERFORM FETCH-SEC.
+           PERFORM UNTIL END-FLG = "ERR" OR END-FLG = "END"
+               COMPUTE W-ONHAND = S-NYUSU - S-SYUSU
+               COMPUTE W-MARGIN = BAIKA - GENKA
+               COMPUTE W-MGNVAL = W-MARGIN * W-ONHAND
+               COMPUTE W-ITEMCNT = W-ITEMCNT + 1
+               ADD     W-MGNVAL TO W-TOTMGNVAL
+               DISPLAY "MARGIN: SYOCD=" SYOCD
+                   " MARGIN=" W-MARGIN
+                   " ON-HAND=" W-ONHAND
+                   " MGN-VALUE=" W-MGNVAL
+               PERFORM FETCH-SEC
+           END-PERFORM.
+      *    カーソルクローズ
+           EXEC SQL CLOSE CUR4 END-EXEC.
+
+           DISPLAY "MARGIN TOTAL: ITEMS=" W-ITEMCNT
+               " TOTAL-MGN-VALUE=" W-TOTMGNVAL.
+
+           IF END-FLG = "ERR" THEN
+               MOVE 9 TO R-ReturnCode
+           ELSE
+               IF W-ITEMCNT = 0 THEN
+                   MOVE 8 TO R-ReturnCode
+               END-IF
+           END-IF.
+       END PROGRAM SYOPFMGN.
