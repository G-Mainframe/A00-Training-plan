@@ -0,0 +1,144 @@
+      ***********************************************************************
+      * Program name : SYOPFREO
+      * Summary      : Daily low-stock batch - joins SYOPF's REORDER-POINT
+      *                against SYOZANPF's closing balance for the given
+      *                year/month and prints every SYOCD whose on-hand
+      *                quantity (NYUSU - SYUSU) has fallen below its
+      *                reorder point.
+      *
+      ***********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYOPFREO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       REPOSITORY.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *=================================================================
+      *  ホスト変数宣言
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 SQLSTATE     PIC X(5).
+       01 SQLMSG       PIC X(128).
+
+       01 SYOPF-REC.
+         02  SYOCD          PIC S9(9) COMP-5.
+         02  SYONA          PIC N(20).
+         02  BAIKA          PIC S9(9) COMP-5.
+         02  GENKA          PIC S9(9) COMP-5.
+         02  REORDER-POINT  PIC S9(9) COMP-5.
+
+       01  S-ZYEAR      PIC S9(9) COMP-5.
+       01  S-ZMONTH     PIC S9(9) COMP-5.
+       01  S-NYUSU      PIC S9(9) COMP-5.
+       01  S-SYUSU      PIC S9(9) COMP-5.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  W-ONHAND     PIC S9(9) COMP-5.
+       01  W-LOWCNT     PIC 9(05) VALUE 0.
+
+         01  FLG-AREA.
+           03  END-FLG                 PIC  X(03).
+
+       COPY MSGTBL.
+
+       LINKAGE SECTION.
+       01  P-Y                       PIC 9(04).
+       01  P-M                       PIC 9(02).
+       01  P-Msg                     PIC N(20).
+       01  R-ReturnCode              BINARY-LONG.
+       PROCEDURE DIVISION USING
+                           P-Y              *>対象年
+                           P-M              *>対象月
+                           P-Msg            *>メッセージ
+                           RETURNING
+                           R-ReturnCode.    *>戻り値(エラーコード)
+           PERFORM INIT-SEC.
+           IF R-ReturnCode = 0 THEN
+               PERFORM MAIN-SEC
+           END-IF.
+           PERFORM END-SEC.
+           EXIT PROGRAM.
+
+      *-----------------------------------------------------------------
+       INIT-SEC SECTION.
+           MOVE 0 TO R-ReturnCode.
+           MOVE SPACE TO END-FLG.
+           MOVE 0 TO W-LOWCNT.
+           MOVE P-Y TO S-ZYEAR.
+           MOVE P-M TO S-ZMONTH.
+
+      *=================================================================
+      *  SYOPFとSYOZANPFを外部結合し、在庫僅少品のみ抽出する
+      *=================================================================
+           EXEC SQL
+             DECLARE CUR3 CURSOR FOR
+               SELECT A.SYOCD, A.SYONA, A.REORDERPOINT,
+                      B.NYUSU, B.SYUSU
+                 FROM SYOPF A, SYOZANPF B
+                 WHERE A.SYOCD = B.SYOCD
+                   AND B.ZYEAR = :S-ZYEAR AND B.ZMONTH = :S-ZMONTH
+                   AND (B.NYUSU - B.SYUSU) < A.REORDERPOINT
+           END-EXEC.
+
+      *    DB接続
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+      *    接続確認
+           IF SQLSTATE NOT = "00000" AND SQLSTATE NOT = "01000" THEN
+               MOVE 9 TO R-ReturnCode
+               MOVE MSG-DSP(R-ReturnCode) TO P-Msg
+               EXIT PROGRAM
+           END-IF.
+
+      *-----------------------------------------------------------------
+       END-SEC SECTION.
+      *    DBクローズ
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+      *    メッセージ設定
+           IF R-ReturnCode > 1 THEN
+               MOVE MSG-DSP(R-ReturnCode) TO P-Msg
+           END-IF.
+
+      *-----------------------------------------------------------------
+       FETCH-SEC SECTION.
+      *    フェッチ
+           EXEC SQL
+               FETCH CUR3 INTO :SYOCD, :SYONA, :REORDER-POINT,
+                                :S-NYUSU, :S-SYUSU
+           END-EXEC.
+           IF SQLSTATE NOT = "00000" THEN
+               IF SQLSTATE = "02000" THEN
+                   MOVE "END" TO END-FLG
+               ELSE
+                   MOVE "ERR" TO END-FLG
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       MAIN-SEC SECTION.
+      *    カーソルオープン
+           EXEC SQL OPEN CUR3 END-EXEC.
+           PERFORM FETCH-SEC.
+           PERFORM UNTIL END-FLG = "ERR" OR END-FLG = "END"
+               COMPUTE W-ONHAND = S-NYUSU - S-SYUSU
+               COMPUTE W-LOWCNT = W-LOWCNT + 1
+               DISPLAY "REORDER WARNING: SYOCD=" SYOCD
+                   " ON-HAND=" W-ONHAND
+                   " REORDER-POINT=" REORDER-POINT
+               PERFORM FETCH-SEC
+           END-PERFORM.
+      *    カーソルクローズ
+           EXEC SQL CLOSE CUR3 END-EXEC.
+
+           IF END-FLG = "ERR" THEN
+               MOVE 9 TO R-ReturnCode
+           ELSE
+               IF W-LOWCNT = 0 THEN
+                   MOVE 8 TO R-ReturnCode
+               END-IF
+           END-IF.
+       END PROGRAM SYOPFREO.
