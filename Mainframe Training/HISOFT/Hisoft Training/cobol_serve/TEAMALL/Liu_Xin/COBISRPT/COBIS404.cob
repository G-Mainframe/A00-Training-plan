@@ -0,0 +1,212 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：支払データ金額整合性チェック         *
+      *                          <SUMMIT>                               *
+      *      2. プログラムID    ：COBIS404                             *
+      *      3. 処理概要        ：支払データ(PAY_GAFUPL)について     *
+      *                           支払金額(PAYAMT)＋手数料(CHGAMT)が *
+      *                           取引金額(TRNAMT)＋取引消費税額     *
+      *                           (TRNTAX)－手数料消費税額(CHGTAX)と *
+      *                           一致するか、および手数料消費税額   *
+      *                           (CHGTAX)が手数料(CHGAMT)×消費税率 *
+      *                           (TAXRAT)と一致するかを検算し、     *
+      *                           不一致の場合はERRFLGを立てて       *
+      *                           例外レポートへ出力する             *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.03.29                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS404.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    金額不一致レポート  ASSIGN    TO   RPT404
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  金額不一致レポート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  件数エリア.
+           03  Ｗ−検査−件数           PIC S9(07).
+           03  Ｗ−不一致件数           PIC S9(07).
+       01  Ｗ−差引計算額               PIC S9(013).
+       01  Ｗ−計算消費税額             PIC S9(013)V9(01).
+       01  Ｗ−金額不一致−フラグ       PIC  X(001).
+       01  Ｗ−税額不一致−フラグ       PIC  X(001).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(009).
+           03  ＨＶ−取引番号           PIC  X(010).
+           03  ＨＶ−取引金額           PIC S9(013).
+           03  ＨＶ−取引消費税額       PIC S9(013).
+           03  ＨＶ−支払金額           PIC S9(013).
+           03  ＨＶ−手数料金額         PIC S9(013).
+           03  ＨＶ−手数料消費税額     PIC S9(013).
+           03  ＨＶ−消費税率           PIC S9(002)V9(01).
+           03  ＨＶ−エラーフラグ       PIC  X(001).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  支払カーソル  CURSOR  FOR
+           SELECT  CNTNUM, TRNNUM, TRNAMT, TRNTAX,
+           PAYAMT, CHGAMT, CHGTAX, TAXRAT
+           FROM  PAY_GAFUPL
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  支払カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  金額整合性チェック
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−検査−件数.
+           MOVE  ZERO              TO  Ｗ−不一致件数.
+           OPEN  OUTPUT  金額不一致レポート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,取引金額,"          DELIMITED  BY  SIZE
+           "支払金額,手数料金額,"        DELIMITED  BY  SIZE
+           "計算差引額,手数料消費税額,"  DELIMITED  BY  SIZE
+           "計算消費税額,"                DELIMITED  BY  SIZE
+           "ＥＲＲＦＬＧ"                  DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  支払カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       支払カーソル取得                     SECTION.
+       支払カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  支払カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−取引番号,
+           :ＨＶ−取引金額,
+           :ＨＶ−取引消費税額,
+           :ＨＶ−支払金額, :ＨＶ−手数料金額,
+           :ＨＶ−手数料消費税額,
+           :ＨＶ−消費税率
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−検査−件数 = Ｗ−検査−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       支払カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       金額整合性チェック                   SECTION.
+       金額整合性チェック−ＳＴＡＲＴ.
+      *
+           MOVE  SPACES  TO  ＨＶ−エラーフラグ.
+           MOVE  "N"  TO  Ｗ−金額不一致−フラグ.
+           MOVE  "N"  TO  Ｗ−税額不一致−フラグ.
+           COMPUTE  Ｗ−差引計算額
+           =  ＨＶ−取引金額 + ＨＶ−取引消費税額
+           -  ＨＶ−手数料消費税額.
+           IF  ＨＶ−支払金額 + ＨＶ−手数料金額
+           NOT =  Ｗ−差引計算額
+           MOVE  "Y"  TO  Ｗ−金額不一致−フラグ
+           END-IF.
+           COMPUTE  Ｗ−計算消費税額  ROUNDED
+           =  ＨＶ−手数料金額 * ＨＶ−消費税率 / 100.
+           IF  ＨＶ−手数料消費税額
+           NOT =  Ｗ−計算消費税額
+           MOVE  "Y"  TO  Ｗ−税額不一致−フラグ
+           END-IF.
+           EVALUATE  TRUE
+           WHEN  Ｗ−金額不一致−フラグ = "Y"
+           AND   Ｗ−税額不一致−フラグ = "Y"
+           MOVE  "3"  TO  ＨＶ−エラーフラグ
+           WHEN  Ｗ−金額不一致−フラグ = "Y"
+           MOVE  "1"  TO  ＨＶ−エラーフラグ
+           WHEN  Ｗ−税額不一致−フラグ = "Y"
+           MOVE  "2"  TO  ＨＶ−エラーフラグ
+           END-EVALUATE.
+           IF  ＨＶ−エラーフラグ  NOT =  SPACES
+           COMPUTE  Ｗ−不一致件数 = Ｗ−不一致件数 + 1
+           PERFORM  不一致行出力
+           END-IF.
+           EXEC SQL
+           UPDATE  PAY_GAFUPL
+           SET  ERRFLG = :ＨＶ−エラーフラグ
+           WHERE  CNTNUM = :ＨＶ−契約番号
+           AND    TRNNUM = :ＨＶ−取引番号
+           END-EXEC.
+       金額整合性チェック−ＥＸＩＴ.
+           EXIT.
+      *
+       不一致行出力                         SECTION.
+       不一致行出力−ＳＴＡＲＴ.
+      *
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−契約番号         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−取引金額         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−支払金額         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−手数料金額       DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           Ｗ−差引計算額         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−手数料消費税額   DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           Ｗ−計算消費税額       DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−エラーフラグ     DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       不一致行出力−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  支払カーソル END-EXEC.
+           CLOSE  金額不一致レポート.
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "検査件数   = "  Ｗ−検査−件数.
+           DISPLAY  "不一致件数 = "  Ｗ−不一致件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
