@@ -0,0 +1,160 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：処分途中物件レポート<SUMMIT>         *
+      *      2. プログラムID    ：COBIS397                             *
+      *      3. 処理概要        ：物件ファイル(CISUF392)の解約／移動 *
+      *                           ／売廃／承継フラグが立っているのに *
+      *                           完了年月が未設定の物件を抽出する   *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.03.12                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS397.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    途中物件レポート  ASSIGN    TO   RPT397
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  途中物件レポート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  件数エリア.
+           03  Ｗ−途中−件数           PIC S9(07).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(010).
+           03  ＨＶ−物件番号           PIC S9(004).
+           03  ＨＶ−解約フラグ         PIC  X(001).
+           03  ＨＶ−移動フラグ         PIC  X(001).
+           03  ＨＶ−売廃フラグ         PIC  X(001).
+           03  ＨＶ−承継フラグ         PIC  X(001).
+           03  ＨＶ−区分名             PIC  X(008).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  途中カーソル  CURSOR  FOR
+           SELECT  契約番号, 物件番号,
+           解約フラグ, 移動フラグ,
+           売廃フラグ, 承継フラグ
+           FROM  CISUF392
+           WHERE
+           (解約フラグ   = "1"  AND  解約処理年月 = SPACES)
+           OR
+           (移動フラグ   = "1"  AND  移動年月日   = SPACES)
+           OR
+           (売廃フラグ   = "1"  AND  売廃処理年月 = SPACES)
+           OR
+           (承継フラグ   = "1"  AND  承継処理年月 = SPACES)
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  途中カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  途中行出力
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−途中−件数.
+           OPEN  OUTPUT  途中物件レポート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,物件番号,"      DELIMITED  BY  SIZE
+           "処理区分"                DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  途中カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       途中カーソル取得                     SECTION.
+       途中カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  途中カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−物件番号,
+           :ＨＶ−解約フラグ, :ＨＶ−移動フラグ,
+           :ＨＶ−売廃フラグ, :ＨＶ−承継フラグ
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−途中−件数 = Ｗ−途中−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       途中カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       途中行出力                           SECTION.
+       途中行出力−ＳＴＡＲＴ.
+      *
+           MOVE  SPACES  TO  ＨＶ−区分名.
+           IF  ＨＶ−解約フラグ  =  "1"
+           MOVE  "KAIYAKU"  TO  ＨＶ−区分名
+           END-IF.
+           IF  ＨＶ−移動フラグ  =  "1"
+           MOVE  "IDO"      TO  ＨＶ−区分名
+           END-IF.
+           IF  ＨＶ−売廃フラグ  =  "1"
+           MOVE  "BAIHAI"   TO  ＨＶ−区分名
+           END-IF.
+           IF  ＨＶ−承継フラグ  =  "1"
+           MOVE  "SHOKEI"   TO  ＨＶ−区分名
+           END-IF.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−契約番号     DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           ＨＶ−物件番号     DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           ＨＶ−区分名       DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       途中行出力−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  途中カーソル END-EXEC.
+           CLOSE  途中物件レポート.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "処分途中件数 = "  Ｗ−途中−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
