@@ -0,0 +1,189 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：手形契約整合性チェック<SUMMIT>       *
+      *      2. プログラムID    ：COBIS403                             *
+      *      3. 処理概要        ：手形テーブル(Pay_Bilmst)のCNTNUMを *
+      *                           物件ファイル(CISUF392)の契約番号と *
+      *                           突合し、契約が存在しない、または   *
+      *                           既に解約済みの手形を例外レポートへ *
+      *                           出力する                             *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.03.27                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS403.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    契約不整合レポート  ASSIGN    TO   RPT403
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  契約不整合レポート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  件数エリア.
+           03  Ｗ−検査−件数           PIC S9(07).
+           03  Ｗ−不整合件数         PIC S9(07).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(010).
+           03  ＨＶ−手形番号           PIC  X(009).
+           03  ＨＶ−銀行コード         PIC  X(004).
+           03  ＨＶ−解約フラグ         PIC  X(001).
+           03  ＨＶ−存在件数           PIC S9(004).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  手形カーソル  CURSOR  FOR
+           SELECT  CNTNUM, BILNUM, BNKCOD
+           FROM  Pay_Bilmst
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  手形カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  契約突合処理
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−検査−件数.
+           MOVE  ZERO              TO  Ｗ−不整合件数.
+           OPEN  OUTPUT  契約不整合レポート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,手形番号,"          DELIMITED  BY  SIZE
+           "銀行コード,不整合理由"        DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  手形カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       手形カーソル取得                     SECTION.
+       手形カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  手形カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−手形番号,
+           :ＨＶ−銀行コード
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−検査−件数 = Ｗ−検査−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       手形カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       契約突合処理                         SECTION.
+       契約突合処理−ＳＴＡＲＴ.
+      *
+           MOVE  ZERO  TO  ＨＶ−存在件数.
+           MOVE  SPACES  TO  ＨＶ−解約フラグ.
+           EXEC SQL
+           SELECT  COUNT(*)
+           INTO  :ＨＶ−存在件数
+           FROM  CISUF392
+           WHERE  契約番号 = :ＨＶ−契約番号
+           END-EXEC.
+           IF  ＨＶ−存在件数  =  ZERO
+           PERFORM  不整合行出力−契約なし
+           ELSE
+           EXEC SQL
+           SELECT  解約フラグ
+           INTO  :ＨＶ−解約フラグ
+           FROM  CISUF392
+           WHERE  契約番号 = :ＨＶ−契約番号
+           FETCH  FIRST  1  ROW  ONLY
+           END-EXEC
+           IF  ＨＶ−解約フラグ  =  "1"
+           PERFORM  不整合行出力−解約済
+           END-IF
+           END-IF.
+       契約突合処理−ＥＸＩＴ.
+           EXIT.
+      *
+       不整合行出力−契約なし               SECTION.
+       不整合行出力−契約なし−ＳＴＡＲＴ.
+      *
+           COMPUTE  Ｗ−不整合件数 = Ｗ−不整合件数 + 1.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−契約番号     DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           ＨＶ−手形番号     DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           ＨＶ−銀行コード   DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           "契約が存在しない"  DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       不整合行出力−契約なし−ＥＸＩＴ.
+           EXIT.
+      *
+       不整合行出力−解約済                 SECTION.
+       不整合行出力−解約済−ＳＴＡＲＴ.
+      *
+           COMPUTE  Ｗ−不整合件数 = Ｗ−不整合件数 + 1.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−契約番号     DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           ＨＶ−手形番号     DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           ＨＶ−銀行コード   DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           "契約は解約済み"    DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       不整合行出力−解約済−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  手形カーソル END-EXEC.
+           CLOSE  契約不整合レポート.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "検査件数   = "  Ｗ−検査−件数.
+           DISPLAY  "不整合件数 = "  Ｗ−不整合件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
