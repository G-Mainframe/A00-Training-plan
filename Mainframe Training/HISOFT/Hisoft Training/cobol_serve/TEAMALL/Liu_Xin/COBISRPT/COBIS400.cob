@@ -0,0 +1,158 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：ファクタリング与信残高レポート       *
+      *                          <SUMMIT>                               *
+      *      2. プログラムID    ：COBIS400                             *
+      *      3. 処理概要        ：ファクタリング（手形債権）ファイル *
+      *                           (CPBIS028)を取引銀行コード／買戻   *
+      *                           予定日順に抽出し、期限前決裁済の   *
+      *                           債権を正味残高からネットして銀行別 *
+      *                           与信残高レポートへ出力する         *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.03.20                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS400.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    与信残高レポート  ASSIGN    TO   RPT400
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  与信残高レポート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  件数エリア.
+           03  Ｗ−対象−件数           PIC S9(07).
+       01  Ｗ−正味残高       PIC S9(013).
+       01  Ｗ−残高合計       PIC S9(015)  VALUE  ZERO.
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(009).
+           03  ＨＶ−取引銀行コード     PIC  X(007).
+           03  ＨＶ−買戻予定日         PIC  X(007).
+           03  ＨＶ−買取金額           PIC S9(013).
+           03  ＨＶ−期限前決裁日       PIC  X(007).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  与信カーソル  CURSOR  FOR
+           SELECT  契約番号, 取引銀行コード,
+           買戻予定日, 買取金額, 期限前決裁日
+           FROM  CPBIS028
+           ORDER  BY  取引銀行コード, 買戻予定日
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  与信カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  与信行出力
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−対象−件数.
+           OPEN  OUTPUT  与信残高レポート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "取引銀行コード,買戻予定日,"  DELIMITED  BY  SIZE
+           "契約番号,買取金額,"          DELIMITED  BY  SIZE
+           "期限前決裁日,正味残高"        DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  与信カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       与信カーソル取得                     SECTION.
+       与信カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  与信カーソル
+           INTO  :ＨＶ−契約番号,
+           :ＨＶ−取引銀行コード,
+           :ＨＶ−買戻予定日, :ＨＶ−買取金額,
+           :ＨＶ−期限前決裁日
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−対象−件数 = Ｗ−対象−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       与信カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       与信行出力                           SECTION.
+       与信行出力−ＳＴＡＲＴ.
+      *
+           IF  ＨＶ−期限前決裁日  NOT =  SPACES
+           MOVE  ZERO  TO  Ｗ−正味残高
+           ELSE
+           MOVE  ＨＶ−買取金額  TO  Ｗ−正味残高
+           END-IF.
+           COMPUTE  Ｗ−残高合計
+           =  Ｗ−残高合計 + Ｗ−正味残高.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−取引銀行コード       DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−買戻予定日           DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−契約番号             DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−買取金額             DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−期限前決裁日         DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           Ｗ−正味残高     DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       与信行出力−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  与信カーソル END-EXEC.
+           CLOSE  与信残高レポート.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "抽出件数       = "  Ｗ−対象−件数.
+           DISPLAY  "与信残高合計   = "  Ｗ−残高合計.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
