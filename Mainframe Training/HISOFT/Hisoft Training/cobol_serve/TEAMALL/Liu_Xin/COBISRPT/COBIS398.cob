@@ -0,0 +1,199 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：売廃取消処理<SUMMIT>                 *
+      *      2. プログラムID    ：COBIS398                             *
+      *      3. 処理概要        ：物件ファイル(CISUF392)の売廃取消   *
+      *                           依頼を受け付け、売廃区分／売廃     *
+      *                           エントリ日が未設定（＝売廃未登録） *
+      *                           の物件は取消不可として却下する     *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.03.15                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS398.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    取消依頼         ASSIGN    TO   REQ398
+           FILE   STATUS    IS     Ｗ−ＲＥＱ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+           SELECT    却下レポート     ASSIGN    TO   RPT398
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  取消依頼
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＥＱ−レコード.
+           03  ＲＥＱ−契約番号         PIC  X(010).
+           03  ＲＥＱ−物件番号         PIC  9(004).
+      *
+       FD  却下レポート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＲＥＱ状態           PIC  X(02).
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+           03  Ｗ−取消可能−フラグ     PIC  X(01).
+       01  件数エリア.
+           03  Ｗ−受付−件数           PIC S9(07).
+           03  Ｗ−取消−件数           PIC S9(07).
+           03  Ｗ−却下−件数           PIC S9(07).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(010).
+           03  ＨＶ−物件番号           PIC S9(004).
+           03  ＨＶ−売廃区分           PIC  X(001).
+           03  ＨＶ−売廃エントリ日     PIC  X(008).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  依頼読込
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  売廃取消処理
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−受付−件数.
+           MOVE  ZERO              TO  Ｗ−取消−件数.
+           MOVE  ZERO              TO  Ｗ−却下−件数.
+           OPEN  INPUT   取消依頼.
+           OPEN  OUTPUT  却下レポート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,物件番号,"      DELIMITED  BY  SIZE
+           "却下理由"                DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       依頼読込                             SECTION.
+       依頼読込−ＳＴＡＲＴ.
+      *
+           READ  取消依頼
+           AT END
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           NOT AT END
+           COMPUTE  Ｗ−受付−件数 = Ｗ−受付−件数 + 1
+           END-READ.
+       依頼読込−ＥＸＩＴ.
+           EXIT.
+      *
+       売廃取消処理                         SECTION.
+       売廃取消処理−ＳＴＡＲＴ.
+      *
+           MOVE  ＲＥＱ−契約番号  TO  ＨＶ−契約番号.
+           MOVE  ＲＥＱ−物件番号  TO  ＨＶ−物件番号.
+           MOVE  "N"               TO  Ｗ−取消可能−フラグ.
+           EXEC SQL
+           SELECT  売廃区分, 売廃エントリ日
+           INTO  :ＨＶ−売廃区分, :ＨＶ−売廃エントリ日
+           FROM  CISUF392
+           WHERE  契約番号 = :ＨＶ−契約番号
+           AND    物件番号 = :ＨＶ−物件番号
+           END-EXEC.
+           IF  SQLCODE  NOT =  ZERO
+           PERFORM  却下行出力−契約なし
+           ELSE
+           IF  ＨＶ−売廃区分  NOT =  SPACES
+           AND  ＨＶ−売廃エントリ日  NOT =  SPACES
+           MOVE  "Y"  TO  Ｗ−取消可能−フラグ
+           END-IF
+           END-IF.
+           IF  Ｗ−取消可能−フラグ  =  "Y"
+           EXEC SQL
+           UPDATE  CISUF392
+           SET  売廃取消区分 = "1"
+           WHERE  契約番号 = :ＨＶ−契約番号
+           AND    物件番号 = :ＨＶ−物件番号
+           END-EXEC
+           COMPUTE  Ｗ−取消−件数 = Ｗ−取消−件数 + 1
+           ELSE
+           IF  SQLCODE  =  ZERO
+           PERFORM  却下行出力−売廃未登録
+           END-IF
+           END-IF.
+       売廃取消処理−ＥＸＩＴ.
+           EXIT.
+      *
+       却下行出力−契約なし                 SECTION.
+       却下行出力−契約なし−ＳＴＡＲＴ.
+      *
+           COMPUTE  Ｗ−却下−件数 = Ｗ−却下−件数 + 1.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＲＥＱ−契約番号     DELIMITED  BY  SIZE
+           ","                  DELIMITED  BY  SIZE
+           ＲＥＱ−物件番号     DELIMITED  BY  SIZE
+           ","                  DELIMITED  BY  SIZE
+           "契約番号／物件番号が存在しないため取消
+      -    "不可"                    DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       却下行出力−契約なし−ＥＸＩＴ.
+           EXIT.
+      *
+       却下行出力−売廃未登録               SECTION.
+       却下行出力−売廃未登録−ＳＴＡＲＴ.
+      *
+           COMPUTE  Ｗ−却下−件数 = Ｗ−却下−件数 + 1.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＲＥＱ−契約番号     DELIMITED  BY  SIZE
+           ","                  DELIMITED  BY  SIZE
+           ＲＥＱ−物件番号     DELIMITED  BY  SIZE
+           ","                  DELIMITED  BY  SIZE
+           "売廃未登録のため取消不可"  DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       却下行出力−売廃未登録−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           CLOSE  取消依頼.
+           CLOSE  却下レポート.
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "受付件数 = "  Ｗ−受付−件数.
+           DISPLAY  "取消件数 = "  Ｗ−取消−件数.
+           DISPLAY  "却下件数 = "  Ｗ−却下−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
