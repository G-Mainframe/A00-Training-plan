@@ -0,0 +1,168 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：残価設定額整合性チェック<SUMMIT>     *
+      *      2. プログラムID    ：COBIS396                             *
+      *      3. 処理概要        ：物件ファイル(CISUF392)の残価設定額 *
+      *                           が取得価額－最低償却額を超える物件 *
+      *                           を抽出し、例外レポートへ出力する   *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.03.10                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS396.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    実行パラメータ  ASSIGN    TO   PARM396
+           FILE   STATUS    IS     Ｗ−ＰＡＲＭ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+           SELECT    残価例外         ASSIGN    TO   RPT396
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  実行パラメータ
+       LABEL  RECORD    IS              STANDARD.
+       01  ＰＡＲＭ−レコード               PIC  X(080).
+      *
+       FD  残価例外
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＰＡＲＭ状態         PIC  X(02).
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  Ｗ−最低償却額               PIC S9(013)  VALUE  ZERO.
+       01  件数エリア.
+           03  Ｗ−検査−件数           PIC S9(07).
+           03  Ｗ−異常−件数           PIC S9(07).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(010).
+           03  ＨＶ−物件番号           PIC S9(004).
+           03  ＨＶ−取得価額           PIC S9(013).
+           03  ＨＶ−残価設定額         PIC S9(013).
+       01  Ｗ−限度額                   PIC S9(013).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  物件カーソル  CURSOR  FOR
+           SELECT  契約番号, 物件番号,
+           取得価額, 残価設定額
+           FROM  CISUF392
+           WHERE  売廃フラグ  NOT =  "1"
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  物件カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  残価検査処理
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−検査−件数.
+           MOVE  ZERO              TO  Ｗ−異常−件数.
+           OPEN  INPUT   実行パラメータ.
+           READ  実行パラメータ
+           AT END
+           MOVE  ZERO  TO  Ｗ−最低償却額
+           NOT AT END
+           MOVE  ＰＡＲＭ−レコード(1:13)
+           TO  Ｗ−最低償却額
+           END-READ.
+           CLOSE  実行パラメータ.
+           OPEN  OUTPUT  残価例外.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,物件番号,"        DELIMITED  BY  SIZE
+           "取得価額,残価設定額,"      DELIMITED  BY  SIZE
+           "許容限度額"                DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  物件カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       物件カーソル取得                     SECTION.
+       物件カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  物件カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−物件番号,
+           :ＨＶ−取得価額, :ＨＶ−残価設定額
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−検査−件数 = Ｗ−検査−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       物件カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       残価検査処理                         SECTION.
+       残価検査処理−ＳＴＡＲＴ.
+      *
+           COMPUTE  Ｗ−限度額
+           =  ＨＶ−取得価額 - Ｗ−最低償却額.
+           IF  ＨＶ−残価設定額  >  Ｗ−限度額
+           COMPUTE  Ｗ−異常−件数 = Ｗ−異常−件数 + 1
+           MOVE  SPACES  TO  ＲＰＴ−レコード
+           STRING
+           ＨＶ−契約番号     DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           ＨＶ−物件番号     DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           ＨＶ−取得価額     DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           ＨＶ−残価設定額   DELIMITED  BY  SIZE
+           ","                DELIMITED  BY  SIZE
+           Ｗ−限度額         DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING
+           WRITE  ＲＰＴ−レコード
+           END-IF.
+       残価検査処理−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  物件カーソル END-EXEC.
+           CLOSE  残価例外.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "検査件数 = "  Ｗ−検査−件数.
+           DISPLAY  "異常件数 = "  Ｗ−異常−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
