@@ -0,0 +1,177 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：手形満期アラート<SUMMIT>             *
+      *      2. プログラムID    ：COBIS402                             *
+      *      3. 処理概要        ：手形テーブル(Pay_Bilmst)のうち      *
+      *                           満期日(DUEDAY)が実行パラメータで   *
+      *                           指定した期間内にある手形を取引銀行 *
+      *                           コード／支店コード順に抽出し、     *
+      *                           アラートレポートへ出力する         *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.03.25                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS402.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    実行パラメータ    ASSIGN    TO   PARM402
+           FILE   STATUS    IS     Ｗ−ＰＡＲＭ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+           SELECT    満期アラート      ASSIGN    TO   RPT402
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  実行パラメータ
+       LABEL  RECORD    IS              STANDARD.
+       01  ＰＡＲＭ−レコード               PIC  X(080).
+      *
+       FD  満期アラート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＰＡＲＭ状態         PIC  X(02).
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  Ｗ−基準日                   PIC  X(08).
+       01  Ｗ−限界日                   PIC  X(08).
+       01  件数エリア.
+           03  Ｗ−対象−件数           PIC S9(07).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(010).
+           03  ＨＶ−手形番号           PIC  X(009).
+           03  ＨＶ−銀行コード         PIC  X(004).
+           03  ＨＶ−支店コード         PIC  X(003).
+           03  ＨＶ−満期日             PIC  X(008).
+           03  ＨＶ−通貨コード         PIC  X(003).
+           03  ＨＶ−手形金額           PIC S9(013).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  満期カーソル  CURSOR  FOR
+           SELECT  CNTNUM, BILNUM, BNKCOD,
+           BRCCOD, DUEDAY, UNICOD, TOTAMT
+           FROM  Pay_Bilmst
+           WHERE  DUEDAY  BETWEEN
+           :Ｗ−基準日  AND  :Ｗ−限界日
+           ORDER  BY  BNKCOD, BRCCOD, DUEDAY
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  満期カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  満期行出力
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−対象−件数.
+           MOVE  SPACES            TO  Ｗ−基準日.
+           MOVE  SPACES            TO  Ｗ−限界日.
+           OPEN  INPUT   実行パラメータ.
+           READ  実行パラメータ
+           AT END
+           CONTINUE
+           NOT AT END
+           MOVE  ＰＡＲＭ−レコード(1:8)   TO  Ｗ−基準日
+           MOVE  ＰＡＲＭ−レコード(9:8)   TO  Ｗ−限界日
+           END-READ.
+           CLOSE  実行パラメータ.
+           OPEN  OUTPUT  満期アラート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "銀行コード,支店コード,"      DELIMITED  BY  SIZE
+           "契約番号,手形番号,"          DELIMITED  BY  SIZE
+           "満期日,通貨コード,"          DELIMITED  BY  SIZE
+           "手形金額"                    DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  満期カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       満期カーソル取得                     SECTION.
+       満期カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  満期カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−手形番号,
+           :ＨＶ−銀行コード,
+           :ＨＶ−支店コード, :ＨＶ−満期日,
+           :ＨＶ−通貨コード,
+           :ＨＶ−手形金額
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−対象−件数 = Ｗ−対象−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       満期カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       満期行出力                           SECTION.
+       満期行出力−ＳＴＡＲＴ.
+      *
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−銀行コード           DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−支店コード           DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−契約番号             DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−手形番号             DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−満期日               DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−通貨コード           DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−手形金額             DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       満期行出力−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  満期カーソル END-EXEC.
+           CLOSE  満期アラート.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "アラート件数 = "  Ｗ−対象−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
