@@ -0,0 +1,156 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：保険通知対象抽出<SUMMIT>             *
+      *      2. プログラムID    ：COBIS399                             *
+      *      3. 処理概要        ：物件ファイル(CISUF392)の信用保険／ *
+      *                           動産総合保険付保物件のうち、通知書 *
+      *                           発送日が未設定の物件を抽出し、     *
+      *                           保険料情報とともにレポートへ出力   *
+      *                           する                                 *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.03.18                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS399.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    保険通知レポート  ASSIGN    TO   RPT399
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  保険通知レポート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  件数エリア.
+           03  Ｗ−対象−件数           PIC S9(07).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(010).
+           03  ＨＶ−物件番号           PIC S9(004).
+           03  ＨＶ−信用保険区分       PIC  X(001).
+           03  ＨＶ−信用保険コード     PIC  X(006).
+           03  ＨＶ−信用保険料         PIC S9(013).
+           03  ＨＶ−動総付保区分       PIC  X(001).
+           03  ＨＶ−動総率             PIC S9(002)V9(08).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  保険カーソル  CURSOR  FOR
+           SELECT  契約番号, 物件番号,
+           信用保険区分, 信用保険コード,
+           信用保険料, 動総付保区分, 動総率
+           FROM  CISUF392
+           WHERE  (信用保険区分  =  "1"
+           OR      動総付保区分  =  "1")
+           AND     通知書発送日  =  SPACES
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  保険カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  通知行出力
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−対象−件数.
+           OPEN  OUTPUT  保険通知レポート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,物件番号,"          DELIMITED  BY  SIZE
+           "信用保険区分,保険コード,"    DELIMITED  BY  SIZE
+           "信用保険料,"                  DELIMITED  BY  SIZE
+           "動総付保区分,動総率"          DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  保険カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       保険カーソル取得                     SECTION.
+       保険カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  保険カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−物件番号,
+           :ＨＶ−信用保険区分,
+           :ＨＶ−信用保険コード,
+           :ＨＶ−信用保険料,
+           :ＨＶ−動総付保区分, :ＨＶ−動総率
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−対象−件数 = Ｗ−対象−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       保険カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       通知行出力                           SECTION.
+       通知行出力−ＳＴＡＲＴ.
+      *
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−契約番号             DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−物件番号             DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−信用保険区分         DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−信用保険コード       DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−信用保険料           DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−動総付保区分         DELIMITED  BY  SIZE
+           ","                        DELIMITED  BY  SIZE
+           ＨＶ−動総率               DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       通知行出力−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  保険カーソル END-EXEC.
+           CLOSE  保険通知レポート.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "通知対象件数 = "  Ｗ−対象−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
