@@ -0,0 +1,261 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：契約ダッシュボード抽出<SUMMIT>       *
+      *      2. プログラムID    ：COBIS405                             *
+      *      3. 処理概要        ：物件ファイル(CISUF392)を基点に、   *
+      *                           債権採算ファイル(CISUF351)と手形 *
+      *                           テーブル(Pay_Bilmst)を契約番号で  *
+      *                           突合し、契約単位の状況を１行に     *
+      *                           まとめてダッシュボード抽出へ出力する *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.04.02                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS405.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    ダッシュボード抽出  ASSIGN    TO   RPT405
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  ダッシュボード抽出
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(160).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  件数エリア.
+           03  Ｗ−契約−件数           PIC S9(07).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(010).
+           03  ＨＶ−物件番号           PIC S9(004).
+           03  ＨＶ−解約フラグ         PIC  X(001).
+           03  ＨＶ−売廃フラグ         PIC  X(001).
+       01  Ｗ−採算ホスト.
+           03  ＨＶ−粗利額             PIC S9(013).
+           03  ＨＶ−実質利回り         PIC S9(002)V9(008).
+           03  Ｗ−採算存在−フラグ     PIC  X(001).
+       01  Ｗ−手形ホスト.
+           03  ＨＶ−手形件数           PIC S9(004).
+           03  ＨＶ−手形金額合計       PIC S9(013).
+           03  ＨＶ−通貨コード         PIC  X(003).
+           03  ＨＶ−通貨別件数         PIC S9(004).
+           03  ＨＶ−通貨別金額         PIC S9(013).
+       01  Ｗ−手形通貨−終了フラグ     PIC  X(001).
+      *    UNICODごとの円換算レート(1円=1.00、未定義通貨は1.00扱い)
+       01  Ｗ−換算レート               PIC  9(03)V9(02).
+       01  Ｗ−換算金額                 PIC S9(013).
+       01  Ｗ−通貨不明−件数           PIC S9(005).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  物件カーソル  CURSOR  FOR
+           SELECT  契約番号, 物件番号,
+           解約フラグ, 売廃フラグ
+           FROM  CISUF392
+           END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  手形通貨カーソル  CURSOR  FOR
+           SELECT  UNICOD, COUNT(*), SUM(TOTAMT)
+           FROM  Pay_Bilmst
+           WHERE  CNTNUM = :ＨＶ−契約番号
+           GROUP  BY  UNICOD
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  物件カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  契約突合処理
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−契約−件数.
+           MOVE  ZERO              TO  Ｗ−通貨不明−件数.
+           OPEN  OUTPUT  ダッシュボード抽出.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,物件番号,"          DELIMITED  BY  SIZE
+           "解約フラグ,売廃フラグ,"      DELIMITED  BY  SIZE
+           "粗利額,実質利回り,"          DELIMITED  BY  SIZE
+           "手形件数,"                    DELIMITED  BY  SIZE
+           "手形金額合計(円換算)"          DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  物件カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       物件カーソル取得                     SECTION.
+       物件カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  物件カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−物件番号,
+           :ＨＶ−解約フラグ, :ＨＶ−売廃フラグ
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−契約−件数 = Ｗ−契約−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       物件カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       契約突合処理                         SECTION.
+       契約突合処理−ＳＴＡＲＴ.
+      *
+           PERFORM  採算情報取得.
+           PERFORM  手形情報取得.
+           PERFORM  ダッシュボード行出力.
+       契約突合処理−ＥＸＩＴ.
+           EXIT.
+      *
+       採算情報取得                         SECTION.
+       採算情報取得−ＳＴＡＲＴ.
+      *
+           MOVE  ZERO    TO  ＨＶ−粗利額.
+           MOVE  ZERO    TO  ＨＶ−実質利回り.
+           MOVE  "N"      TO  Ｗ−採算存在−フラグ.
+           EXEC SQL
+           SELECT  粗利額, 実質利回り
+           INTO  :ＨＶ−粗利額, :ＨＶ−実質利回り
+           FROM  CISUF351
+           WHERE  契約番号 = :ＨＶ−契約番号
+           FETCH  FIRST  1  ROW  ONLY
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           MOVE  "Y"  TO  Ｗ−採算存在−フラグ
+           END-IF.
+       採算情報取得−ＥＸＩＴ.
+           EXIT.
+      *
+       手形情報取得                         SECTION.
+       手形情報取得−ＳＴＡＲＴ.
+      *
+      *    UNICOD(通貨コード)別にPay_Bilmstを集計し、円換算して
+      *    合算する(異なる通貨を単純合算しないようにするため)
+           MOVE  ZERO  TO  ＨＶ−手形件数.
+           MOVE  ZERO  TO  ＨＶ−手形金額合計.
+           MOVE  "N"   TO  Ｗ−手形通貨−終了フラグ.
+           EXEC SQL OPEN  手形通貨カーソル END-EXEC.
+           PERFORM  UNTIL  Ｗ−手形通貨−終了フラグ  =  "Y"
+           PERFORM  手形通貨カーソル取得
+           IF  Ｗ−手形通貨−終了フラグ  NOT =  "Y"
+           PERFORM  手形通貨換算加算
+           END-IF
+           END-PERFORM.
+           EXEC SQL CLOSE  手形通貨カーソル END-EXEC.
+       手形情報取得−ＥＸＩＴ.
+           EXIT.
+      *
+       手形通貨カーソル取得                 SECTION.
+       手形通貨カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  手形通貨カーソル
+           INTO  :ＨＶ−通貨コード, :ＨＶ−通貨別件数,
+           :ＨＶ−通貨別金額
+           END-EXEC.
+           IF  SQLCODE  NOT =  ZERO
+           MOVE  "Y"  TO  Ｗ−手形通貨−終了フラグ
+           END-IF.
+       手形通貨カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       手形通貨換算加算                     SECTION.
+       手形通貨換算加算−ＳＴＡＲＴ.
+      *
+           EVALUATE  ＨＶ−通貨コード
+           WHEN  "JPY"
+           MOVE  001.00  TO  Ｗ−換算レート
+           WHEN  "USD"
+           MOVE  150.00  TO  Ｗ−換算レート
+           WHEN  "EUR"
+           MOVE  160.00  TO  Ｗ−換算レート
+           WHEN  "GBP"
+           MOVE  190.00  TO  Ｗ−換算レート
+           WHEN  OTHER
+      *        換算レート未定義の通貨は等倍(1.00)扱いとし件数を記録する
+           MOVE  001.00  TO  Ｗ−換算レート
+           COMPUTE  Ｗ−通貨不明−件数 =
+               Ｗ−通貨不明−件数 + ＨＶ−通貨別件数
+           END-EVALUATE.
+           COMPUTE  Ｗ−換算金額 ROUNDED =
+               ＨＶ−通貨別金額 * Ｗ−換算レート.
+           ADD  ＨＶ−通貨別件数  TO  ＨＶ−手形件数.
+           ADD  Ｗ−換算金額      TO  ＨＶ−手形金額合計.
+       手形通貨換算加算−ＥＸＩＴ.
+           EXIT.
+      *
+       ダッシュボード行出力                 SECTION.
+       ダッシュボード行出力−ＳＴＡＲＴ.
+      *
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−契約番号         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−物件番号         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−解約フラグ       DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−売廃フラグ       DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−粗利額           DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−実質利回り       DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−手形件数         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−手形金額合計     DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       ダッシュボード行出力−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  物件カーソル END-EXEC.
+           CLOSE  ダッシュボード抽出.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "契約件数 = "  Ｗ−契約−件数.
+           DISPLAY  "換算レート未定義の手形件数 = "
+               Ｗ−通貨不明−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
