@@ -0,0 +1,158 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：期限前決裁戻し利息検算<SUMMIT>       *
+      *      2. プログラムID    ：COBIS401                             *
+      *      3. 処理概要        ：ファクタリング（手形債権）ファイル *
+      *                           (CPBIS028)の期限前決裁済債権につき *
+      *                           買取金額×戻し利率×戻し日数／３６５ *
+      *                           で戻し利息額を検算し、許容誤差を   *
+      *                           超える相違を例外レポートへ出力する *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.03.22                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS401.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    検算例外レポート  ASSIGN    TO   RPT401
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  検算例外レポート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  件数エリア.
+           03  Ｗ−検算−件数           PIC S9(07).
+           03  Ｗ−異常−件数           PIC S9(07).
+       01  Ｗ−許容誤差                 PIC S9(013)  VALUE  1.
+       01  Ｗ−計算利息額               PIC S9(013)V9(04).
+       01  Ｗ−利息差異                 PIC S9(013)V9(04).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(009).
+           03  ＨＶ−買取金額           PIC S9(013).
+           03  ＨＶ−戻し利息額         PIC S9(013).
+           03  ＨＶ−戻し利率           PIC S9(003)V9(008).
+           03  ＨＶ−戻し日数           PIC S9(004).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  決裁カーソル  CURSOR  FOR
+           SELECT  契約番号, 買取金額,
+           戻し利息額, 戻し利率, 戻し日数
+           FROM  CPBIS028
+           WHERE  期限前決裁日  NOT =  SPACES
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  決裁カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  利息検算処理
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−検算−件数.
+           MOVE  ZERO              TO  Ｗ−異常−件数.
+           OPEN  OUTPUT  検算例外レポート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,買取金額,"          DELIMITED  BY  SIZE
+           "戻し利息額,計算利息額,"      DELIMITED  BY  SIZE
+           "利息差異"                    DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  決裁カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       決裁カーソル取得                     SECTION.
+       決裁カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  決裁カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−買取金額,
+           :ＨＶ−戻し利息額,
+           :ＨＶ−戻し利率, :ＨＶ−戻し日数
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−検算−件数 = Ｗ−検算−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       決裁カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       利息検算処理                         SECTION.
+       利息検算処理−ＳＴＡＲＴ.
+      *
+           COMPUTE  Ｗ−計算利息額  ROUNDED
+           =  ＨＶ−買取金額 * ＨＶ−戻し利率
+           * ＨＶ−戻し日数 / 365.
+           COMPUTE  Ｗ−利息差異
+           =  ＨＶ−戻し利息額 - Ｗ−計算利息額.
+           IF  FUNCTION  ABS(Ｗ−利息差異)  >  Ｗ−許容誤差
+           COMPUTE  Ｗ−異常−件数 = Ｗ−異常−件数 + 1
+           MOVE  SPACES  TO  ＲＰＴ−レコード
+           STRING
+           ＨＶ−契約番号         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−買取金額         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           ＨＶ−戻し利息額       DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           Ｗ−計算利息額         DELIMITED  BY  SIZE
+           ","                    DELIMITED  BY  SIZE
+           Ｗ−利息差異           DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING
+           WRITE  ＲＰＴ−レコード
+           END-IF.
+       利息検算処理−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  決裁カーソル END-EXEC.
+           CLOSE  検算例外レポート.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "検算件数 = "  Ｗ−検算−件数.
+           DISPLAY  "異常件数 = "  Ｗ−異常−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
