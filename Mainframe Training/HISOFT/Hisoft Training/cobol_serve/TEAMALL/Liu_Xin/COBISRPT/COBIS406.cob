@@ -0,0 +1,155 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：解約履歴＿債権採算年次退避<SUMMIT>   *
+      *      2. プログラムID    ：COBIS406                             *
+      *      3. 処理概要        ：解約履歴＿債権採算(D466KSS_TBL)の  *
+      *                           うち登録年月日が実行パラメータで   *
+      *                           指定した基準日より古い行をオフライン *
+      *                           退避ファイルへ出力したうえで本表から *
+      *                           削除する                             *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2006.04.10                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS406.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    実行パラメータ    ASSIGN    TO   PARM406
+           FILE   STATUS    IS     Ｗ−ＰＡＲＭ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+           SELECT    退避ファイル      ASSIGN    TO   ARC406
+           FILE   STATUS    IS     Ｗ−ＡＲＣ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  実行パラメータ
+       LABEL  RECORD    IS              STANDARD.
+       01  ＰＡＲＭ−レコード               PIC  X(080).
+      *
+       FD  退避ファイル
+       LABEL  RECORD    IS              STANDARD.
+           COPY  D466KSS  REPLACING  ==解約履歴−債権採算==  BY
+           ==アーカイブ−レコード==.
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＰＡＲＭ状態         PIC  X(02).
+           03  Ｗ−ＡＲＣ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  Ｗ−基準日                   PIC  X(08).
+       01  件数エリア.
+           03  Ｗ−退避−件数           PIC S9(07).
+       01  Ｗ−削除−件数               PIC S9(07).
+      *
+           COPY  D466KSS  REPLACING  ==解約履歴−債権採算==  BY
+           ==Ｗ−Ｄ４６６ホスト==.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  解約履歴カーソル  CURSOR  FOR
+           SELECT  *
+           FROM  D466KSS_TBL
+           WHERE  登録年月日  <  :Ｗ−基準日
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  解約履歴カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  退避行出力
+           END-IF
+           END-PERFORM.
+           PERFORM  削除処理.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−退避−件数.
+           MOVE  ZERO              TO  Ｗ−削除−件数.
+           MOVE  SPACES            TO  Ｗ−基準日.
+           OPEN  INPUT   実行パラメータ.
+           READ  実行パラメータ
+           AT END
+           CONTINUE
+           NOT AT END
+           MOVE  ＰＡＲＭ−レコード(1:8)   TO  Ｗ−基準日
+           END-READ.
+           CLOSE  実行パラメータ.
+           OPEN  OUTPUT  退避ファイル.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  解約履歴カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       解約履歴カーソル取得                 SECTION.
+       解約履歴カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  解約履歴カーソル
+           INTO  :Ｗ−Ｄ４６６ホスト
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−退避−件数 = Ｗ−退避−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       解約履歴カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       退避行出力                           SECTION.
+       退避行出力−ＳＴＡＲＴ.
+      *
+           MOVE  Ｗ−Ｄ４６６ホスト
+           TO  アーカイブ−レコード.
+           WRITE  アーカイブ−レコード.
+       退避行出力−ＥＸＩＴ.
+           EXIT.
+      *
+       削除処理                             SECTION.
+       削除処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  解約履歴カーソル END-EXEC.
+           EXEC SQL
+           DELETE  FROM  D466KSS_TBL
+           WHERE  登録年月日  <  :Ｗ−基準日
+           END-EXEC.
+           MOVE  SQLERRD(3)  TO  Ｗ−削除−件数.
+       削除処理−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           CLOSE  退避ファイル.
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "退避件数 = "  Ｗ−退避−件数.
+           DISPLAY  "削除件数 = "  Ｗ−削除−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
