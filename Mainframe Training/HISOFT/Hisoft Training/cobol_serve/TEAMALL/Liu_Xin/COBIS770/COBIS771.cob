@@ -0,0 +1,394 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：資産情報移行取消<SUMMIT>             *
+      *      2. プログラムID    ：COBIS771                             *
+      *      3. 処理概要        ：COBIS770が出力した逆洗ログを読み、   *
+      *                           資産情報テーブルを更新前の値へ戻す   *
+      *      4. 作成者          ：劉  忻                               *
+      *      5. 作成日          ：2005.04.05                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS771.
+      ******************************************************************
+      *    ＥＮＶＩＲＯＮＭＥＮＴ        ＤＩＶＩＳＩＯＮ              *
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+      *    ＩＮＰＵＴ−ＯＵＴＰＵＴ      ＳＥＣＴＩＯＮ                *
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+      *----------------------------------------------------------------*
+      *    逆洗ログ（COBIS770の出力）                                  *
+      *----------------------------------------------------------------*
+           SELECT         逆洗ログ          ASSIGN    TO   REVLOG770
+           FILE   STATUS    IS     Ｗ−逆洗状態
+           ORGANIZATION   IS     SEQUENTIAL.
+      *
+      ******************************************************************
+      *    ＤＡＴＡ                      ＤＩＶＩＳＩＯＮ              *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+      *    ＦＩＬＥ                      ＳＥＣＴＩＯＮ                *
+      ******************************************************************
+       FILE                                 SECTION.
+      *----------------------------------------------------------------*
+      *    逆洗ログ（更新前値の退避）                                  *
+      *----------------------------------------------------------------*
+       FD  逆洗ログ
+       LABEL  RECORD    IS              STANDARD
+       BLOCK  CONTAINS  0               RECORDS.
+       01  逆洗ログ−レコード.
+           03  逆洗−キー−契約番号
+           PIC  X(010).
+           03  逆洗−キー−物件番号
+           PIC S9(004) PACKED-DECIMAL.
+           03  逆洗−動総保険−動総付保区分
+           PIC  X(001).
+           03  逆洗−動総保険−付保日
+           PIC  X(008).
+           03  逆洗−動総保険−動総付保開始年月日
+           PIC  X(008).
+           03  逆洗−動総保険−動総保険料
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−動総保険−事故有無
+           PIC  X(001).
+           03  逆洗−動総保険−事故日
+           PIC  X(008).
+           03  逆洗−動総保険−保険継続
+           PIC  X(001).
+           03  逆洗−動総保険−保険料率
+           PIC  S9(002)V9(007) PACKED-DECIMAL.
+           03  逆洗−動総保険−保険価格
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−動総保険−返戻保険料
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−動総保険−動総保険証券番号
+           PIC  X(011).
+           03  逆洗−動総保険−付保率
+           PIC  S9(002) PACKED-DECIMAL.
+           03  逆洗−動総保険−継続リース償却対象額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−動総保険−設置場所名カナ
+           PIC  X(080).
+           03  逆洗−信用保険−信用保険会社コード
+           PIC  X(001).
+           03  逆洗−信用保険−機械類分類コード
+           PIC  X(002).
+           03  逆洗−信用保険−通知書発送日
+           PIC  X(008).
+           03  逆洗−信用保険−保険料
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−信用保険−符号
+           PIC  X(005).
+           03  逆洗−固定資産税−前年度納付先コード
+           PIC  X(011).
+           03  逆洗−固定資産税−納付先コード
+           PIC  X(006).
+           03  逆洗−固定資産税−年税額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−固定資産税−前年度評価額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−固定資産税−前年度理論簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−固定資産税−当年度評価額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−固定資産税−当年度理論簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−償却停止フラグ
+           PIC  X(001).
+           03  逆洗−会社理論−償却停止日
+           PIC  X(008).
+           03  逆洗−会社理論−前期末簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−前期迄償却額累計
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−前月迄償却額累計
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−現在簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−除却簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−当月迄償却額累計
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−当期償却額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−前期末簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−前期迄償却額累計
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−前月迄償却額累計
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−現在簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−当月迄償却額累計
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−当期償却額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−割増償却
+           PIC  X(002).
+           03  逆洗−税務−割増償却費
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−特別償却率分子
+           PIC  S9(002) PACKED-DECIMAL.
+           03  逆洗−税務−特別償却率分母
+           PIC  S9(003) PACKED-DECIMAL.
+           03  逆洗−税務−特別償却費
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期末実施額簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期実施額累計
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期繰越超過額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期償却不足額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却限度額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却実施額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却実施額累計
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却不足額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却超過額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却への振替額
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期末実施額簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期末法定簿価
+           PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期末法定簿価
+           PIC  S9(013) PACKED-DECIMAL.
+      *
+      ******************************************************************
+      *  ＷＯＲＫＩＮＧ−ＳＴＯＲＡＧＥ  ＳＥＣＴＩＯＮ                *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+      *--< ファイル状態 >
+       01  Ｗ−状態エリア.
+           03  Ｗ−逆洗状態             PIC  X(02).
+      *--< フラグアリア >
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+      *--< 件数エリア >
+       01  件数エリア.
+           03  Ｗ−取消−件数           PIC S9(07).
+           03  Ｗ−読込−件数           PIC S9(07).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      ******************************************************************
+      *                 ＰＲＯＣＥＤＵＲＥ  ＤＩＶＩＳＩＯＮ          *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  逆洗ログ読込
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  資産情報取消更新
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *    初期処理                                                    *
+      ******************************************************************
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−取消−件数.
+           MOVE  ZERO              TO  Ｗ−読込−件数.
+           OPEN  INPUT  逆洗ログ.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *    逆洗ログ読込                                                *
+      ******************************************************************
+       逆洗ログ読込                         SECTION.
+       逆洗ログ読込−ＳＴＡＲＴ.
+      *
+           READ  逆洗ログ
+           AT END
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           NOT AT END
+           COMPUTE  Ｗ−読込−件数 = Ｗ−読込−件数 + 1
+           END-READ.
+       逆洗ログ読込−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *    資産情報取消更新（更新前値への戻し込み）                    *
+      ******************************************************************
+       資産情報取消更新                     SECTION.
+       資産情報取消更新−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           UPDATE  D921SIJ_TBL
+           SET
+           動総保険＿動総付保区分 =
+               :逆洗−動総保険−動総付保区分,
+           動総保険＿付保日 =
+               :逆洗−動総保険−付保日,
+           動総保険＿動総付保開始年月日 =
+               :逆洗−動総保険−動総付保開始年月日,
+           動総保険＿動総保険料 =
+               :逆洗−動総保険−動総保険料,
+           動総保険＿事故有無 =
+               :逆洗−動総保険−事故有無,
+           動総保険＿事故日 =
+               :逆洗−動総保険−事故日,
+           動総保険＿保険継続 =
+               :逆洗−動総保険−保険継続,
+           動総保険＿保険料率 =
+               :逆洗−動総保険−保険料率,
+           動総保険＿保険価格 =
+               :逆洗−動総保険−保険価格,
+           動総保険＿返戻保険料 =
+               :逆洗−動総保険−返戻保険料,
+           動総保険＿動総保険証券番号 =
+               :逆洗−動総保険−動総保険証券番号,
+           動総保険＿付保率 =
+               :逆洗−動総保険−付保率,
+           動総保険＿継続リース償却対象額 =
+               :逆洗−動総保険−継続リース償却対象額,
+           動総保険＿設置場所名カナ =
+               :逆洗−動総保険−設置場所名カナ,
+           信用保険＿信用保険会社コード =
+               :逆洗−信用保険−信用保険会社コード,
+           信用保険＿機械類分類コード =
+               :逆洗−信用保険−機械類分類コード,
+           信用保険＿通知書発送日 =
+               :逆洗−信用保険−通知書発送日,
+           信用保険＿保険料 =
+               :逆洗−信用保険−保険料,
+           信用保険＿符号 = :逆洗−信用保険−符号,
+           固定資産税＿前年度納付先コード =
+               :逆洗−固定資産税−前年度納付先コード,
+           固定資産税＿納付先コード =
+               :逆洗−固定資産税−納付先コード,
+           固定資産税＿年税額 =
+               :逆洗−固定資産税−年税額,
+           固定資産税＿前年度評価額 =
+               :逆洗−固定資産税−前年度評価額,
+           固定資産税＿前年度理論簿価 =
+               :逆洗−固定資産税−前年度理論簿価,
+           固定資産税＿当年度評価額 =
+               :逆洗−固定資産税−当年度評価額,
+           固定資産税＿当年度理論簿価 =
+               :逆洗−固定資産税−当年度理論簿価,
+           会社理論＿償却停止フラグ =
+               :逆洗−会社理論−償却停止フラグ,
+           会社理論＿償却停止日 =
+               :逆洗−会社理論−償却停止日,
+           会社理論＿前期末簿価 =
+               :逆洗−会社理論−前期末簿価,
+           会社理論＿前期迄償却額累計 =
+               :逆洗−会社理論−前期迄償却額累計,
+           会社理論＿前月迄償却額累計 =
+               :逆洗−会社理論−前月迄償却額累計,
+           会社理論＿現在簿価 =
+               :逆洗−会社理論−現在簿価,
+           会社理論＿除却簿価 =
+               :逆洗−会社理論−除却簿価,
+           会社理論＿当月迄償却額累計 =
+               :逆洗−会社理論−当月迄償却額累計,
+           会社理論＿当期償却額 =
+               :逆洗−会社理論−当期償却額,
+           管理会計＿前期末簿価 =
+               :逆洗−管理会計−前期末簿価,
+           管理会計＿前期迄償却額累計 =
+               :逆洗−管理会計−前期迄償却額累計,
+           管理会計＿前月迄償却額累計 =
+               :逆洗−管理会計−前月迄償却額累計,
+           管理会計＿現在簿価 =
+               :逆洗−管理会計−現在簿価,
+           管理会計＿当月迄償却額累計 =
+               :逆洗−管理会計−当月迄償却額累計,
+           管理会計＿当期償却額 =
+               :逆洗−管理会計−当期償却額,
+           税務＿割増償却 = :逆洗−税務−割増償却,
+           税務＿割増償却費 =
+               :逆洗−税務−割増償却費,
+           税務＿特別償却率分子 =
+               :逆洗−税務−特別償却率分子,
+           税務＿特別償却率分母 =
+               :逆洗−税務−特別償却率分母,
+           税務＿特別償却費 =
+               :逆洗−税務−特別償却費,
+           税務＿前期末実施額簿価 =
+               :逆洗−税務−前期末実施額簿価,
+           税務＿前期実施額累計 =
+               :逆洗−税務−前期実施額累計,
+           税務＿前期繰越超過額 =
+               :逆洗−税務−前期繰越超過額,
+           税務＿前期償却不足額 =
+               :逆洗−税務−前期償却不足額,
+           税務＿当期償却限度額 =
+               :逆洗−税務−当期償却限度額,
+           税務＿当期償却実施額 =
+               :逆洗−税務−当期償却実施額,
+           税務＿当期償却実施額累計 =
+               :逆洗−税務−当期償却実施額累計,
+           税務＿当期償却不足額 =
+               :逆洗−税務−当期償却不足額,
+           税務＿当期償却超過額 =
+               :逆洗−税務−当期償却超過額,
+           税務＿当期償却への振替額 =
+               :逆洗−税務−当期償却への振替額,
+           税務＿当期末実施額簿価 =
+               :逆洗−税務−当期末実施額簿価,
+           税務＿前期末法定簿価 =
+               :逆洗−税務−前期末法定簿価,
+           税務＿当期末法定簿価 =
+               :逆洗−税務−当期末法定簿価
+           WHERE  キー情報＿契約番号
+               = :逆洗−キー−契約番号
+           AND  キー情報＿物件番号
+               = :逆洗−キー−物件番号
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−取消−件数 = Ｗ−取消−件数 + 1
+           ELSE
+           EXEC SQL ROLLBACK END-EXEC
+           DISPLAY  "資産情報取消更新エラー SQLCODE="
+           SQLCODE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       資産情報取消更新−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *    終了処理                                                    *
+      ******************************************************************
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           CLOSE  逆洗ログ.
+           IF  Ｗ−読込−件数  =  Ｗ−取消−件数
+           EXEC SQL COMMIT END-EXEC
+           ELSE
+           EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "読込件数 = "  Ｗ−読込−件数.
+           DISPLAY  "取消件数 = "  Ｗ−取消−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
