@@ -27,6 +27,45 @@
 000270     SELECT         入力ファイル      ASSIGN    TO   U01          
 000280     FILE   STATUS    IS     Ｗ−状態                             
 000290     ORGANIZATION   IS     LINE       SEQUENTIAL.                 
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    逆洗ログ（COBIS771の入力）                                  *
+      *----------------------------------------------------------------*
+           SELECT         逆洗ログ          ASSIGN    TO   REVLOG770    
+           FILE   STATUS    IS     Ｗ−逆洗状態                         
+           ORGANIZATION   IS     SEQUENTIAL.                            
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    更新済チェックポイント                                      *
+      *----------------------------------------------------------------*
+           SELECT         チェックポイント  ASSIGN    TO   CKPT770      
+           ORGANIZATION   IS     INDEXED                                
+           ACCESS MODE    IS     DYNAMIC                                
+           RECORD KEY     IS     ＣＫＰ−キー                           
+           FILE   STATUS    IS     Ｗ−ＣＫＰ状態.                      
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    例外レコード                                                *
+      *----------------------------------------------------------------*
+           SELECT         例外ファイル      ASSIGN    TO   EXCPTN770    
+           FILE   STATUS    IS     Ｗ−例外状態                         
+           ORGANIZATION   IS     SEQUENTIAL.                            
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    実行パラメータ（ドライランフラグ等）                        *
+      *----------------------------------------------------------------*
+           SELECT  OPTIONAL  実行パラメータ  ASSIGN    TO   PARM770     
+           FILE   STATUS    IS     Ｗ−ＰＡＲＭ状態                     
+           ORGANIZATION   IS     LINE       SEQUENTIAL.                 
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    物件ファイル（契約／物件存在チェック）                      *
+      *----------------------------------------------------------------*
+           SELECT         物件ファイル      ASSIGN    TO   CISUF392     
+           ORGANIZATION   IS     INDEXED                                
+           ACCESS MODE    IS     DYNAMIC                                
+           RECORD KEY     IS     物件−契約番号                         
+           FILE   STATUS    IS     Ｗ−物件状態.                        
 000300*                                                                 
 000310******************************************************************
 000320*    ＤＡＴＡ                      ＤＩＶＩＳＩＯＮ              *
@@ -45,6 +84,177 @@
 000450*                                                                 
 000460 01  入力−レコード.                                              
 000470     COPY   CPBIS165   REPLACING      ==()==  BY  ==入力−==.     
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    逆洗ログ（更新前値の退避）                                  *
+      *----------------------------------------------------------------*
+       FD  逆洗ログ                                                          
+       LABEL  RECORD    IS              STANDARD                    
+       BLOCK  CONTAINS  0               RECORDS.                    
+       01  逆洗ログ−レコード.                                            
+           03  逆洗−キー−契約番号                                        
+                                     PIC  X(010).                  
+           03  逆洗−キー−物件番号                                        
+                                     PIC S9(004) PACKED-DECIMAL.   
+           03  逆洗−動総保険−動総付保区分
+                                     PIC  X(001).
+           03  逆洗−動総保険−付保日
+                                     PIC  X(008).
+           03  逆洗−動総保険−動総付保開始年月日
+                                     PIC  X(008).
+           03  逆洗−動総保険−動総保険料
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−動総保険−事故有無
+                                     PIC  X(001).
+           03  逆洗−動総保険−事故日
+                                     PIC  X(008).
+           03  逆洗−動総保険−保険継続
+                                     PIC  X(001).
+           03  逆洗−動総保険−保険料率
+                                     PIC  S9(002)V9(007) PACKED-DECIMAL.
+           03  逆洗−動総保険−保険価格
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−動総保険−返戻保険料
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−動総保険−動総保険証券番号
+                                     PIC  X(011).
+           03  逆洗−動総保険−付保率
+                                     PIC  S9(002) PACKED-DECIMAL.
+           03  逆洗−動総保険−継続リース償却対象額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−動総保険−設置場所名カナ
+                                     PIC  X(080).
+           03  逆洗−信用保険−信用保険会社コード
+                                     PIC  X(001).
+           03  逆洗−信用保険−機械類分類コード
+                                     PIC  X(002).
+           03  逆洗−信用保険−通知書発送日
+                                     PIC  X(008).
+           03  逆洗−信用保険−保険料
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−信用保険−符号
+                                     PIC  X(005).
+           03  逆洗−固定資産税−前年度納付先コード
+                                     PIC  X(011).
+           03  逆洗−固定資産税−納付先コード
+                                     PIC  X(006).
+           03  逆洗−固定資産税−年税額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−固定資産税−前年度評価額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−固定資産税−前年度理論簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−固定資産税−当年度評価額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−固定資産税−当年度理論簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−償却停止フラグ
+                                     PIC  X(001).
+           03  逆洗−会社理論−償却停止日
+                                     PIC  X(008).
+           03  逆洗−会社理論−前期末簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−前期迄償却額累計
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−前月迄償却額累計
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−現在簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−除却簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−当月迄償却額累計
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−会社理論−当期償却額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−前期末簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−前期迄償却額累計
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−前月迄償却額累計
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−現在簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−当月迄償却額累計
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−管理会計−当期償却額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−割増償却
+                                     PIC  X(002).
+           03  逆洗−税務−割増償却費
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−特別償却率分子
+                                     PIC  S9(002) PACKED-DECIMAL.
+           03  逆洗−税務−特別償却率分母
+                                     PIC  S9(003) PACKED-DECIMAL.
+           03  逆洗−税務−特別償却費
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期末実施額簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期実施額累計
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期繰越超過額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期償却不足額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却限度額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却実施額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却実施額累計
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却不足額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却超過額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期償却への振替額
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期末実施額簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−前期末法定簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+           03  逆洗−税務−当期末法定簿価
+                                     PIC  S9(013) PACKED-DECIMAL.
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    更新済チェックポイント                                      *
+      *----------------------------------------------------------------*
+       FD  チェックポイント                                                  
+       LABEL  RECORD    IS              STANDARD.                   
+       01  チェックポイント−レコード.                                    
+           03  ＣＫＰ−キー.
+           05  ＣＫＰ−契約番号         PIC  X(010).
+           05  ＣＫＰ−物件番号
+                                     PIC S9(004) PACKED-DECIMAL.
+           03  ＣＫＰ−更新年月日           PIC  X(006).
+           03  ＣＫＰ−更新時刻             PIC  X(008).
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    例外レコード（行単位エラー）                                *
+      *----------------------------------------------------------------*
+       FD  例外ファイル                                                      
+       LABEL  RECORD    IS              STANDARD                    
+       BLOCK  CONTAINS  0               RECORDS.                    
+       01  例外−レコード.                                                
+           03  例外−契約番号               PIC  X(010).                 
+           03  例外−物件番号               PIC S9(004) PACKED-DECIMAL.
+           03  例外−エラーコード           PIC S9(004).                 
+           03  例外−処理識別               PIC  X(008).                 
+           03  例外−メッセージ             PIC  X(080).                 
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    実行パラメータ（ドライランフラグ等）                        *
+      *----------------------------------------------------------------*
+       FD  実行パラメータ                                                    
+       LABEL  RECORD    IS              STANDARD.                   
+       01  ＰＡＲＭ−レコード               PIC  X(080).                 
+      *                                                                 
+      *----------------------------------------------------------------*
+      *    物件ファイル（CISUF392）                                    *
+      *----------------------------------------------------------------*
+       FD  物件ファイル                                                      
+       LABEL  RECORD    IS              STANDARD.                   
+       01  物件−レコード.                                                
+       COPY   CISUF392   REPLACING      ==()==  BY  ==物件−==.      
 000480*                                                                 
 000490******************************************************************
 000500*  ＷＯＲＫＩＮＧ−ＳＴＯＲＡＧＥ  ＳＥＣＴＩＯＮ                *
@@ -1119,14 +1329,22 @@
 000930     03  Ｗ−エラーコード             PIC S9(04).                 
 000940*                                                                 
 000950*--< ファイル状態 >                                               
-000960     03  Ｗ−状態エリア.                                          
-000970         05  Ｗ−状態                 PIC  X(02).                 
-000980*                                                                 
-000990*--< フラグアリア >                                               
-001000     03  フラグアリア.                                            
-001010         05  Ｗ−終了−フラグ         PIC  X(01).                 
-001020         05  Ｗ−異常終了−フラグ     PIC  X(01).                 
-001030*                                                                 
+000960     03  Ｗ−状態エリア.
+000970         05  Ｗ−状態                 PIC  X(02).
+           05  Ｗ−逆洗状態             PIC  X(02).
+           05  Ｗ−ＣＫＰ状態           PIC  X(02).
+           05  Ｗ−例外状態             PIC  X(02).
+           05  Ｗ−ＰＡＲＭ状態         PIC  X(02).
+           05  Ｗ−物件状態             PIC  X(02).
+000980*
+000990*--< フラグアリア >
+001000     03  フラグアリア.
+001010         05  Ｗ−終了−フラグ         PIC  X(01).
+001020         05  Ｗ−異常終了−フラグ     PIC  X(01).
+           05  Ｗ−ドライラン−フラグ   PIC  X(01).
+           05  Ｗ−ＣＫＰ有無−フラグ   PIC  X(01).
+           05  Ｗ−物件存在−フラグ     PIC  X(01).
+001030*
 001040*--< 件数エリア >                                                 
 001050     03  件数エリア.                                              
 001060         05  Ｗ−入力−件数１         PIC  9(09).                 
@@ -1218,6 +1436,7 @@
 001920*                                                                 
 001930*--< ファイルオープン >                                           
 001940     PERFORM  ファイルオープン.                                   
+           PERFORM  パラメータ読込.
 001950*                                                                 
 001960*--< ファイル読込処理 >                                           
 001970     PERFORM  ファイル読込処理.                                   
@@ -1416,6 +1635,54 @@
 002680           MOVE     -20                TO  Ｗ−エラーコード       
 002690           PERFORM  エラー処理                                    
 002700     END-EVALUATE.                                                
+002701*
+002711     OPEN  OUTPUT  逆洗ログ.
+002721     EVALUATE  Ｗ−逆洗状態
+002731        WHEN  ZERO
+002741           CONTINUE
+002751        WHEN  OTHER
+002761           MOVE     -20                TO  Ｗ−エラーコード
+002771           PERFORM  エラー処理
+002781     END-EVALUATE.
+002791*
+002801     OPEN  I-O     チェックポイント.
+002811     EVALUATE  Ｗ−ＣＫＰ状態
+002821        WHEN  ZERO
+002831           CONTINUE
+002841        WHEN  OTHER
+002851           MOVE     -20                TO  Ｗ−エラーコード
+002861           PERFORM  エラー処理
+002871     END-EVALUATE.
+002881*
+002891     OPEN  OUTPUT  例外ファイル.
+002901     EVALUATE  Ｗ−例外状態
+002911        WHEN  ZERO
+002921           CONTINUE
+002931        WHEN  OTHER
+002941           MOVE     -20                TO  Ｗ−エラーコード
+002951           PERFORM  エラー処理
+002961     END-EVALUATE.
+002971*
+002981*--<   ＯＰＴＩＯＮＡＬ指定のため未配置でも"05"で正常扱いとする >
+002991     OPEN  INPUT   実行パラメータ.
+003001     EVALUATE  Ｗ−ＰＡＲＭ状態
+003011        WHEN  ZERO
+003021           CONTINUE
+003031        WHEN  "05"
+003041           CONTINUE
+003051        WHEN  OTHER
+003061           MOVE     -20                TO  Ｗ−エラーコード
+003071           PERFORM  エラー処理
+003081     END-EVALUATE.
+003091*
+003101     OPEN  INPUT   物件ファイル.
+003111     EVALUATE  Ｗ−物件状態
+003121        WHEN  ZERO
+003131           CONTINUE
+003141        WHEN  OTHER
+003151           MOVE     -20                TO  Ｗ−エラーコード
+003161           PERFORM  エラー処理
+003171     END-EVALUATE.
 002710 ファイルオープン−ＥＸＩＴ.                                      
 002720     EXIT.                                                        
 002730*                                                                 
@@ -1790,8 +2057,21 @@
 004550        WHEN  Ｄ９２１−キー情報−物件番号 > ＷＳ−Ｎ−新物件番号 
 004560	         PERFORM  ファイル読込処理                          
 004570        WHEN  Ｄ９２１−キー情報−物件番号 = ＷＳ−Ｎ−新物件番号 
-004580           PERFORM  資産情報のレコードを読み込む                  
-004590           PERFORM  資産情報関連項目更新                          
+           PERFORM  物件存在チェック
+           IF  Ｗ−物件存在−フラグ  NOT =  "Y"
+              MOVE  -80                TO  Ｗ−エラーコード
+              PERFORM  エラー処理
+           ELSE
+              PERFORM  チェックポイント確認
+              IF  Ｗ−ＣＫＰ有無−フラグ  NOT =  "Y"
+                 PERFORM  逆洗ログ出力
+                 PERFORM  資産情報のレコードを読み込む
+                 IF  Ｗ−ドライラン−フラグ  =  "Y"
+                    PERFORM  変更内容表示
+                 END-IF
+                 PERFORM  資産情報関連項目更新
+              END-IF
+           END-IF
 004600     END-EVALUATE.                                                
 004610*                                                                 
 004620 資産情報とマッチング−ＥＸＩＴ.                                  
@@ -2829,9 +3109,12 @@
 009010*                                                                 
 009020     EVALUATE  SQLCODE                                            
 009030        WHEN  定数−ＳＱＬＯＫ                                    
-009040*--<       資産情報関連項目更新正常 >                             
-009050           COMPUTE  Ｗ−更新−件数 = Ｗ−更新−件数 + 1           
-009060        WHEN  OTHER                                               
+009040*--<       資産情報関連項目更新正常 >
+009050           COMPUTE  Ｗ−更新−件数 = Ｗ−更新−件数 + 1
+           IF  Ｗ−ドライラン−フラグ  NOT =  "Y"
+              PERFORM  チェックポイント出力
+           END-IF
+009060        WHEN  OTHER
 009070*--<       資産情報関連項目更新ラー >                             
 009080           MOVE -70                   TO  Ｗ−エラーコード        
 009090           PERFORM  ＤＢロールバック処理                          
@@ -2841,6 +3124,289 @@
 009130 資産情報関連項目更新−ＥＸＩＴ.                                  
 009140     EXIT.                                                        
 009150*                                                                 
+      ******************************************************************
+      *  逆洗ログ出力（更新前値の退避）                                *
+      ******************************************************************
+       逆洗ログ出力                         SECTION.
+       逆洗ログ出力−ＳＴＡＲＴ.
+      *
+           MOVE  Ｄ９２１−キー情報−契約番号
+           TO  逆洗−キー−契約番号.
+           MOVE  Ｄ９２１−キー情報−物件番号
+           TO  逆洗−キー−物件番号.
+           MOVE  Ｄ９２１−動総保険−動総付保区分
+           TO  逆洗−動総保険−動総付保区分.
+           MOVE  Ｄ９２１−動総保険−付保日
+           TO  逆洗−動総保険−付保日.
+           MOVE
+           Ｄ９２１−動総保険−動総付保開始年月日
+           TO  逆洗−動総保険−動総付保開始年月日.
+           MOVE  Ｄ９２１−動総保険−動総保険料
+           TO  逆洗−動総保険−動総保険料.
+           MOVE  Ｄ９２１−動総保険−事故有無
+           TO  逆洗−動総保険−事故有無.
+           MOVE  Ｄ９２１−動総保険−事故日
+           TO  逆洗−動総保険−事故日.
+           MOVE  Ｄ９２１−動総保険−保険継続
+           TO  逆洗−動総保険−保険継続.
+           MOVE  Ｄ９２１−動総保険−保険料率
+           TO  逆洗−動総保険−保険料率.
+           MOVE  Ｄ９２１−動総保険−保険価格
+           TO  逆洗−動総保険−保険価格.
+           MOVE  Ｄ９２１−動総保険−返戻保険料
+           TO  逆洗−動総保険−返戻保険料.
+           MOVE  Ｄ９２１−動総保険−動総保険証券番号
+           TO  逆洗−動総保険−動総保険証券番号.
+           MOVE  Ｄ９２１−動総保険−付保率
+           TO  逆洗−動総保険−付保率.
+           MOVE
+           Ｄ９２１−動総保険−継続リース償却対象額
+           TO  逆洗−動総保険−継続リース償却対象額.
+           MOVE  Ｄ９２１−動総保険−設置場所名カナ
+           TO  逆洗−動総保険−設置場所名カナ.
+           MOVE
+           Ｄ９２１−信用保険−信用保険会社コード
+           TO  逆洗−信用保険−信用保険会社コード.
+           MOVE  Ｄ９２１−信用保険−機械類分類コード
+           TO  逆洗−信用保険−機械類分類コード.
+           MOVE  Ｄ９２１−信用保険−通知書発送日
+           TO  逆洗−信用保険−通知書発送日.
+           MOVE  Ｄ９２１−信用保険−保険料
+           TO  逆洗−信用保険−保険料.
+           MOVE  Ｄ９２１−信用保険−符号
+           TO  逆洗−信用保険−符号.
+           MOVE
+           Ｄ９２１−固定資産税−前年度納付先コード
+           TO  逆洗−固定資産税−前年度納付先コード.
+           MOVE  Ｄ９２１−固定資産税−納付先コード
+           TO  逆洗−固定資産税−納付先コード.
+           MOVE  Ｄ９２１−固定資産税−年税額
+           TO  逆洗−固定資産税−年税額.
+           MOVE  Ｄ９２１−固定資産税−前年度評価額
+           TO  逆洗−固定資産税−前年度評価額.
+           MOVE  Ｄ９２１−固定資産税−前年度理論簿価
+           TO  逆洗−固定資産税−前年度理論簿価.
+           MOVE  Ｄ９２１−固定資産税−当年度評価額
+           TO  逆洗−固定資産税−当年度評価額.
+           MOVE  Ｄ９２１−固定資産税−当年度理論簿価
+           TO  逆洗−固定資産税−当年度理論簿価.
+           MOVE  Ｄ９２１−会社理論−償却停止フラグ
+           TO  逆洗−会社理論−償却停止フラグ.
+           MOVE  Ｄ９２１−会社理論−償却停止日
+           TO  逆洗−会社理論−償却停止日.
+           MOVE  Ｄ９２１−会社理論−前期末簿価
+           TO  逆洗−会社理論−前期末簿価.
+           MOVE  Ｄ９２１−会社理論−前期迄償却額累計
+           TO  逆洗−会社理論−前期迄償却額累計.
+           MOVE  Ｄ９２１−会社理論−前月迄償却額累計
+           TO  逆洗−会社理論−前月迄償却額累計.
+           MOVE  Ｄ９２１−会社理論−現在簿価
+           TO  逆洗−会社理論−現在簿価.
+           MOVE  Ｄ９２１−会社理論−除却簿価
+           TO  逆洗−会社理論−除却簿価.
+           MOVE  Ｄ９２１−会社理論−当月迄償却額累計
+           TO  逆洗−会社理論−当月迄償却額累計.
+           MOVE  Ｄ９２１−会社理論−当期償却額
+           TO  逆洗−会社理論−当期償却額.
+           MOVE  Ｄ９２１−管理会計−前期末簿価
+           TO  逆洗−管理会計−前期末簿価.
+           MOVE  Ｄ９２１−管理会計−前期迄償却額累計
+           TO  逆洗−管理会計−前期迄償却額累計.
+           MOVE  Ｄ９２１−管理会計−前月迄償却額累計
+           TO  逆洗−管理会計−前月迄償却額累計.
+           MOVE  Ｄ９２１−管理会計−現在簿価
+           TO  逆洗−管理会計−現在簿価.
+           MOVE  Ｄ９２１−管理会計−当月迄償却額累計
+           TO  逆洗−管理会計−当月迄償却額累計.
+           MOVE  Ｄ９２１−管理会計−当期償却額
+           TO  逆洗−管理会計−当期償却額.
+           MOVE  Ｄ９２１−税務−割増償却
+           TO  逆洗−税務−割増償却.
+           MOVE  Ｄ９２１−税務−割増償却費
+           TO  逆洗−税務−割増償却費.
+           MOVE  Ｄ９２１−税務−特別償却率分子
+           TO  逆洗−税務−特別償却率分子.
+           MOVE  Ｄ９２１−税務−特別償却率分母
+           TO  逆洗−税務−特別償却率分母.
+           MOVE  Ｄ９２１−税務−特別償却費
+           TO  逆洗−税務−特別償却費.
+           MOVE  Ｄ９２１−税務−前期末実施額簿価
+           TO  逆洗−税務−前期末実施額簿価.
+           MOVE  Ｄ９２１−税務−前期実施額累計
+           TO  逆洗−税務−前期実施額累計.
+           MOVE  Ｄ９２１−税務−前期繰越超過額
+           TO  逆洗−税務−前期繰越超過額.
+           MOVE  Ｄ９２１−税務−前期償却不足額
+           TO  逆洗−税務−前期償却不足額.
+           MOVE  Ｄ９２１−税務−当期償却限度額
+           TO  逆洗−税務−当期償却限度額.
+           MOVE  Ｄ９２１−税務−当期償却実施額
+           TO  逆洗−税務−当期償却実施額.
+           MOVE  Ｄ９２１−税務−当期償却実施額累計
+           TO  逆洗−税務−当期償却実施額累計.
+           MOVE  Ｄ９２１−税務−当期償却不足額
+           TO  逆洗−税務−当期償却不足額.
+           MOVE  Ｄ９２１−税務−当期償却超過額
+           TO  逆洗−税務−当期償却超過額.
+           MOVE  Ｄ９２１−税務−当期償却への振替額
+           TO  逆洗−税務−当期償却への振替額.
+           MOVE  Ｄ９２１−税務−当期末実施額簿価
+           TO  逆洗−税務−当期末実施額簿価.
+           MOVE  Ｄ９２１−税務−前期末法定簿価
+           TO  逆洗−税務−前期末法定簿価.
+           MOVE  Ｄ９２１−税務−当期末法定簿価
+           TO  逆洗−税務−当期末法定簿価.
+           IF  Ｗ−ドライラン−フラグ  NOT =  "Y"
+              WRITE  逆洗ログ−レコード
+           END-IF.
+       逆洗ログ出力−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *   チェックポイント確認                                        *
+      ******************************************************************
+       チェックポイント確認                 SECTION.
+       チェックポイント確認−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−ＣＫＰ有無−フラグ.
+           MOVE  ＷＳ−Ｎ−契約番号
+           TO  ＣＫＰ−契約番号.
+           MOVE  ＷＳ−Ｎ−新物件番号
+           TO  ＣＫＰ−物件番号.
+           READ  チェックポイント  KEY  IS  ＣＫＰ−キー
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE  "Y"  TO  Ｗ−ＣＫＰ有無−フラグ
+           END-READ.
+       チェックポイント確認−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *   チェックポイント出力                                        *
+      ******************************************************************
+       チェックポイント出力                 SECTION.
+       チェックポイント出力−ＳＴＡＲＴ.
+      *
+           MOVE  Ｗ−年月日
+           TO  ＣＫＰ−更新年月日.
+           MOVE  Ｗ−システム時刻
+           TO  ＣＫＰ−更新時刻.
+           WRITE  チェックポイント−レコード
+              INVALID KEY
+                 CONTINUE
+           END-WRITE.
+       チェックポイント出力−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *   物件存在チェック                                            *
+      ******************************************************************
+       物件存在チェック                     SECTION.
+       物件存在チェック−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−物件存在−フラグ.
+           MOVE  ＷＳ−Ｎ−契約番号
+           TO  物件−契約番号.
+           START  物件ファイル
+              KEY  IS  NOT  LESS  THAN  物件−契約番号
+              INVALID KEY
+                 MOVE  "10"  TO  Ｗ−物件状態
+           END-START.
+           PERFORM  UNTIL  Ｗ−物件状態  NOT =  ZERO
+                        OR  Ｗ−物件存在−フラグ  =  "Y"
+              READ  物件ファイル  NEXT  RECORD
+                 AT END
+                    CONTINUE
+              END-READ
+              IF  Ｗ−物件状態  =  ZERO
+                 IF  物件−契約番号  NOT =
+                    ＷＳ−Ｎ−契約番号
+                    MOVE  "10"  TO  Ｗ−物件状態
+                 ELSE
+                    IF  物件−物件番号  =
+                       ＷＳ−Ｎ−新物件番号
+                    AND  物件−売廃フラグ  NOT =  "1"
+                       MOVE  "Y"  TO  Ｗ−物件存在−フラグ
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+       物件存在チェック−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *   例外出力                                                    *
+      ******************************************************************
+       例外出力                             SECTION.
+       例外出力−ＳＴＡＲＴ.
+      *
+           MOVE  ＷＳ−Ｎ−契約番号 TO  例外−契約番号.
+           MOVE  ＷＳ−Ｎ−新物件番号
+           TO  例外−物件番号.
+           MOVE  Ｗ−エラーコード
+           TO  例外−エラーコード.
+           MOVE  共１−処理識別      TO  例外−処理識別.
+           MOVE  共１−その他メッセージ
+           TO  例外−メッセージ.
+           WRITE  例外−レコード.
+       例外出力−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *   パラメータ読込                                              *
+      ******************************************************************
+       パラメータ読込                       SECTION.
+       パラメータ読込−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−ドライラン−フラグ.
+           IF  Ｗ−ＰＡＲＭ状態  =  ZERO
+              READ  実行パラメータ
+                 AT END
+           CONTINUE
+                 NOT AT END
+           IF  ＰＡＲＭ−レコード(1:6)  =  "DRYRUN"
+           MOVE  "Y"  TO  Ｗ−ドライラン−フラグ
+           END-IF
+              END-READ
+           END-IF.
+       パラメータ読込−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *   変更内容表示                                                *
+      ******************************************************************
+       変更内容表示                         SECTION.
+       変更内容表示−ＳＴＡＲＴ.
+      *
+           DISPLAY  "[DRYRUN] 契約="  ＷＳ−Ｎ−契約番号
+           " 物件番号="  ＷＳ−Ｎ−新物件番号.
+           DISPLAY  "  NO94  動総付保開始年月日 "
+           逆洗−動総保険−動総付保開始年月日
+           " -> "
+           Ｄ９２１−動総保険−動総付保開始年月日.
+           DISPLAY  "  NO156 償却停止フラグ     "
+           逆洗−会社理論−償却停止フラグ
+           " -> "
+           Ｄ９２１−会社理論−償却停止フラグ.
+           DISPLAY  "  NO157 償却停止日         "
+           逆洗−会社理論−償却停止日  " -> "
+           Ｄ９２１−会社理論−償却停止日.
+           DISPLAY  "  NO164 除却簿価           "
+           逆洗−会社理論−除却簿価  " -> "
+           Ｄ９２１−会社理論−除却簿価.
+           DISPLAY  "  NO186 前期償却不足額     "
+           逆洗−税務−前期償却不足額  " -> "
+           Ｄ９２１−税務−前期償却不足額.
+           DISPLAY  "  NO190 当期償却不足額     "
+           逆洗−税務−当期償却不足額  " -> "
+           Ｄ９２１−税務−当期償却不足額.
+           DISPLAY  "  NO192 当期償却への振替額 "
+           逆洗−税務−当期償却への振替額
+           " -> "
+           Ｄ９２１−税務−当期償却への振替額.
+       変更内容表示−ＥＸＩＴ.
+           EXIT.
+      *
 009160******************************************************************
 009170*    終了処理                                        <3.0>       *
 009180******************************************************************
@@ -2850,11 +3416,20 @@
 009220*----------------------------------------------------------------*
 009230*    ファイルクローズ                                <3.1>       *
 009240*----------------------------------------------------------------*
-009250     CLOSE  入力ファイル.                                         
-009260*                                                                 
-009270     PERFORM  ＤＢクローズ処理.                                   
-009280*                                                                 
-009290     PERFORM  ＤＢコミット処理.                                   
+009250     CLOSE  入力ファイル.
+           CLOSE  逆洗ログ.
+           CLOSE  チェックポイント.
+           CLOSE  例外ファイル.
+           CLOSE  実行パラメータ.
+           CLOSE  物件ファイル.
+009260*
+009270     PERFORM  ＤＢクローズ処理.
+009280*
+           IF  Ｗ−ドライラン−フラグ  =  "Y"
+              PERFORM  ＤＢロールバック処理
+           ELSE
+009290        PERFORM  ＤＢコミット処理
+           END-IF.
 009300*                                                                 
 009310     PERFORM  件数メッセージ出力.                                 
 009320*                                                                 
@@ -3093,6 +3668,7 @@
 011050           MOVE  SQLERRMC             TO  共１−その他メッセージ  
 011060           CALL  CLOCO001          USING  IF-CHOCO001             
 011070           MOVE  "N"                  TO  Ｗ−異常終了−フラグ    
+           PERFORM  例外出力
 011080*                                                                 
 011090        WHEN  -50                                                 
 011100*--<       ブルカーソルオープン失敗 >                             
@@ -3116,6 +3692,7 @@
 011280           MOVE  SQLERRMC             TO  共１−その他メッセージ  
 011290           CALL  CLOCO001          USING  IF-CHOCO001             
 011300           MOVE  "N"                  TO  Ｗ−異常終了−フラグ    
+           PERFORM  例外出力
 011310*                                                                 
 011320        WHEN  -70                                                 
 011330*--<       資産情報関連項目更新失敗 >                             
@@ -3128,7 +3705,22 @@
 011400           MOVE  SQLERRMC             TO  共１−その他メッセージ  
 011410           CALL  CLOCO001          USING  IF-CHOCO001             
 011420           MOVE  "N"                  TO  Ｗ−異常終了−フラグ    
+           PERFORM  例外出力
 011430*                                                                 
+        WHEN  -80
+*--<       物件ファイル存在チェック失敗 >
+           MOVE  "2"                  TO  共１−イベント種別
+           MOVE  定数−プログラムＩＤ TO  共１−ソースＩＤ
+           MOVE  "9"                  TO  共１−復帰コード
+           MOVE  "CISUF392"          TO  共１−処理テーブルＩＤ
+           MOVE  "CHECK"             TO  共１−処理識別
+           MOVE  Ｗ−物件状態         TO  共１−データ内容
+           MOVE  "物件ファイルに該当レコードなし"
+                                      TO  共１−その他メッセージ
+           CALL  CLOCO001          USING  IF-CHOCO001
+           MOVE  "N"                  TO  Ｗ−異常終了−フラグ
+           PERFORM  例外出力
+*
 011440        WHEN  OTHER                                               
 011450           MOVE  "N"                  TO  Ｗ−異常終了−フラグ    
 011460     END-EVALUATE.                                                
