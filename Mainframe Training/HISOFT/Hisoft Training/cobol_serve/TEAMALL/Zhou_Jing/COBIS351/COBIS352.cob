@@ -0,0 +1,244 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：採算変動レポート<SUMMIT>             *
+      *      2. プログラムID    ：COBIS352                             *
+      *      3. 処理概要        ：当月解約となった契約について、       *
+      *                           解約履歴＿債権採算(D466KSS)の凍結値 *
+      *                           と債権採算ファイル(CISUF351)の現値 *
+      *                           を比較し、差異をレポートへ出力する *
+      *      4. 作成者          ：周  静                               *
+      *      5. 作成日          ：2006.03.01                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS352.
+      ******************************************************************
+      *    ＥＮＶＩＲＯＮＭＥＮＴ        ＤＩＶＩＳＩＯＮ              *
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+      *    ＩＮＰＵＴ−ＯＵＴＰＵＴ      ＳＥＣＴＩＯＮ                *
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+      *----------------------------------------------------------------*
+      *    実行パラメータ（対象解約処理年月）                          *
+      *----------------------------------------------------------------*
+           SELECT    実行パラメータ    ASSIGN    TO   PARM352
+           FILE   STATUS    IS     Ｗ−ＰＡＲＭ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      *----------------------------------------------------------------*
+      *    採算変動レポート                                            *
+      *----------------------------------------------------------------*
+           SELECT         変動レポート      ASSIGN    TO   RPT352
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+      *    ＤＡＴＡ                      ＤＩＶＩＳＩＯＮ              *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+      *    ＦＩＬＥ                      ＳＥＣＴＩＯＮ                *
+      ******************************************************************
+       FILE                                 SECTION.
+      *----------------------------------------------------------------*
+      *    実行パラメータ（対象解約処理年月 ＹＹＹＹＭＭ）             *
+      *----------------------------------------------------------------*
+       FD  実行パラメータ
+       LABEL  RECORD    IS              STANDARD.
+       01  ＰＡＲＭ−レコード               PIC  X(080).
+      *----------------------------------------------------------------*
+      *    採算変動レポート                                            *
+      *----------------------------------------------------------------*
+       FD  変動レポート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(120).
+      *
+      ******************************************************************
+      *  ＷＯＲＫＩＮＧ−ＳＴＯＲＡＧＥ  ＳＥＣＴＩＯＮ                *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+      *--< ファイル状態 >
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＰＡＲＭ状態         PIC  X(02).
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+      *--< フラグアリア >
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+      *--< パラメータエリア >
+       01  Ｗ−対象ＹＭ                 PIC  X(06).
+      *--< 件数エリア >
+       01  件数エリア.
+           03  Ｗ−解約−件数           PIC S9(07).
+           03  Ｗ−一致−件数           PIC S9(07).
+           03  Ｗ−差異−件数           PIC S9(07).
+      *--< 差異計算ワーク >
+       01  差異ワーク.
+           03  Ｗ−粗利額差異           PIC S9(013).
+           03  Ｗ−利回り差異           PIC S9(002)V9(008).
+      *--< ホスト変数エリア（D466KSS カーソル結果）>
+       01  Ｗ−Ｄ４６６ホスト.
+           03  ＨＶ−契約番号           PIC  X(010).
+           03  ＨＶ−申請連番           PIC S9(002).
+           03  ＨＶ−Ｄ４６６粗利額     PIC S9(013).
+           03  ＨＶ−Ｄ４６６利回り     PIC S9(002)V9(008).
+      *--< ホスト変数エリア（CISUF351 現値）>
+       01  Ｗ−ＣＩＳＵＦ３５１ホスト.
+           03  ＨＶ−現在粗利額         PIC S9(013).
+           03  ＨＶ−現在利回り         PIC S9(002)V9(008).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  解約カーソル  CURSOR  FOR
+           SELECT  Ｄ．契約番号, Ｄ．申請連番,
+           Ｄ．粗利額, Ｄ．実質利回り
+           FROM  D466KSS_TBL  Ｄ，ＣＩＳＵＦ３９２  Ｐ
+           WHERE  Ｄ．契約番号  =  Ｐ．契約番号
+           AND    Ｐ．解約処理年月  =  :Ｗ−対象ＹＭ
+           END-EXEC.
+      *
+      ******************************************************************
+      *                 ＰＲＯＣＥＤＵＲＥ  ＤＩＶＩＳＩＯＮ          *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  解約カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  採算比較処理
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *    初期処理                                                    *
+      ******************************************************************
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−解約−件数.
+           MOVE  ZERO              TO  Ｗ−一致−件数.
+           MOVE  ZERO              TO  Ｗ−差異−件数.
+           OPEN  INPUT   実行パラメータ.
+           READ  実行パラメータ
+           AT END
+           MOVE  SPACES  TO  Ｗ−対象ＹＭ
+           NOT AT END
+           MOVE  ＰＡＲＭ−レコード(1:6)
+           TO  Ｗ−対象ＹＭ
+           END-READ.
+           CLOSE  実行パラメータ.
+           OPEN  OUTPUT  変動レポート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,申請連番,"        DELIMITED  BY  SIZE
+           "履歴粗利額,現在粗利額,"    DELIMITED  BY  SIZE
+           "粗利差異,"                  DELIMITED  BY  SIZE
+           "履歴利回り,現在利回り,"    DELIMITED  BY  SIZE
+           "利回り差異"                DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  解約カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *    解約カーソル取得                                            *
+      ******************************************************************
+       解約カーソル取得                     SECTION.
+       解約カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  解約カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−申請連番,
+           :ＨＶ−Ｄ４６６粗利額,
+           :ＨＶ−Ｄ４６６利回り
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−解約−件数 = Ｗ−解約−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       解約カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *    採算比較処理                                                *
+      ******************************************************************
+       採算比較処理                         SECTION.
+       採算比較処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           SELECT  粗利額, 実質利回り
+           INTO  :ＨＶ−現在粗利額, :ＨＶ−現在利回り
+           FROM  CISUF351
+           WHERE  契約番号  =  :ＨＶ−契約番号
+           END-EXEC.
+           IF  SQLCODE  NOT =  ZERO
+           MOVE  ZERO  TO  ＨＶ−現在粗利額
+           MOVE  ZERO  TO  ＨＶ−現在利回り
+           END-IF.
+           COMPUTE  Ｗ−粗利額差異
+           =  ＨＶ−現在粗利額 - ＨＶ−Ｄ４６６粗利額.
+           COMPUTE  Ｗ−利回り差異
+           =  ＨＶ−現在利回り - ＨＶ−Ｄ４６６利回り.
+           IF  Ｗ−粗利額差異  =  ZERO
+           AND  Ｗ−利回り差異  =  ZERO
+           COMPUTE  Ｗ−一致−件数 = Ｗ−一致−件数 + 1
+           ELSE
+           COMPUTE  Ｗ−差異−件数 = Ｗ−差異−件数 + 1
+           END-IF.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−契約番号                  DELIMITED  BY  SIZE
+           ","                            DELIMITED  BY  SIZE
+           ＨＶ−申請連番                  DELIMITED  BY  SIZE
+           ","                            DELIMITED  BY  SIZE
+           ＨＶ−Ｄ４６６粗利額            DELIMITED  BY  SIZE
+           ","                            DELIMITED  BY  SIZE
+           ＨＶ−現在粗利額                DELIMITED  BY  SIZE
+           ","                            DELIMITED  BY  SIZE
+           Ｗ−粗利額差異                  DELIMITED  BY  SIZE
+           ","                            DELIMITED  BY  SIZE
+           ＨＶ−Ｄ４６６利回り            DELIMITED  BY  SIZE
+           ","                            DELIMITED  BY  SIZE
+           ＨＶ−現在利回り                DELIMITED  BY  SIZE
+           ","                            DELIMITED  BY  SIZE
+           Ｗ−利回り差異                  DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       採算比較処理−ＥＸＩＴ.
+           EXIT.
+      *
+      ******************************************************************
+      *    終了処理                                                    *
+      ******************************************************************
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  解約カーソル END-EXEC.
+           CLOSE  変動レポート.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "対象解約件数 = "  Ｗ−解約−件数.
+           DISPLAY  "一致件数     = "  Ｗ−一致−件数.
+           DISPLAY  "差異件数     = "  Ｗ−差異−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
