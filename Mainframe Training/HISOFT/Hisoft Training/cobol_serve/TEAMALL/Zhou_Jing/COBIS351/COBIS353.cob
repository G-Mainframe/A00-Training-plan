@@ -0,0 +1,166 @@
+      ******************************************************************
+      *         ＜海輝軟件(大連)＞                                     *
+      *      1. プログラム名    ：協調リース按分確認<SUMMIT>           *
+      *      2. プログラムID    ：COBIS353                             *
+      *      3. 処理概要        ：当社持分比率が100未満の協調契約を   *
+      *                           債権採算ファイル(CISUF351)から抽出 *
+      *                           し、当社／一般の按分額を並べて     *
+      *                           レポートへ出力する                 *
+      *      4. 作成者          ：周  静                               *
+      *      5. 作成日          ：2006.03.05                           *
+      ******************************************************************
+       IDENTIFICATION                       DIVISION.
+      *
+       PROGRAM-ID.                          COBIS353.
+      ******************************************************************
+       ENVIRONMENT                          DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                         SECTION.
+       FILE-CONTROL.
+      *
+           SELECT    按分レポート    ASSIGN    TO   RPT353
+           FILE   STATUS    IS     Ｗ−ＲＰＴ状態
+           ORGANIZATION   IS     LINE       SEQUENTIAL.
+      *
+      ******************************************************************
+       DATA                                 DIVISION.
+      ******************************************************************
+       FILE                                 SECTION.
+       FD  按分レポート
+       LABEL  RECORD    IS              STANDARD.
+       01  ＲＰＴ−レコード                 PIC  X(150).
+      *
+      ******************************************************************
+       WORKING-STORAGE                      SECTION.
+       01  Ｗ−状態エリア.
+           03  Ｗ−ＲＰＴ状態           PIC  X(02).
+       01  フラグアリア.
+           03  Ｗ−終了−フラグ         PIC  X(01).
+       01  件数エリア.
+           03  Ｗ−対象−件数           PIC S9(07).
+       01  Ｗ−ホスト.
+           03  ＨＶ−契約番号           PIC  X(010).
+           03  ＨＶ−持分比率           PIC S9(003).
+           03  ＨＶ−基本総額           PIC S9(013).
+           03  ＨＶ−基本総額当社       PIC S9(013).
+           03  ＨＶ−粗利額             PIC S9(013).
+           03  ＨＶ−一般粗利額         PIC S9(013).
+           03  ＨＶ−実質現価           PIC S9(013).
+           03  ＨＶ−実質現価当社       PIC S9(013).
+           03  ＨＶ−残価回収現価       PIC S9(013).
+           03  ＨＶ−残価回収現価当社   PIC S9(013).
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+           EXEC SQL
+           DECLARE  協調カーソル  CURSOR  FOR
+           SELECT  契約番号, 当社持分比率,
+           基本リース料総額, 基本リース料総額当社,
+           粗利額, 一般粗利額,
+           実質リース料現価, 実質リース料現価当社,
+           残価回収現価, 残価回収現価当社
+           FROM  CISUF351
+           WHERE  当社持分比率  <  100
+           END-EXEC.
+      *
+      ******************************************************************
+       PROCEDURE                            DIVISION.
+      *
+       メイン処理                           SECTION.
+       メイン処理−ＳＴＡＲＴ.
+      *
+           PERFORM  初期処理.
+           PERFORM  UNTIL  Ｗ−終了−フラグ  =  "Y"
+           PERFORM  協調カーソル取得
+           IF  Ｗ−終了−フラグ  NOT =  "Y"
+           PERFORM  按分行出力
+           END-IF
+           END-PERFORM.
+           PERFORM  終了処理.
+           STOP  RUN.
+       メイン処理−ＥＸＩＴ.
+           EXIT.
+      *
+       初期処理                             SECTION.
+       初期処理−ＳＴＡＲＴ.
+      *
+           MOVE  "N"              TO  Ｗ−終了−フラグ.
+           MOVE  ZERO              TO  Ｗ−対象−件数.
+           OPEN  OUTPUT  按分レポート.
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           "契約番号,持分比率,"          DELIMITED  BY  SIZE
+           "基本総額,基本総額当社,"      DELIMITED  BY  SIZE
+           "粗利額,一般粗利額,"          DELIMITED  BY  SIZE
+           "実質現価,実質現価当社,"      DELIMITED  BY  SIZE
+           "残価現価,残価現価当社"        DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+           EXEC SQL CONNECT TO DEFAULT END-EXEC.
+           EXEC SQL OPEN  協調カーソル END-EXEC.
+       初期処理−ＥＸＩＴ.
+           EXIT.
+      *
+       協調カーソル取得                     SECTION.
+       協調カーソル取得−ＳＴＡＲＴ.
+      *
+           EXEC SQL
+           FETCH  協調カーソル
+           INTO  :ＨＶ−契約番号, :ＨＶ−持分比率,
+           :ＨＶ−基本総額, :ＨＶ−基本総額当社,
+           :ＨＶ−粗利額, :ＨＶ−一般粗利額,
+           :ＨＶ−実質現価, :ＨＶ−実質現価当社,
+           :ＨＶ−残価回収現価,
+           :ＨＶ−残価回収現価当社
+           END-EXEC.
+           IF  SQLCODE  =  ZERO
+           COMPUTE  Ｗ−対象−件数 = Ｗ−対象−件数 + 1
+           ELSE
+           MOVE  "Y"  TO  Ｗ−終了−フラグ
+           END-IF.
+       協調カーソル取得−ＥＸＩＴ.
+           EXIT.
+      *
+       按分行出力                           SECTION.
+       按分行出力−ＳＴＡＲＴ.
+      *
+           MOVE  SPACES  TO  ＲＰＴ−レコード.
+           STRING
+           ＨＶ−契約番号          DELIMITED  BY  SIZE
+           ","                     DELIMITED  BY  SIZE
+           ＨＶ−持分比率          DELIMITED  BY  SIZE
+           ","                     DELIMITED  BY  SIZE
+           ＨＶ−基本総額          DELIMITED  BY  SIZE
+           ","                     DELIMITED  BY  SIZE
+           ＨＶ−基本総額当社      DELIMITED  BY  SIZE
+           ","                     DELIMITED  BY  SIZE
+           ＨＶ−粗利額            DELIMITED  BY  SIZE
+           ","                     DELIMITED  BY  SIZE
+           ＨＶ−一般粗利額        DELIMITED  BY  SIZE
+           ","                     DELIMITED  BY  SIZE
+           ＨＶ−実質現価          DELIMITED  BY  SIZE
+           ","                     DELIMITED  BY  SIZE
+           ＨＶ−実質現価当社      DELIMITED  BY  SIZE
+           ","                     DELIMITED  BY  SIZE
+           ＨＶ−残価回収現価      DELIMITED  BY  SIZE
+           ","                     DELIMITED  BY  SIZE
+           ＨＶ−残価回収現価当社  DELIMITED  BY  SIZE
+           INTO  ＲＰＴ−レコード
+           END-STRING.
+           WRITE  ＲＰＴ−レコード.
+       按分行出力−ＥＸＩＴ.
+           EXIT.
+      *
+       終了処理                             SECTION.
+       終了処理−ＳＴＡＲＴ.
+      *
+           EXEC SQL CLOSE  協調カーソル END-EXEC.
+           CLOSE  按分レポート.
+           EXEC SQL DISCONNECT DEFAULT END-EXEC.
+           DISPLAY  "協調契約件数 = "  Ｗ−対象−件数.
+       終了処理−ＥＸＩＴ.
+           EXIT.
+      ******************************************************************
+      *                  END OF PROGRAM                                *
+      ******************************************************************
