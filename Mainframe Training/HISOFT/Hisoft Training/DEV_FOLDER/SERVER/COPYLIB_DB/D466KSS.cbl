@@ -5,13 +5,17 @@
            03  Ｄ４６６−契約番号    PIC  X(010).
            03  Ｄ４６６−再リース回数
                                      PIC S9(002) PACKED-DECIMAL.
-           03  Ｄ４６６−申請連番    PIC S9(002) PACKED-DECIMAL.
+           03  Ｄ４６６−申請連番
+                                     PIC S9(002) PACKED-DECIMAL.
            03  Ｄ４６６−契約種類    PIC  X(003).
-           03  Ｄ４６６−回収サイト  PIC S9(002) PACKED-DECIMAL.
+           03  Ｄ４６６−回収サイト
+                                     PIC S9(002) PACKED-DECIMAL.
            03  Ｄ４６６−回収日      PIC S9(002) PACKED-DECIMAL.
            03  Ｄ４６６−回収方法    PIC  X(001).
-           03  Ｄ４６６−基本利回り  PIC S9(002)V9(008) PACKED-DECIMAL.
-           03  Ｄ４６６−実質利回り  PIC S9(002)V9(008) PACKED-DECIMAL.
+           03  Ｄ４６６−基本利回り
+                                     PIC S9(002)V9(008) PACKED-DECIMAL.
+           03  Ｄ４６６−実質利回り
+                                     PIC S9(002)V9(008) PACKED-DECIMAL.
            03  Ｄ４６６−粗利額      PIC S9(013) PACKED-DECIMAL.
            03  Ｄ４６６−基本利回り総額
                                      PIC S9(002)V9(008) PACKED-DECIMAL.
@@ -21,10 +25,14 @@
                                      PIC S9(002)V9(008) PACKED-DECIMAL.
            03  Ｄ４６６−一般実質利回り
                                      PIC S9(002)V9(008) PACKED-DECIMAL.
-           03  Ｄ４６６−一般粗利額  PIC S9(013) PACKED-DECIMAL.
-           03  Ｄ４６６−固定資産税  PIC S9(013) PACKED-DECIMAL.
-           03  Ｄ４６６−動総保険料  PIC S9(013) PACKED-DECIMAL.
-           03  Ｄ４６６−委託保守料  PIC S9(013) PACKED-DECIMAL.
+           03  Ｄ４６６−一般粗利額
+                                     PIC S9(013) PACKED-DECIMAL.
+           03  Ｄ４６６−固定資産税
+                                     PIC S9(013) PACKED-DECIMAL.
+           03  Ｄ４６６−動総保険料
+                                     PIC S9(013) PACKED-DECIMAL.
+           03  Ｄ４６６−委託保守料
+                                     PIC S9(013) PACKED-DECIMAL.
            03  Ｄ４６６−固定資産税現価
                                      PIC S9(013) PACKED-DECIMAL.
            03  Ｄ４６６−動総保険料現価
@@ -75,7 +83,8 @@
                                      PIC S9(013) PACKED-DECIMAL.
            03  Ｄ４６６−実質リース料現価
                                      PIC S9(013) PACKED-DECIMAL.
-           03  Ｄ４６６−初期費用    PIC S9(013) PACKED-DECIMAL.
+           03  Ｄ４６６−初期費用
+                                     PIC S9(013) PACKED-DECIMAL.
            03  Ｄ４６６−期中費用現価
                                      PIC S9(013) PACKED-DECIMAL.
            03  Ｄ４６６−基本リース料総額当社
@@ -116,7 +125,8 @@
                                      PIC S9(013) PACKED-DECIMAL.
            03  Ｄ４６６−残価回収現価
                                      PIC S9(013) PACKED-DECIMAL.
-           03  Ｄ４６６−粗利益全体  PIC S9(013) PACKED-DECIMAL.
+           03  Ｄ４６６−粗利益全体
+                                     PIC S9(013) PACKED-DECIMAL.
            03  Ｄ４６６−一般実質リース料現価
                                      PIC S9(013) PACKED-DECIMAL.
            03  Ｄ４６６−一般残価回収現価
