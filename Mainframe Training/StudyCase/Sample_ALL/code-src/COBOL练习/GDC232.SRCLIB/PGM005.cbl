@@ -43,10 +43,11 @@
      03                          PIC  X(4)   VALUE ' IS '.        
      03  PS02-DATA2              PIC  X(6).                       
      03                          PIC  X(51).                      
- 01  RECORD-02.                                                   
-     03                         PIC  X(022) VALUE 'THE END FILE'. 
-     03                          PIC  X(006).                     
-     03                          PIC  X(052).                     
+ 01  RECORD-02.
+     03                         PIC  X(022) VALUE 'THE END FILE'.
+     03  RECORD-02-COUNT         PIC  9(006).
+     03  RECORD-02-TOTAL         PIC  9(009).
+     03                          PIC  X(043).
 *-----------------------------------------------------------------
 * CONSTANT AREA                                                   
 *-----------------------------------------------------------------
@@ -54,9 +55,11 @@
 *-----------------------------------------------------------------
 * WORKING AREA                                                    
 *-----------------------------------------------------------------
- 01  WK-AREA.                                                     
-     03  WK-TEP-01               PIC  999.                        
-     03  WK-TEP-02               PIC  999999.                     
+ 01  WK-AREA.
+     03  WK-TEP-01               PIC  999.
+     03  WK-TEP-02               PIC  999999.
+     03  WK-REC-COUNT            PIC  9(006)  VALUE ZERO.
+     03  WK-SUM-TOTAL            PIC  9(009)  VALUE ZERO.
 *=================================================================
  PROCEDURE                       DIVISION.                        
 *=================================================================
@@ -110,23 +113,27 @@
 *-----------------------------------------------------------------
  S3000-STR.                                                       
 *                                                                 
-     READ    PS01                                                 
-     AT END                                                       
-             DISPLAY " AT END OF FILE"                            
-             WRITE   PS02-REC    FROM RECORD-02                   
-             GO TO   S3000-END                                    
-     NOT AT END                                                   
-             DISPLAY ' PS01-DATA1 ' PS01-DATA1                    
-             MOVE    PS01-DATA1  TO      WK-TEP-01                
-             COMPUTE WK-TEP-02 = WK-TEP-01 * WK-TEP-01            
-             END-COMPUTE                                          
-             DISPLAY ' WK-TEP-02  ' WK-TEP-02                     
-             MOVE    WK-TEP-01   TO      PS02-DATA1               
-             MOVE    WK-TEP-02   TO      PS02-DATA2               
-             DISPLAY ' PS02-REC ' PS02-REC                        
-             WRITE   PS02-REC    FROM RECORD-01                   
-             GO TO   S3000-STR                                    
-     END-READ.                                                    
+     READ    PS01
+     AT END
+             DISPLAY " AT END OF FILE"
+             MOVE    WK-REC-COUNT TO    RECORD-02-COUNT
+             MOVE    WK-SUM-TOTAL TO    RECORD-02-TOTAL
+             WRITE   PS02-REC    FROM RECORD-02
+             GO TO   S3000-END
+     NOT AT END
+             DISPLAY ' PS01-DATA1 ' PS01-DATA1
+             MOVE    PS01-DATA1  TO      WK-TEP-01
+             COMPUTE WK-TEP-02 = WK-TEP-01 * WK-TEP-01
+             END-COMPUTE
+             DISPLAY ' WK-TEP-02  ' WK-TEP-02
+             MOVE    WK-TEP-01   TO      PS02-DATA1
+             MOVE    WK-TEP-02   TO      PS02-DATA2
+             ADD     1           TO      WK-REC-COUNT
+             ADD     WK-TEP-02   TO      WK-SUM-TOTAL
+             DISPLAY ' PS02-REC ' PS02-REC
+             WRITE   PS02-REC    FROM RECORD-01
+             GO TO   S3000-STR
+     END-READ.
 *                                                                 
  S3000-END.                                                       
      EXIT.                                                        
