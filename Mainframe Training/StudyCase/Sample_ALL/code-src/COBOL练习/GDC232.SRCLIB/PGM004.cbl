@@ -22,23 +22,38 @@
  01  MYPS-RECORD                 PIC  X(80).                      
 *                                                                 
 *-----------------------------------------------------------------
- WORKING-STORAGE                 SECTION.                         
-*-----------------------------------------------------------------
- 01  RECORD-01.                                                   
-     03  DATA1                   PIC  9999.                       
-     03  DATA2                   PIC  XXXX.                       
-     03  DATA3                   PIC  9999.                       
- 77  MYPS-STATUS                 PIC X(2).                        
-*-----------------------------------------------------------------
-* CONSTANT AREA                                                   
-*-----------------------------------------------------------------
-*                                                                 
-*-----------------------------------------------------------------
-* WORKING AREA                                                    
-*-----------------------------------------------------------------
- 01  WK-AREA.                                                     
-     03  WK-INT-X                PIC  99999V99.                   
-     03  WK-INT-Y                PIC  99V99999.                   
+ WORKING-STORAGE                 SECTION.
+*-----------------------------------------------------------------
+ 01  RECORD-01.
+     03  DATA1                   PIC  9999.
+     03  DATA2                   PIC  XXXX.
+     03  DATA3                   PIC  9999.
+ 77  MYPS-STATUS                 PIC X(2).
+*-----------------------------------------------------------------
+*    MYPS LOAD TABLE
+*-----------------------------------------------------------------
+ 01  MYPS-LOAD-AREA.
+     03  FILLER                  PIC  X(012) VALUE '0001AAAA0101'.
+     03  FILLER                  PIC  X(012) VALUE '0002BBBB0202'.
+     03  FILLER                  PIC  X(012) VALUE '0003CCCC0303'.
+     03  FILLER                  PIC  X(012) VALUE '0004DDDD0404'.
+     03  FILLER                  PIC  X(012) VALUE '0005EEEE0505'.
+ 01  MYPS-LOAD-TBL REDEFINES MYPS-LOAD-AREA.
+     03  MYPS-LOAD-ENTRY         OCCURS 5 TIMES.
+         05  LOAD-DATA1          PIC  9999.
+         05  LOAD-DATA2          PIC  XXXX.
+         05  LOAD-DATA3          PIC  9999.
+*-----------------------------------------------------------------
+* CONSTANT AREA
+*-----------------------------------------------------------------
+*
+*-----------------------------------------------------------------
+* WORKING AREA
+*-----------------------------------------------------------------
+ 01  WK-AREA.
+     03  WK-INT-X                PIC  99999V99.
+     03  WK-INT-Y                PIC  99V99999.
+     03  WK-IDX                  PIC  99.
 *=================================================================
  PROCEDURE                       DIVISION.                        
 *=================================================================
@@ -89,24 +104,26 @@
 *-----------------------------------------------------------------
 *@ S3000-PROCESS                                                  
 *-----------------------------------------------------------------
- S3000-PROCESS-RTN.                                               
-     OPEN OUTPUT MYPS.                                            
-                                                                  
-     MOVE       -123           TO     DATA1.                      
-     MOVE       -123           TO     DATA2.                      
-     MOVE       -123           TO     DATA3.                      
-     DISPLAY 'DATA1  ' DATA1.                                     
-     DISPLAY 'DATA2  ' DATA2.                                     
-     DISPLAY 'DATA3  ' DATA3.                                     
-     WRITE   MYPS-RECORD FROM RECORD-01.                          
- S3000-PROCESS-EXT.                                               
-     EXIT.                                                        
+ S3000-PROCESS-RTN.
+     OPEN OUTPUT MYPS.
+
+     PERFORM VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX > 5
+         MOVE    LOAD-DATA1(WK-IDX)   TO     DATA1
+         MOVE    LOAD-DATA2(WK-IDX)   TO     DATA2
+         MOVE    LOAD-DATA3(WK-IDX)   TO     DATA3
+         DISPLAY 'DATA1  ' DATA1
+         DISPLAY 'DATA2  ' DATA2
+         DISPLAY 'DATA3  ' DATA3
+         WRITE   MYPS-RECORD FROM RECORD-01
+     END-PERFORM.
+ S3000-PROCESS-EXT.
+     EXIT.
                                                                   
 *-----------------------------------------------------------------
 *@ S9000-FINAL                                                    
 *-----------------------------------------------------------------
- S9000-FINAL-RTN.                                           
-                                                            
-     CONTINUE.                                              
- S9000-FINAL-EXT.                                           
+ S9000-FINAL-RTN.
+
+     CLOSE   MYPS.
+ S9000-FINAL-EXT.
      EXIT.                                                                                                                    
\ No newline at end of file
